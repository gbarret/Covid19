@@ -5,6 +5,7 @@
       *COPY COUNTRYS REPLACING     ==:TAG1:== BY COUNTRYS
       *                            ==:TAG2:== BY CV.
        01  :TAG1:-REC.
-           03 :TAG2:-CODE               PIC X(02).
+           03 :TAG2:-CODE               PIC X(05).
            03 :TAG2:-NAME               PIC X(50).
            03 :TAG2:-SLUG               PIC X(50).
+           03 :TAG2:-REGION             PIC X(20).
