@@ -0,0 +1,21 @@
+      **** COVID19DH FILE ***
+      **** CREATED BY GBS ***
+      **** ARCHIVE/HISTORY COPY OF COVID19D, WRITTEN BY COV1908 WHEN
+      **** A COVID19D RECORD AGES PAST THE PURGE CUTOFF DATE ***
+      **** EXAMPLE:
+      *COPY COVID19DH REPLACING ==:TAG1:== BY COVID19DH
+      *                         ==:TAG2:== BY CVH.
+       01  :TAG1:-REC.
+           03 :TAG2:-CODE-DATE.
+             05 :TAG2:-CODE            PIC X(05).
+             05 :TAG2:-DATE.
+               07 :TAG2:-DATE-YEAR     PIC 9(04).
+               07 :TAG2:-DATE-MONTH    PIC 9(02).
+               07 :TAG2:-DATE-DAY      PIC 9(02).
+           03 :TAG2:-NEW-CONFIRMED     PIC 9(09) COMP-3.
+           03 :TAG2:-TOTAL-CONFIRMED   PIC 9(09) COMP-3.
+           03 :TAG2:-NEW-DEATHS        PIC 9(09) COMP-3.
+           03 :TAG2:-TOTAL-DEATHS      PIC 9(09) COMP-3.
+           03 :TAG2:-NEW-RECOVERED     PIC S9(09) COMP-3.
+           03 :TAG2:-TOTAL-RECOVERED   PIC S9(09) COMP-3.
+           03 :TAG2:-ARCHIVED-DATE     PIC 9(08) COMP-3.
