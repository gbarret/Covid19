@@ -0,0 +1,18 @@
+      **** EDITED MM/DD/YYYY DATE AND HH:MM:SS TIME ***
+      **** CREATED BY GBS ***
+      **** SEPARATOR BETWEEN MM/DD/YYYY COMPONENTS IS PASSED AS :TAG1: **
+      **** EXAMPLE:
+      *COPY DATEMDYO REPLACING      ==:TAG:==  BY WS-CURRENT
+      *                             ==:TAG1:== BY '/'.
+       01  :TAG:-DATE-O.
+           03 :TAG:-MONTH-O          PIC 99.
+           03 FILLER                 PIC X      VALUE :TAG1:.
+           03 :TAG:-DAY-O            PIC 99.
+           03 FILLER                 PIC X      VALUE :TAG1:.
+           03 :TAG:-YEAR-O           PIC 9999.
+       01  :TAG:-TIME-O.
+           03 :TAG:-HOURS-O          PIC 99.
+           03 FILLER                 PIC X      VALUE ':'.
+           03 :TAG:-MINUTES-O        PIC 99.
+           03 FILLER                 PIC X      VALUE ':'.
+           03 :TAG:-SECONDS-O        PIC 99.
