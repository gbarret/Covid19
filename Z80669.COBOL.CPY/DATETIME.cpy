@@ -0,0 +1,15 @@
+      **** CURRENT DATE/TIME BREAKDOWN ***
+      **** CREATED BY GBS ***
+      **** HOLDS THE 21-CHARACTER RESULT OF FUNCTION CURRENT-DATE ***
+      **** EXAMPLE:
+      *COPY DATETIME REPLACING      ==:TAG:== BY WS-CURRENT.
+       01  :TAG:-DATE-DATA.
+           03 :TAG:-YEAR             PIC 9(04).
+           03 :TAG:-MONTH            PIC 9(02).
+           03 :TAG:-DAY              PIC 9(02).
+           03 :TAG:-HOURS            PIC 9(02).
+           03 :TAG:-MINUTES          PIC 9(02).
+           03 :TAG:-SECONDS          PIC 9(02).
+           03 :TAG:-HUNDREDTHS       PIC 9(02).
+           03 :TAG:-GMT-SIGN         PIC X(01).
+           03 :TAG:-GMT-DIFF         PIC 9(04).
