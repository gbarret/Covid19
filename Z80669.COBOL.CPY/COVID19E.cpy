@@ -0,0 +1,14 @@
+      **** COVID19E EXCEPTIONS FILE ***
+      **** CREATED BY GBS ***
+      **** HOLDS COVID19CSV SOURCE ROWS REJECTED BY PGRM COV1901 ***
+      **** EXAMPLE:
+      *COPY COVID19E REPLACING     ==:TAG1:== BY COVID19E
+      *                            ==:TAG2:== BY CVE.
+       01  :TAG1:-REC.
+           03 :TAG2:-RUN-DATE            PIC 9(08).
+           03 FILLER                     PIC X(01) VALUE SPACE.
+           03 :TAG2:-REASON-CODE         PIC X(04).
+           03 FILLER                     PIC X(01) VALUE SPACE.
+           03 :TAG2:-REASON-TEXT         PIC X(30).
+           03 FILLER                     PIC X(01) VALUE SPACE.
+           03 :TAG2:-RAW-LINE            PIC X(512).
