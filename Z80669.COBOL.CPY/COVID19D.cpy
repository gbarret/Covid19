@@ -6,7 +6,7 @@
       *                       ==:TAG2:== BY COV.
        01  :TAG1:-REC.
            03 :TAG2:-CODE-DATE.
-             05 :TAG2:-CODE            PIC X(02).
+             05 :TAG2:-CODE            PIC X(05).
              05 :TAG2:-DATE.
                07 :TAG2:-DATE-YEAR     PIC 9(04).
                07 :TAG2:-DATE-MONTH    PIC 9(02).
@@ -15,5 +15,8 @@
            03 :TAG2:-TOTAL-CONFIRMED   PIC 9(09) COMP-3.
            03 :TAG2:-NEW-DEATHS        PIC 9(09) COMP-3.
            03 :TAG2:-TOTAL-DEATHS      PIC 9(09) COMP-3.
-           03 :TAG2:-NEW-RECOVERED     PIC 9(09) COMP-3.
-           03 :TAG2:-TOTAL-RECOVERED   PIC 9(09) COMP-3.
+      *    SIGNED SO A FEED VALUE OF -1 (THE VENDOR'S "DATA NOT
+      *    AVAILABLE" CONVENTION FOR RECOVERED COUNTS) CAN BE STORED
+      *    AS-IS INSTEAD OF BEING MISTAKEN FOR A REAL COUNT ***
+           03 :TAG2:-NEW-RECOVERED     PIC S9(09) COMP-3.
+           03 :TAG2:-TOTAL-RECOVERED   PIC S9(09) COMP-3.
