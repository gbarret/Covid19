@@ -0,0 +1,19 @@
+      **** COVID19V FILE ***
+      **** CREATED BY GBS ***
+      **** VACCINATION COUNTS BY COUNTRY/DATE, LOADED BY PGRM COV1913 -
+      **** SAME KEY SHAPE AS COVID19D SO IT CAN BE STARTED/READ BY
+      **** CODE OR CODE-DATE THE SAME WAY ***
+      **** EXAMPLE:
+      *COPY COVID19V REPLACING ==:TAG1:== BY COVID19V
+      *                        ==:TAG2:== BY CVV.
+       01  :TAG1:-REC.
+           03 :TAG2:-CODE-DATE.
+             05 :TAG2:-CODE            PIC X(05).
+             05 :TAG2:-DATE.
+               07 :TAG2:-DATE-YEAR     PIC 9(04).
+               07 :TAG2:-DATE-MONTH    PIC 9(02).
+               07 :TAG2:-DATE-DAY      PIC 9(02).
+           03 :TAG2:-NEW-VACCINATIONS  PIC 9(09) COMP-3.
+           03 :TAG2:-TOTAL-VACCINATIONS PIC 9(09) COMP-3.
+           03 :TAG2:-PEOPLE-VACCINATED PIC 9(09) COMP-3.
+           03 :TAG2:-PEOPLE-FULLY-VACCINATED PIC 9(09) COMP-3.
