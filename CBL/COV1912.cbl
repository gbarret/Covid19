@@ -0,0 +1,253 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1912.
+       AUTHOR.         GEORGES B.
+      *    Reorg/rebuild utility for the COUNTRYS and COVID19D indexed
+      *    files: unloads each to a sequential backup in key order,
+      *    then recreates the indexed file from that backup. Run this
+      *    periodically to reclaim space left behind by REWRITEs and
+      *    DELETEs (COV1901 option 'D', COV1908's archive purge) ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   COUNTRYS-FILE       ASSIGN COUNTRYS
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS C-CODE
+                    FILE STATUS         IS WS-COUNTRYS-STATUS
+           .
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+           SELECT   COUNTRYS-UNLOAD     ASSIGN TO CNTRYUNL
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    FILE STATUS         IS WS-CNTRYUNL-STATUS
+           .
+           SELECT   COVID19D-UNLOAD     ASSIGN TO COV19UNL
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    FILE STATUS         IS WS-COV19UNL-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING        ==:TAG1:== BY ==COUNTRYS==
+                                      ==:TAG2:== BY ==C==.
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING        ==:TAG1:== BY ==COVID19D==
+                                      ==:TAG2:== BY ==CV==.
+      *
+       FD  COUNTRYS-UNLOAD RECORDING MODE F.
+       01  COUNTRYS-UNLOAD-REC        PIC X(125).
+      *
+       FD  COVID19D-UNLOAD RECORDING MODE F.
+       01  COVID19D-UNLOAD-REC        PIC X(43).
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COUNTRYS-STATUS         PIC 99 VALUE ZEROS.
+       01  WS-COVID19D-STATUS         PIC 99 VALUE ZEROS.
+       01  WS-CNTRYUNL-STATUS         PIC 99 VALUE ZEROS.
+       01  WS-COV19UNL-STATUS         PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC             PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES        VALUE 'Y'.
+           03 WS-COUNTRYS-UNLOAD-ERR  PIC X VALUE 'N'.
+            88 WS-COUNTRYS-UNLOAD-BAD VALUE 'Y'.
+           03 WS-COVID19D-UNLOAD-ERR  PIC X VALUE 'N'.
+            88 WS-COVID19D-UNLOAD-BAD VALUE 'Y'.
+      *
+       01  WS-COUNTRYS-UNLOADED       PIC 9(05) VALUE ZEROES.
+       01  WS-COVID19D-UNLOADED       PIC 9(05) VALUE ZEROES.
+       01  WS-COUNTRYS-RELOADED       PIC 9(05) VALUE ZEROES.
+       01  WS-COVID19D-RELOADED       PIC 9(05) VALUE ZEROES.
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           PERFORM UNLOAD-COUNTRYS
+           PERFORM UNLOAD-COVID19D
+      *    DON'T TOUCH THE LIVE INDEXED FILE UNLESS ITS OWN BACKUP
+      *    CAME OUT CLEAN - OPEN OUTPUT BELOW RECREATES IT EMPTY, AND
+      *    THAT'S THE ONE MISTAKE THIS UTILITY CAN'T AFFORD ***
+           IF WS-COUNTRYS-UNLOAD-BAD
+              DISPLAY '*** COUNTRYS backup did not complete - '
+                      'skipping reload to protect the live file'
+           ELSE
+              PERFORM RELOAD-COUNTRYS
+              IF WS-COUNTRYS-RELOADED NOT = WS-COUNTRYS-UNLOADED
+                 DISPLAY '*** WARNING: COUNTRYS reloaded count does '
+                         'not match unloaded count'
+                 MOVE 16              TO RETURN-CODE
+              END-IF
+           END-IF
+           IF WS-COVID19D-UNLOAD-BAD
+              DISPLAY '*** COVID19D backup did not complete - '
+                      'skipping reload to protect the live file'
+           ELSE
+              PERFORM RELOAD-COVID19D
+              IF WS-COVID19D-RELOADED NOT = WS-COVID19D-UNLOADED
+                 DISPLAY '*** WARNING: COVID19D reloaded count does '
+                         'not match unloaded count'
+                 MOVE 16              TO RETURN-CODE
+              END-IF
+           END-IF
+           DISPLAY 'COUNTRYS records UNLOADED: '  WS-COUNTRYS-UNLOADED
+           DISPLAY 'COVID19D records UNLOADED: '  WS-COVID19D-UNLOADED
+           DISPLAY 'COUNTRYS records RELOADED: '  WS-COUNTRYS-RELOADED
+           DISPLAY 'COVID19D records RELOADED: '  WS-COVID19D-RELOADED
+           GOBACK
+           .
+      *
+      *    COPIES EVERY COUNTRYS RECORD, IN KEY ORDER, OUT TO A PLAIN
+      *    SEQUENTIAL BACKUP ***
+       UNLOAD-COUNTRYS.
+           OPEN INPUT  COUNTRYS-FILE
+           IF WS-COUNTRYS-STATUS > 0
+              DISPLAY '*** ERROR OPENING COUNTRYS-FILE, STATUS: '
+                          WS-COUNTRYS-STATUS
+              MOVE 'Y'                TO WS-COUNTRYS-UNLOAD-ERR
+              MOVE 16                 TO RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT COUNTRYS-UNLOAD
+           IF WS-CNTRYUNL-STATUS > 0
+              DISPLAY '*** ERROR OPENING COUNTRYS-UNLOAD, STATUS: '
+                          WS-CNTRYUNL-STATUS
+              MOVE 'Y'                TO WS-COUNTRYS-UNLOAD-ERR
+              MOVE 16                 TO RETURN-CODE
+              CLOSE COUNTRYS-FILE
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 'N'                   TO WS-LAST-REC
+           PERFORM READ-COUNTRYS-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES OR WS-COUNTRYS-UNLOAD-BAD
+              MOVE COUNTRYS-REC        TO COUNTRYS-UNLOAD-REC
+              WRITE COUNTRYS-UNLOAD-REC
+              IF WS-CNTRYUNL-STATUS > 0
+                 DISPLAY '*** ERROR WRITING COUNTRYS-UNLOAD, STATUS: '
+                             WS-CNTRYUNL-STATUS
+                 MOVE 'Y'             TO WS-COUNTRYS-UNLOAD-ERR
+                 MOVE 16              TO RETURN-CODE
+              ELSE
+                 ADD 1                TO WS-COUNTRYS-UNLOADED
+                 PERFORM READ-COUNTRYS-NEXT
+              END-IF
+           END-PERFORM
+           CLOSE COUNTRYS-FILE COUNTRYS-UNLOAD
+           .
+      *
+       READ-COUNTRYS-NEXT.
+           READ COUNTRYS-FILE NEXT RECORD
+              AT END MOVE 'Y'         TO WS-LAST-REC
+           END-READ
+           .
+      *
+      *    COPIES EVERY COVID19D RECORD, IN KEY ORDER, OUT TO A PLAIN
+      *    SEQUENTIAL BACKUP ***
+       UNLOAD-COVID19D.
+           OPEN INPUT  COVID19D-FILE
+           IF WS-COVID19D-STATUS > 0
+              DISPLAY '*** ERROR OPENING COVID19D-FILE, STATUS: '
+                          WS-COVID19D-STATUS
+              MOVE 'Y'                TO WS-COVID19D-UNLOAD-ERR
+              MOVE 16                 TO RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT COVID19D-UNLOAD
+           IF WS-COV19UNL-STATUS > 0
+              DISPLAY '*** ERROR OPENING COVID19D-UNLOAD, STATUS: '
+                          WS-COV19UNL-STATUS
+              MOVE 'Y'                TO WS-COVID19D-UNLOAD-ERR
+              MOVE 16                 TO RETURN-CODE
+              CLOSE COVID19D-FILE
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 'N'                   TO WS-LAST-REC
+           PERFORM READ-COVID19D-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES OR WS-COVID19D-UNLOAD-BAD
+              MOVE COVID19D-REC        TO COVID19D-UNLOAD-REC
+              WRITE COVID19D-UNLOAD-REC
+              IF WS-COV19UNL-STATUS > 0
+                 DISPLAY '*** ERROR WRITING COVID19D-UNLOAD, STATUS: '
+                             WS-COV19UNL-STATUS
+                 MOVE 'Y'             TO WS-COVID19D-UNLOAD-ERR
+                 MOVE 16              TO RETURN-CODE
+              ELSE
+                 ADD 1                TO WS-COVID19D-UNLOADED
+                 PERFORM READ-COVID19D-NEXT
+              END-IF
+           END-PERFORM
+           CLOSE COVID19D-FILE COVID19D-UNLOAD
+           .
+      *
+       READ-COVID19D-NEXT.
+           READ COVID19D-FILE NEXT RECORD
+              AT END MOVE 'Y'         TO WS-LAST-REC
+           END-READ
+           .
+      *
+      *    OPEN OUTPUT ON AN INDEXED FILE RECREATES IT EMPTY, WHICH IS
+      *    WHAT RECLAIMS THE SPACE; THE BACKUP IS THEN REPLAYED BACK
+      *    IN, REBUILDING THE INDEX FROM SCRATCH ***
+       RELOAD-COUNTRYS.
+           OPEN OUTPUT COUNTRYS-FILE
+           OPEN INPUT  COUNTRYS-UNLOAD
+           MOVE 'N'                   TO WS-LAST-REC
+           PERFORM READ-COUNTRYS-UNLOAD-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              MOVE COUNTRYS-UNLOAD-REC TO COUNTRYS-REC
+              WRITE COUNTRYS-REC
+              IF WS-COUNTRYS-STATUS > 0
+                 DISPLAY '*** Error reloading COUNTRYS-FILE: '
+                             WS-COUNTRYS-STATUS
+              ELSE
+                 ADD 1                 TO WS-COUNTRYS-RELOADED
+              END-IF
+              PERFORM READ-COUNTRYS-UNLOAD-NEXT
+           END-PERFORM
+           CLOSE COUNTRYS-FILE COUNTRYS-UNLOAD
+           .
+      *
+       READ-COUNTRYS-UNLOAD-NEXT.
+           READ COUNTRYS-UNLOAD
+              AT END MOVE 'Y'         TO WS-LAST-REC
+           END-READ
+           .
+      *
+       RELOAD-COVID19D.
+           OPEN OUTPUT COVID19D-FILE
+           OPEN INPUT  COVID19D-UNLOAD
+           MOVE 'N'                   TO WS-LAST-REC
+           PERFORM READ-COVID19D-UNLOAD-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              MOVE COVID19D-UNLOAD-REC TO COVID19D-REC
+              WRITE COVID19D-REC
+              IF WS-COVID19D-STATUS > 0
+                 DISPLAY '*** Error reloading COVID19D-FILE: '
+                             WS-COVID19D-STATUS
+              ELSE
+                 ADD 1                 TO WS-COVID19D-RELOADED
+              END-IF
+              PERFORM READ-COVID19D-UNLOAD-NEXT
+           END-PERFORM
+           CLOSE COVID19D-FILE COVID19D-UNLOAD
+           .
+      *
+       READ-COVID19D-UNLOAD-NEXT.
+           READ COVID19D-UNLOAD
+              AT END MOVE 'Y'         TO WS-LAST-REC
+           END-READ
+           .
+      *
