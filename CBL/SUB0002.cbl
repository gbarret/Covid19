@@ -4,6 +4,22 @@
        PROGRAM-ID.     SUB0002.
        AUTHOR.         GEORGES BARRETO.
       *    Called program to get a single record from file COUNTRYS.
+      *Modification History:
+      *  Added LS-MODE: 'E' exact read by code (original behavior,
+      *  the default when the caller leaves it blank), 'B' starts a
+      *  partial-match browse on a code prefix, 'N' continues that
+      *  browse to its next match. The browse position is kept in
+      *  WORKING-STORAGE, so it survives between calls in the same
+      *  run unit as long as the file stays open.
+      *  Added LS-MODE 'S': starts a partial-match browse on a
+      *  C-NAME or C-SLUG prefix instead of a C-CODE prefix, for a
+      *  caller that only knows how a country's name starts (there is
+      *  no alternate key on C-NAME/C-SLUG, so this walks the file
+      *  sequentially rather than a keyed START). 'N' continues an
+      *  'S' browse the same way it continues a 'B' browse. The name/
+      *  slug prefix comes in on its own LS-NAME-PARTIAL, since
+      *  LS-C-CODE-TO-READ is only 5 bytes - too short to tell
+      *  "United Kingdom" apart from "United States" ***
       *=========================
        ENVIRONMENT DIVISION.
       *=========================
@@ -12,7 +28,7 @@
        FILE-CONTROL.
            SELECT COUNTRYS-FILE  ASSIGN COUNTRYS
               ORGANIZATION IS INDEXED
-              ACCESS MODE RANDOM
+              ACCESS MODE DYNAMIC
               RECORD KEY IS C-CODE
               FILE STATUS IS WS-COUNTRYS-FILE-STATUS
            .
@@ -36,10 +52,29 @@
            03 WS-READ-STATUS       PIC 9 VALUE ZERO.
               88 WS-READ-OK        VALUE 0.
               88 WS-READ-ERROR     VALUE 1.
+           03 WS-FILE-IS-OPEN      PIC X VALUE 'N'.
+              88 WS-FILE-IS-OPEN-YES VALUE 'Y'.
+      *
+      *    BROWSE STATE, KEPT ACROSS CALLS WHILE THE FILE STAYS OPEN
+      *    WIDE ENOUGH TO HOLD A C-NAME/C-SLUG PREFIX, NOT JUST A
+      *    C-CODE ONE ***
+       01  WS-BROWSE-PARTIAL        PIC X(20) VALUE SPACES.
+       01  WS-BROWSE-PARTIAL-LEN    PIC 9(02) VALUE ZERO.
+       01  WS-BROWSE-KEY-TYPE       PIC X VALUE 'C'.
+           88 WS-BROWSE-BY-CODE     VALUE 'C'.
+           88 WS-BROWSE-BY-NAME     VALUE 'S'.
+       01  WS-NAME-BROWSE-SWITCHES.
+           03 WS-NAME-MATCH-SW      PIC X VALUE 'N'.
+              88 WS-NAME-MATCH-FOUND VALUE 'Y'.
+           03 WS-NAME-BROWSE-EOF-SW PIC X VALUE 'N'.
+              88 WS-NAME-BROWSE-EOF VALUE 'Y'.
       *-------------------------
        LINKAGE SECTION.
       *-------------------------
-       77  LS-C-CODE-TO-READ      PIC X(02).
+       77  LS-C-CODE-TO-READ      PIC X(05).
+      *    ONLY USED BY LS-MODE 'S' - A C-NAME/C-SLUG PREFIX NEEDS
+      *    MORE ROOM THAN THE 5-BYTE CODE FIELD CAN GIVE IT ***
+       77  LS-NAME-PARTIAL         PIC X(20).
       *
        01  LS-RESULT-INFO.
            03 LS-RESULT            PIC X VALUE 'Y'.
@@ -47,32 +82,53 @@
               88 LS-RESULT-NO-OK   VALUE 'N'.
            03 LS-RESULT-CODE       PIC XX.
            03 LS-RESULT-MESSAGE    PIC X(30).
-       01  LS-COUNTRYS-REC         PIC X(102).
+       01  LS-COUNTRYS-REC         PIC X(125).
+       77  LS-MODE                 PIC X(01).
+      *    E=EXACT (DEFAULT), B=BEGIN PARTIAL-MATCH BROWSE ON CODE,
+      *    S=BEGIN PARTIAL-MATCH BROWSE ON NAME OR SLUG,
+      *    N=NEXT MATCH IN THE CURRENT BROWSE (CODE OR NAME/SLUG),
+      *    C=CLOSE THE FILE (FOR AN INTERACTIVE CALLER THAT IS DONE
+      *    LOOKING THINGS UP) ***
       *=========================
        PROCEDURE DIVISION USING LS-C-CODE-TO-READ, LS-COUNTRYS-REC,
-              LS-RESULT-INFO.
+              LS-RESULT-INFO, LS-MODE, LS-NAME-PARTIAL.
       *=========================
        MAIN.
            MOVE 'Y'                      TO LS-RESULT
-           PERFORM OPEN-FILE
-           IF WS-OPEN-ERROR
-              MOVE 'N'                   TO LS-RESULT
+           IF LS-MODE = 'C'
+              PERFORM CLOSE-FILE
               EXIT PARAGRAPH
            END-IF
-      *
-           PERFORM READ-RECORD
-           IF WS-READ-ERROR
+           PERFORM OPEN-FILE
+           IF WS-OPEN-ERROR
               MOVE 'N'                   TO LS-RESULT
-              MOVE WS-COUNTRYS-FILE-STATUS TO LS-RESULT-CODE
-              MOVE "Record not found "   TO LS-RESULT-MESSAGE
               EXIT PARAGRAPH
            END-IF
       *
-           PERFORM WRITE-RECORD
+           EVALUATE LS-MODE
+              WHEN 'B'
+                 PERFORM BROWSE-START-CODE
+              WHEN 'S'
+                 PERFORM BROWSE-START-NAME
+              WHEN 'N'
+                 PERFORM BROWSE-NEXT
+              WHEN OTHER
+                 PERFORM READ-RECORD
+                 IF WS-READ-ERROR
+                    MOVE 'N'                   TO LS-RESULT
+                    MOVE WS-COUNTRYS-FILE-STATUS TO LS-RESULT-CODE
+                    MOVE "Record not found "   TO LS-RESULT-MESSAGE
+                    EXIT PARAGRAPH
+                 END-IF
+                 PERFORM WRITE-RECORD
+           END-EVALUATE
            .
       *
        CLOSE-FILE.
-           CLOSE COUNTRYS-FILE
+           IF WS-FILE-IS-OPEN-YES
+              CLOSE COUNTRYS-FILE
+              MOVE 'N'              TO WS-FILE-IS-OPEN
+           END-IF
            .
       *
        STOP-PROGRAM.
@@ -80,12 +136,19 @@
            .
       *
        OPEN-FILE.
+      *    THE FILE IS OPENED ONCE AND LEFT OPEN SO A BROWSE CAN
+      *    CONTINUE TO READ NEXT ON A LATER CALL ***
+           IF WS-FILE-IS-OPEN-YES
+              MOVE 0                 TO WS-OPEN-STATUS
+              EXIT PARAGRAPH
+           END-IF
            MOVE 1   TO WS-OPEN-STATUS   *> Defaults to ERROR ...
            OPEN INPUT COUNTRYS-FILE
            EVALUATE TRUE
               WHEN WS-COUNTRYS-FILE-STATUS-OK
                  DISPLAY "*** WS-COUNTRYS-FILE Open was successfully! "
                  MOVE 0   TO WS-OPEN-STATUS
+                 MOVE 'Y' TO WS-FILE-IS-OPEN
                WHEN WS-COUNTRYS-FILE-STATUS-ERROR
                  DISPLAY "*** Error opening WS-COUNTRYS-FILE, Status: "
                  WS-COUNTRYS-FILE-STATUS
@@ -109,4 +172,93 @@
            MOVE COUNTRYS-REC     TO LS-COUNTRYS-REC
            DISPLAY LS-COUNTRYS-REC
            .
-      *
\ No newline at end of file
+      *
+      *    POSITIONS THE FILE JUST BEFORE WHERE CODES STARTING WITH
+      *    THE GIVEN PREFIX WOULD SORT, THEN READS THE FIRST MATCH ***
+       BROWSE-START-CODE.
+           MOVE LS-C-CODE-TO-READ    TO WS-BROWSE-PARTIAL
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-BROWSE-PARTIAL))
+                                     TO WS-BROWSE-PARTIAL-LEN
+           MOVE 'C'                 TO WS-BROWSE-KEY-TYPE
+           MOVE LS-C-CODE-TO-READ    TO C-CODE
+           START COUNTRYS-FILE KEY IS NOT LESS THAN C-CODE
+              INVALID KEY
+                 MOVE 'N'            TO LS-RESULT
+                 MOVE "No match found "  TO LS-RESULT-MESSAGE
+                 EXIT PARAGRAPH
+           END-START
+           PERFORM BROWSE-NEXT
+           .
+      *
+      *    COUNTRYS HAS NO ALTERNATE KEY ON C-NAME/C-SLUG, SO A NAME
+      *    BROWSE REPOSITIONS TO THE FIRST RECORD BY CODE AND WALKS
+      *    THE WHOLE FILE SEQUENTIALLY LOOKING FOR A NAME OR SLUG
+      *    PREFIX MATCH ***
+       BROWSE-START-NAME.
+           MOVE LS-NAME-PARTIAL      TO WS-BROWSE-PARTIAL
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-BROWSE-PARTIAL))
+                                     TO WS-BROWSE-PARTIAL-LEN
+           MOVE 'S'                 TO WS-BROWSE-KEY-TYPE
+           MOVE LOW-VALUES          TO C-CODE
+           START COUNTRYS-FILE KEY IS NOT LESS THAN C-CODE
+              INVALID KEY
+                 MOVE 'N'            TO LS-RESULT
+                 MOVE "No match found "  TO LS-RESULT-MESSAGE
+                 EXIT PARAGRAPH
+           END-START
+           PERFORM BROWSE-NEXT
+           .
+      *
+       BROWSE-NEXT.
+           EVALUATE TRUE
+              WHEN WS-BROWSE-BY-NAME
+                 PERFORM BROWSE-NEXT-NAME-MATCH
+              WHEN OTHER
+                 PERFORM BROWSE-NEXT-CODE-MATCH
+           END-EVALUATE
+           .
+      *
+       BROWSE-NEXT-CODE-MATCH.
+           READ COUNTRYS-FILE NEXT RECORD
+              AT END
+                 MOVE 'N'            TO LS-RESULT
+                 MOVE "No more matches "  TO LS-RESULT-MESSAGE
+                 EXIT PARAGRAPH
+           END-READ
+           IF C-CODE (1:WS-BROWSE-PARTIAL-LEN) NOT =
+              WS-BROWSE-PARTIAL (1:WS-BROWSE-PARTIAL-LEN)
+              MOVE 'N'               TO LS-RESULT
+              MOVE "No more matches "  TO LS-RESULT-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM WRITE-RECORD
+           .
+      *
+      *    THE FILE IS SORTED BY CODE, NOT BY NAME, SO A MISMATCH
+      *    DOESN'T MEAN THERE ARE NO MORE MATCHES FURTHER DOWN - KEEP
+      *    READING UNTIL A MATCH TURNS UP OR THE FILE RUNS OUT ***
+       BROWSE-NEXT-NAME-MATCH.
+           MOVE 'N'                 TO WS-NAME-MATCH-SW
+           MOVE 'N'                 TO WS-NAME-BROWSE-EOF-SW
+           PERFORM UNTIL WS-NAME-MATCH-FOUND OR WS-NAME-BROWSE-EOF
+              READ COUNTRYS-FILE NEXT RECORD
+                 AT END
+                    MOVE 'Y'        TO WS-NAME-BROWSE-EOF-SW
+              END-READ
+              IF NOT WS-NAME-BROWSE-EOF
+                 IF C-NAME (1:WS-BROWSE-PARTIAL-LEN) =
+                    WS-BROWSE-PARTIAL (1:WS-BROWSE-PARTIAL-LEN)
+                    OR C-SLUG (1:WS-BROWSE-PARTIAL-LEN) =
+                       WS-BROWSE-PARTIAL (1:WS-BROWSE-PARTIAL-LEN)
+                    MOVE 'Y'        TO WS-NAME-MATCH-SW
+                 END-IF
+              END-IF
+           END-PERFORM
+           IF WS-NAME-BROWSE-EOF
+              MOVE 'N'               TO LS-RESULT
+              MOVE "No more matches "  TO LS-RESULT-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM WRITE-RECORD
+           .
+      *
