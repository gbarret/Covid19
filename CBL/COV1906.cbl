@@ -0,0 +1,325 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1906.
+       AUTHOR.         GEORGES B.
+      *    Continent/region rollup report: groups every country's
+      *    latest (or as-of) COVID19D figures by its COUNTRYS region
+      *    and prints one summary line per region. Countries with no
+      *    region on file (not yet set through COV1902) are rolled
+      *    into an UNASSIGNED bucket rather than dropped ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   PRINT-LINE          ASSIGN TO PRTLINE.
+           SELECT   COUNTRYS-FILE       ASSIGN COUNTRYS
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS C-CODE
+                    FILE STATUS         IS WS-COUNTRYS-STATUS
+           .
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC               PIC X(132).
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING     ==:TAG1:== BY ==COUNTRYS==
+                                   ==:TAG2:== BY ==C==.
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING     ==:TAG1:== BY ==COVID19D==
+                                   ==:TAG2:== BY ==CV==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COUNTRYS-STATUS       PIC 99 VALUE ZEROS.
+       01  WS-COVID19D-STATUS       PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC           PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES      VALUE 'Y'.
+      *
+       01  WS-RUN-PARMS.
+           03 WS-AS-OF-DATE         PIC 9(08) VALUE ZEROES.
+      *
+       01  WS-CURR-DATE-NUM         PIC 9(08) VALUE ZEROES.
+      *
+      *    CODE-TO-REGION LOOKUP, LOADED ONCE FROM COUNTRYS ***
+       01  WS-REGION-LOOKUP.
+           03 WS-RL-ENTRY OCCURS 250 TIMES
+                           INDEXED BY WS-RL-IDX.
+              05 WS-RL-CODE         PIC X(05).
+              05 WS-RL-REGION       PIC X(20).
+       01  WS-RL-COUNT              PIC 9(05) VALUE ZEROES.
+       01  WS-RL-FOUND-SW           PIC X VALUE 'N'.
+            88 WS-RL-FOUND          VALUE 'Y'.
+      *
+      *    ONE ENTRY PER COUNTRY SEEN IN COVID19D, HOLDING ITS LATEST
+      *    QUALIFYING TOTAL-CONFIRMED/DEATHS FIGURES ***
+       01  WS-COUNTRY-TABLE.
+           03 WS-COUNTRY-ENTRY OCCURS 250 TIMES
+                                INDEXED BY WS-TAB-IDX.
+              05 WS-TAB-CODE           PIC X(05).
+              05 WS-TAB-TOTAL-CONF     PIC 9(09).
+              05 WS-TAB-TOTAL-DEATH    PIC 9(09).
+       01  WS-TAB-COUNT              PIC 9(05) VALUE ZEROES.
+       01  WS-TAB-FOUND-SW           PIC X VALUE 'N'.
+            88 WS-TAB-FOUND          VALUE 'Y'.
+      *
+      *    ONE ENTRY PER REGION SEEN, SUMMED ACROSS ITS COUNTRIES ***
+       01  WS-REGION-TABLE.
+           03 WS-REGION-ENTRY OCCURS 50 TIMES
+                               INDEXED BY WS-RG-IDX WS-RG-IDX-2.
+              05 WS-RG-NAME            PIC X(20).
+              05 WS-RG-COUNTRY-COUNT   PIC 9(05).
+              05 WS-RG-TOTAL-CONF      PIC 9(09).
+              05 WS-RG-TOTAL-DEATH     PIC 9(09).
+       01  WS-RG-COUNT               PIC 9(05) VALUE ZEROES.
+       01  WS-RG-FOUND-SW            PIC X VALUE 'N'.
+            88 WS-RG-FOUND           VALUE 'Y'.
+       01  WS-WORK-REGION            PIC X(20) VALUE SPACES.
+      *
+       01  WS-HEADER-1.
+           03 FILLER                PIC X(20) VALUE 'COV1906'.
+           03 FILLER                PIC X(40) VALUE
+                '*** CONTINENT/REGION ROLLUP REPORT *** '.
+      *
+       01  WS-HEADER-2.
+           03 FILLER                PIC X(02).
+           03 FILLER                PIC X(20) VALUE 'REGION'.
+           03 FILLER                PIC X(02).
+           03 FILLER                PIC X(10) VALUE 'COUNTRIES'.
+           03 FILLER                PIC X(04).
+           03 FILLER                PIC X(14) VALUE 'TOTAL CONFIRM'.
+           03 FILLER                PIC X(02).
+           03 FILLER                PIC X(14) VALUE 'TOTAL DEATHS'.
+      *
+       01  WS-DETAILS-1.
+           03 D1-REGION-O           PIC X(20).
+           03 FILLER                PIC X(02).
+           03 D1-COUNTRY-COUNT-O    PIC ZZZZ9.
+           03 FILLER                PIC X(05).
+           03 D1-TOTAL-CONF-O       PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                PIC X(02).
+           03 D1-TOTAL-DEATH-O      PIC ZZZZ,ZZZ,ZZ9.
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           DISPLAY '*** As-of date YYYYMMDD, or 0 for latest: '
+           ACCEPT WS-AS-OF-DATE
+      *
+           PERFORM OPEN-FILES
+           PERFORM BUILD-REGION-LOOKUP
+           PERFORM BUILD-COUNTRY-TOTALS
+           PERFORM ROLLUP-BY-REGION
+           PERFORM SORT-REGION-TABLE
+           PERFORM WRITE-REGIONAL-REPORT
+           CLOSE COUNTRYS-FILE COVID19D-FILE PRINT-LINE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COUNTRYS-FILE
+           OPEN INPUT  COVID19D-FILE
+           OPEN OUTPUT PRINT-LINE
+           MOVE SPACES              TO PRINT-REC
+           WRITE PRINT-REC        FROM WS-HEADER-1
+           WRITE PRINT-REC        FROM WS-HEADER-2
+           .
+      *
+      *    ONE PASS OVER COUNTRYS, LOADING EACH CODE'S REGION ***
+       BUILD-REGION-LOOKUP.
+           MOVE 'N'                  TO WS-LAST-REC
+           PERFORM READ-COUNTRYS-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              ADD 1                  TO WS-RL-COUNT
+              SET WS-RL-IDX          TO WS-RL-COUNT
+              MOVE C-CODE            TO WS-RL-CODE (WS-RL-IDX)
+              MOVE C-REGION          TO WS-RL-REGION (WS-RL-IDX)
+              PERFORM READ-COUNTRYS-NEXT
+           END-PERFORM
+           .
+      *
+       READ-COUNTRYS-NEXT.
+           READ COUNTRYS-FILE
+              AT END     MOVE 'Y' TO WS-LAST-REC
+           END-READ
+           .
+      *
+      *    ONE PASS OVER COVID19D, KEEPING ONLY EACH COUNTRY'S LAST
+      *    QUALIFYING (ON-OR-BEFORE AS-OF-DATE) RECORD ***
+       BUILD-COUNTRY-TOTALS.
+           MOVE 'N'                  TO WS-LAST-REC
+           PERFORM READ-COVID19D-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              IF WS-AS-OF-DATE = ZERO OR
+                 WS-CURR-DATE-NUM NOT > WS-AS-OF-DATE
+                 PERFORM STORE-COUNTRY-ENTRY
+              END-IF
+              PERFORM READ-COVID19D-NEXT
+           END-PERFORM
+           .
+      *
+       READ-COVID19D-NEXT.
+           READ COVID19D-FILE
+              AT END     MOVE 'Y' TO WS-LAST-REC
+              NOT AT END MOVE CV-DATE TO WS-CURR-DATE-NUM
+           END-READ
+           .
+      *
+       STORE-COUNTRY-ENTRY.
+           MOVE 'N'                  TO WS-TAB-FOUND-SW
+           IF WS-TAB-COUNT > ZERO
+              SET WS-TAB-IDX         TO 1
+      *       BOUND TO WS-TAB-COUNT, NOT THE FULL 250-SLOT TABLE - THE
+      *       UNUSED SLOTS PAST WS-TAB-COUNT ARE STILL SPACE-FILLED
+      *       TODAY, BUT THERE'S NO REASON TO RELY ON THAT ***
+              SEARCH WS-COUNTRY-ENTRY VARYING WS-TAB-IDX
+                 AT END
+                    CONTINUE
+                 WHEN WS-TAB-IDX > WS-TAB-COUNT
+                    CONTINUE
+                 WHEN WS-TAB-CODE (WS-TAB-IDX) = CV-CODE
+                    MOVE 'Y'               TO WS-TAB-FOUND-SW
+                    MOVE CV-TOTAL-CONFIRMED TO
+                                  WS-TAB-TOTAL-CONF (WS-TAB-IDX)
+                    MOVE CV-TOTAL-DEATHS  TO
+                                  WS-TAB-TOTAL-DEATH (WS-TAB-IDX)
+              END-SEARCH
+           END-IF
+           IF NOT WS-TAB-FOUND
+              ADD 1                  TO WS-TAB-COUNT
+              SET WS-TAB-IDX         TO WS-TAB-COUNT
+              MOVE CV-CODE            TO WS-TAB-CODE (WS-TAB-IDX)
+              MOVE CV-TOTAL-CONFIRMED TO
+                                  WS-TAB-TOTAL-CONF (WS-TAB-IDX)
+              MOVE CV-TOTAL-DEATHS   TO WS-TAB-TOTAL-DEATH (WS-TAB-IDX)
+           END-IF
+           .
+      *
+      *    FOR EACH COUNTRY TOTAL, LOOK UP ITS REGION AND ADD ITS
+      *    FIGURES INTO THAT REGION'S BUCKET ***
+       ROLLUP-BY-REGION.
+           SET WS-TAB-IDX            TO 1
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+              UNTIL WS-TAB-IDX > WS-TAB-COUNT
+              PERFORM LOOKUP-COUNTRY-REGION
+              PERFORM ADD-TO-REGION-BUCKET
+           END-PERFORM
+           .
+      *
+       LOOKUP-COUNTRY-REGION.
+           MOVE SPACES               TO WS-WORK-REGION
+           MOVE 'N'                  TO WS-RL-FOUND-SW
+           IF WS-RL-COUNT > ZERO
+              SET WS-RL-IDX          TO 1
+      *       BOUND TO WS-RL-COUNT, NOT THE FULL 250-SLOT TABLE - THE
+      *       UNUSED SLOTS PAST WS-RL-COUNT ARE STILL SPACE-FILLED
+      *       TODAY, BUT THERE'S NO REASON TO RELY ON THAT ***
+              SEARCH WS-RL-ENTRY VARYING WS-RL-IDX
+                 AT END
+                    CONTINUE
+                 WHEN WS-RL-IDX > WS-RL-COUNT
+                    CONTINUE
+                 WHEN WS-RL-CODE (WS-RL-IDX) = WS-TAB-CODE (WS-TAB-IDX)
+                    MOVE 'Y'               TO WS-RL-FOUND-SW
+                    MOVE WS-RL-REGION (WS-RL-IDX) TO WS-WORK-REGION
+              END-SEARCH
+           END-IF
+           IF NOT WS-RL-FOUND OR WS-WORK-REGION = SPACES
+              MOVE 'UNASSIGNED'       TO WS-WORK-REGION
+           END-IF
+           .
+      *
+       ADD-TO-REGION-BUCKET.
+           MOVE 'N'                  TO WS-RG-FOUND-SW
+           IF WS-RG-COUNT > ZERO
+              SET WS-RG-IDX          TO 1
+      *       BOUND TO WS-RG-COUNT, NOT THE FULL 50-SLOT TABLE - THE
+      *       UNUSED SLOTS PAST WS-RG-COUNT ARE STILL SPACE-FILLED
+      *       TODAY, BUT THERE'S NO REASON TO RELY ON THAT ***
+              SEARCH WS-REGION-ENTRY VARYING WS-RG-IDX
+                 AT END
+                    CONTINUE
+                 WHEN WS-RG-IDX > WS-RG-COUNT
+                    CONTINUE
+                 WHEN WS-RG-NAME (WS-RG-IDX) = WS-WORK-REGION
+                    MOVE 'Y'               TO WS-RG-FOUND-SW
+                    ADD 1                  TO
+                                  WS-RG-COUNTRY-COUNT (WS-RG-IDX)
+                    ADD WS-TAB-TOTAL-CONF (WS-TAB-IDX)  TO
+                                  WS-RG-TOTAL-CONF (WS-RG-IDX)
+                    ADD WS-TAB-TOTAL-DEATH (WS-TAB-IDX) TO
+                                  WS-RG-TOTAL-DEATH (WS-RG-IDX)
+              END-SEARCH
+           END-IF
+           IF NOT WS-RG-FOUND
+              ADD 1                  TO WS-RG-COUNT
+              SET WS-RG-IDX          TO WS-RG-COUNT
+              MOVE WS-WORK-REGION     TO WS-RG-NAME (WS-RG-IDX)
+              MOVE 1                  TO WS-RG-COUNTRY-COUNT (WS-RG-IDX)
+              MOVE WS-TAB-TOTAL-CONF (WS-TAB-IDX) TO
+                                  WS-RG-TOTAL-CONF (WS-RG-IDX)
+              MOVE WS-TAB-TOTAL-DEATH (WS-TAB-IDX) TO
+                                  WS-RG-TOTAL-DEATH (WS-RG-IDX)
+           END-IF
+           .
+      *
+      *    SIMPLE ASCENDING BUBBLE SORT ON REGION NAME; THE TABLE IS
+      *    SMALL (ONE ROW PER REGION) SO THIS IS PLENTY ***
+       SORT-REGION-TABLE.
+           IF WS-RG-COUNT < 2
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM WS-RG-COUNT TIMES
+              SET WS-RG-IDX           TO 1
+              PERFORM VARYING WS-RG-IDX-2 FROM 2 BY 1
+                 UNTIL WS-RG-IDX-2 > WS-RG-COUNT
+                 IF WS-RG-NAME (WS-RG-IDX-2) <
+                    WS-RG-NAME (WS-RG-IDX-2 - 1)
+                    SET WS-RG-IDX     TO WS-RG-IDX-2
+                    PERFORM SWAP-REGION-ENTRIES
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+      *
+       SWAP-REGION-ENTRIES.
+           MOVE WS-REGION-ENTRY (WS-RG-IDX-2) TO
+                                  WS-REGION-ENTRY (WS-RG-IDX)
+           MOVE WS-REGION-ENTRY (WS-RG-IDX-2 - 1) TO
+                                  WS-REGION-ENTRY (WS-RG-IDX-2)
+           MOVE WS-REGION-ENTRY (WS-RG-IDX) TO
+                                  WS-REGION-ENTRY (WS-RG-IDX-2 - 1)
+           .
+      *
+       WRITE-REGIONAL-REPORT.
+           PERFORM VARYING WS-RG-IDX FROM 1 BY 1
+              UNTIL WS-RG-IDX > WS-RG-COUNT
+              PERFORM WRITE-ONE-REGION-LINE
+           END-PERFORM
+           .
+      *
+       WRITE-ONE-REGION-LINE.
+           MOVE SPACES                TO WS-DETAILS-1 PRINT-REC
+           MOVE WS-RG-NAME (WS-RG-IDX) TO D1-REGION-O
+           MOVE WS-RG-COUNTRY-COUNT (WS-RG-IDX) TO D1-COUNTRY-COUNT-O
+           MOVE WS-RG-TOTAL-CONF (WS-RG-IDX)  TO D1-TOTAL-CONF-O
+           MOVE WS-RG-TOTAL-DEATH (WS-RG-IDX) TO D1-TOTAL-DEATH-O
+           WRITE PRINT-REC           FROM WS-DETAILS-1
+           .
+      *
