@@ -0,0 +1,193 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1910.
+       AUTHOR.         GEORGES B.
+      *    Referential-integrity audit between COVID19D and COUNTRYS:
+      *    flags any COVID19D record whose code has no COUNTRYS entry,
+      *    and any COUNTRYS entry with no COVID19D history at all ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   PRINT-LINE          ASSIGN TO PRTLINE.
+           SELECT   COUNTRYS-FILE       ASSIGN COUNTRYS
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS DYNAMIC
+                    RECORD KEY          IS C-CODE
+                    FILE STATUS         IS WS-COUNTRYS-STATUS
+           .
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS DYNAMIC
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                  PIC X(132).
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING        ==:TAG1:== BY ==COUNTRYS==
+                                      ==:TAG2:== BY ==C==.
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING        ==:TAG1:== BY ==COVID19D==
+                                      ==:TAG2:== BY ==CV==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COUNTRYS-STATUS          PIC 99 VALUE ZEROS.
+       01  WS-COVID19D-STATUS          PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC              PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES         VALUE 'Y'.
+      *
+      *    LAST CODE WE ALREADY CHECKED, SO A COUNTRY'S HISTORY WITH
+      *    SEVERAL DAYS OF RECORDS ONLY GETS LOOKED UP ONCE ***
+       01  WS-LAST-CODE-CHECKED        PIC X(05) VALUE SPACES.
+      *
+       01  WS-ORPHAN-HISTORY-COUNT     PIC 9(05) VALUE ZEROES.
+       01  WS-ORPHAN-COUNTRY-COUNT     PIC 9(05) VALUE ZEROES.
+      *
+       01  WS-HEADER-1.
+           03 FILLER                   PIC X(20) VALUE 'COV1910'.
+           03 FILLER                   PIC X(50) VALUE
+                '*** COVID19D / COUNTRYS REFERENTIAL AUDIT *** '.
+      *
+       01  WS-DETAIL-LINE              PIC X(80).
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           PERFORM OPEN-FILES
+           PERFORM AUDIT-COVID19D-CODES
+           PERFORM AUDIT-COUNTRYS-WITH-NO-HISTORY
+           MOVE SPACES                 TO WS-DETAIL-LINE PRINT-REC
+           STRING 'Codes in COVID19D with no COUNTRYS entry: '
+                     DELIMITED BY SIZE
+                  WS-ORPHAN-HISTORY-COUNT DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+           END-STRING
+           WRITE PRINT-REC            FROM WS-DETAIL-LINE
+           MOVE SPACES                 TO WS-DETAIL-LINE PRINT-REC
+           STRING 'COUNTRYS entries with no COVID19D history: '
+                     DELIMITED BY SIZE
+                  WS-ORPHAN-COUNTRY-COUNT DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+           END-STRING
+           WRITE PRINT-REC            FROM WS-DETAIL-LINE
+           CLOSE COUNTRYS-FILE COVID19D-FILE PRINT-LINE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COUNTRYS-FILE
+           OPEN INPUT  COVID19D-FILE
+           OPEN OUTPUT PRINT-LINE
+           MOVE SPACES                 TO PRINT-REC
+           WRITE PRINT-REC           FROM WS-HEADER-1
+           .
+      *
+      *    ONE SEQUENTIAL PASS OVER COVID19D. EACH DISTINCT CODE GETS
+      *    ONE RANDOM READ AGAINST COUNTRYS TO CONFIRM IT EXISTS ***
+       AUDIT-COVID19D-CODES.
+           MOVE 'N'                    TO WS-LAST-REC
+           PERFORM READ-COVID19D-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              IF CV-CODE NOT = WS-LAST-CODE-CHECKED
+                 MOVE CV-CODE           TO WS-LAST-CODE-CHECKED
+                 PERFORM CHECK-CODE-IN-COUNTRYS
+              END-IF
+              PERFORM READ-COVID19D-NEXT
+           END-PERFORM
+           .
+      *
+       READ-COVID19D-NEXT.
+           READ COVID19D-FILE NEXT RECORD
+              AT END MOVE 'Y'          TO WS-LAST-REC
+           END-READ
+           .
+      *
+       CHECK-CODE-IN-COUNTRYS.
+           MOVE CV-CODE                TO C-CODE
+           READ COUNTRYS-FILE
+              INVALID KEY
+                 ADD 1                 TO WS-ORPHAN-HISTORY-COUNT
+                 MOVE SPACES           TO WS-DETAIL-LINE PRINT-REC
+                 STRING '  No COUNTRYS entry for code in COVID19D: '
+                           DELIMITED BY SIZE
+                        CV-CODE         DELIMITED BY SIZE
+                     INTO WS-DETAIL-LINE
+                 END-STRING
+                 WRITE PRINT-REC      FROM WS-DETAIL-LINE
+           END-READ
+           .
+      *
+      *    ONE SEQUENTIAL PASS OVER COUNTRYS. FOR EACH CODE, START
+      *    COVID19D AT THAT CODE'S LOWEST POSSIBLE KEY AND CHECK THE
+      *    FIRST RECORD FOUND IS ACTUALLY FOR THAT CODE ***
+       AUDIT-COUNTRYS-WITH-NO-HISTORY.
+           MOVE 'N'                    TO WS-LAST-REC
+      *    AUDIT-COVID19D-CODES LEFT COUNTRYS-FILE SITTING WHEREVER ITS
+      *    LAST RANDOM KEYED READ LANDED - START IT BACK AT THE FIRST
+      *    RECORD BEFORE THIS PASS'S SEQUENTIAL READ-NEXT LOOP, OR IT
+      *    SILENTLY PICKS UP PARTWAY THROUGH THE FILE ***
+           MOVE LOW-VALUES              TO C-CODE
+           START COUNTRYS-FILE KEY IS NOT LESS THAN C-CODE
+              INVALID KEY
+                 MOVE 'Y'               TO WS-LAST-REC
+           END-START
+           IF NOT WS-LAST-REC-YES
+              PERFORM READ-COUNTRYS-NEXT
+           END-IF
+           PERFORM UNTIL WS-LAST-REC-YES
+              PERFORM CHECK-CODE-HAS-HISTORY
+              PERFORM READ-COUNTRYS-NEXT
+           END-PERFORM
+           .
+      *
+       READ-COUNTRYS-NEXT.
+           READ COUNTRYS-FILE NEXT RECORD
+              AT END MOVE 'Y'          TO WS-LAST-REC
+           END-READ
+           .
+      *
+       CHECK-CODE-HAS-HISTORY.
+           MOVE C-CODE                 TO CV-CODE
+           MOVE ZEROS                   TO CV-DATE
+           START COVID19D-FILE KEY IS NOT LESS THAN CV-CODE-DATE
+              INVALID KEY
+                 ADD 1                 TO WS-ORPHAN-COUNTRY-COUNT
+                 PERFORM WRITE-NO-HISTORY-LINE
+              NOT INVALID KEY
+                 READ COVID19D-FILE NEXT RECORD
+                    AT END
+                       ADD 1           TO WS-ORPHAN-COUNTRY-COUNT
+                       PERFORM WRITE-NO-HISTORY-LINE
+                    NOT AT END
+                       IF CV-CODE NOT = C-CODE
+                          ADD 1        TO WS-ORPHAN-COUNTRY-COUNT
+                          PERFORM WRITE-NO-HISTORY-LINE
+                       END-IF
+                 END-READ
+           END-START
+           .
+      *
+       WRITE-NO-HISTORY-LINE.
+           MOVE SPACES                 TO WS-DETAIL-LINE PRINT-REC
+           STRING '  No COVID19D history for COUNTRYS code: '
+                     DELIMITED BY SIZE
+                  C-CODE                DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+           END-STRING
+           WRITE PRINT-REC            FROM WS-DETAIL-LINE
+           .
+      *
