@@ -0,0 +1,252 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1904.
+       AUTHOR.         GEORGES B.
+      *    Top-N ranking report: ranks every country in COVID19D by
+      *    its latest (or as-of) TOTAL-CONFIRMED or NEW-DEATHS figure,
+      *    operator's choice, and prints the top N, with the country
+      *    name looked up via SUB0002 ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   PRINT-LINE          ASSIGN TO PRTLINE.
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC               PIC X(132).
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING     ==:TAG1:== BY ==COVID19D==
+                                   ==:TAG2:== BY ==CV==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+       77  WS-SUB-PGM-NAME         PIC X(08) VALUE SPACES.
+       77  WS-C-CODE-TO-READ       PIC X(05) VALUE SPACES.
+       77  WS-SUB-MODE              PIC X(01) VALUE 'E'.
+      *    THIS PROGRAM ALWAYS LOOKS UP BY EXACT CODE, SO IT NEVER
+      *    NEEDS A NAME/SLUG PREFIX - SUB0002 STILL REQUIRES THE
+      *    PARAMETER TO BE PASSED, SO PASS IT SPACES ***
+       77  WS-NAME-PARTIAL-TO-READ  PIC X(20) VALUE SPACES.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC          PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES     VALUE 'Y'.
+      *
+       01  WS-RUN-PARMS.
+           03 WS-AS-OF-DATE        PIC 9(08) VALUE ZEROES.
+           03 WS-TOP-N             PIC 9(03) VALUE 10.
+           03 WS-RANK-BY           PIC X(01) VALUE 'C'.
+              88 WS-RANK-BY-CONFIRMED VALUE 'C'.
+              88 WS-RANK-BY-DEATHS    VALUE 'D'.
+      *
+       01  WS-CURR-DATE-NUM        PIC 9(08) VALUE ZEROES.
+      *
+      *    ONE ENTRY PER COUNTRY SEEN, HOLDING ITS LATEST QUALIFYING
+      *    TOTAL-CONFIRMED FIGURE. SIZED FOR UP TO 250 COUNTRIES ***
+       01  WS-COUNTRY-TABLE.
+           03 WS-COUNTRY-ENTRY OCCURS 250 TIMES
+                                INDEXED BY WS-TAB-IDX WS-TAB-IDX-2.
+              05 WS-TAB-CODE          PIC X(05).
+              05 WS-TAB-TOTAL-CONF    PIC 9(09).
+              05 WS-TAB-TOTAL-DEATH   PIC 9(09).
+              05 WS-TAB-NEW-DEATHS    PIC 9(09).
+              05 WS-TAB-LATEST-DATE   PIC 9(08).
+       01  WS-TAB-COUNT             PIC 9(05) VALUE ZEROES.
+       01  WS-TAB-FOUND-SW          PIC X VALUE 'N'.
+            88 WS-TAB-FOUND         VALUE 'Y'.
+      *
+       01  WS-RANK-NUMBER           PIC 9(05) VALUE ZEROES.
+      *
+       COPY COUNTRYS REPLACING     ==:TAG1:==     BY ==WS-COUNTRYS==
+                                   ==:TAG2:==     BY ==WS-C==.
+       COPY CALLSTUS REPLACING     ==:RESULT:==   BY ==RESULT==.
+      *
+       01  WS-HEADER-1.
+           03 FILLER               PIC X(20) VALUE 'COV1904'.
+           03 FILLER                PIC X(40) VALUE
+                '*** COVID19D TOP-N RANKING REPORT *** '.
+      *
+       01  WS-DETAILS-1.
+           03 D1-RANK-O             PIC ZZ9.
+           03 FILLER                PIC X(03).
+           03 D1-CODE-O             PIC X(05).
+           03 FILLER                PIC X(02).
+           03 D1-NAME-O             PIC X(50).
+           03 FILLER                PIC X(02).
+           03 D1-TOTAL-CONF-O       PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                PIC X(02).
+           03 D1-TOTAL-DEATH-O      PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                PIC X(02).
+           03 D1-NEW-DEATHS-O       PIC ZZZZ,ZZZ,ZZ9.
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           DISPLAY '*** As-of date YYYYMMDD, or 0 for latest: '
+           ACCEPT WS-AS-OF-DATE
+           DISPLAY '*** How many countries to rank (Top-N): '
+           ACCEPT WS-TOP-N
+           IF WS-TOP-N = ZERO
+              MOVE 10               TO WS-TOP-N
+           END-IF
+           DISPLAY '*** Rank by Total Confirmed (C) or New Deaths '
+                   '(D): '
+           ACCEPT WS-RANK-BY
+           IF NOT WS-RANK-BY-DEATHS
+              MOVE 'C'              TO WS-RANK-BY
+           END-IF
+      *
+           PERFORM OPEN-FILES
+           PERFORM BUILD-COUNTRY-TABLE
+           PERFORM SORT-COUNTRY-TABLE
+           PERFORM WRITE-RANKING-REPORT
+           CLOSE COVID19D-FILE PRINT-LINE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COVID19D-FILE
+           OPEN OUTPUT PRINT-LINE
+           MOVE SPACES              TO PRINT-REC
+           WRITE PRINT-REC        FROM WS-HEADER-1
+           .
+      *
+      *    ONE PASS OVER COVID19D, KEEPING ONLY EACH COUNTRY'S LAST
+      *    QUALIFYING (ON-OR-BEFORE AS-OF-DATE) RECORD ***
+       BUILD-COUNTRY-TABLE.
+           PERFORM READ-COVID19D-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              IF WS-AS-OF-DATE = ZERO OR
+                 WS-CURR-DATE-NUM NOT > WS-AS-OF-DATE
+                 PERFORM STORE-COUNTRY-ENTRY
+              END-IF
+              PERFORM READ-COVID19D-NEXT
+           END-PERFORM
+           .
+      *
+       READ-COVID19D-NEXT.
+           READ COVID19D-FILE
+              AT END     MOVE 'Y' TO WS-LAST-REC
+              NOT AT END MOVE CV-DATE TO WS-CURR-DATE-NUM
+           END-READ
+           .
+      *
+       STORE-COUNTRY-ENTRY.
+           MOVE 'N'                 TO WS-TAB-FOUND-SW
+           IF WS-TAB-COUNT > ZERO
+              SET WS-TAB-IDX        TO 1
+      *       BOUND TO WS-TAB-COUNT, NOT THE FULL 250-SLOT TABLE - THE
+      *       UNUSED SLOTS PAST WS-TAB-COUNT ARE STILL SPACE-FILLED
+      *       TODAY, BUT THERE'S NO REASON TO RELY ON THAT ***
+              SEARCH WS-COUNTRY-ENTRY VARYING WS-TAB-IDX
+                 AT END
+                    CONTINUE
+                 WHEN WS-TAB-IDX > WS-TAB-COUNT
+                    CONTINUE
+                 WHEN WS-TAB-CODE (WS-TAB-IDX) = CV-CODE
+                    MOVE 'Y'              TO WS-TAB-FOUND-SW
+                    MOVE CV-TOTAL-CONFIRMED TO
+                                  WS-TAB-TOTAL-CONF (WS-TAB-IDX)
+                    MOVE CV-TOTAL-DEATHS TO
+                                  WS-TAB-TOTAL-DEATH (WS-TAB-IDX)
+                    MOVE CV-NEW-DEATHS    TO
+                                  WS-TAB-NEW-DEATHS (WS-TAB-IDX)
+                    MOVE CV-DATE          TO
+                                  WS-TAB-LATEST-DATE (WS-TAB-IDX)
+              END-SEARCH
+           END-IF
+           IF NOT WS-TAB-FOUND
+              ADD 1                 TO WS-TAB-COUNT
+              SET WS-TAB-IDX        TO WS-TAB-COUNT
+              MOVE CV-CODE           TO WS-TAB-CODE (WS-TAB-IDX)
+              MOVE CV-TOTAL-CONFIRMED TO
+                                  WS-TAB-TOTAL-CONF (WS-TAB-IDX)
+              MOVE CV-TOTAL-DEATHS  TO WS-TAB-TOTAL-DEATH (WS-TAB-IDX)
+              MOVE CV-NEW-DEATHS    TO WS-TAB-NEW-DEATHS (WS-TAB-IDX)
+              MOVE CV-DATE          TO WS-TAB-LATEST-DATE (WS-TAB-IDX)
+           END-IF
+           .
+      *
+      *    SIMPLE DESCENDING BUBBLE SORT ON THE OPERATOR'S CHOSEN
+      *    RANKING FIELD; THE TABLE IS SMALL (ONE ROW PER COUNTRY)
+      *    SO THIS IS PLENTY ***
+       SORT-COUNTRY-TABLE.
+           IF WS-TAB-COUNT < 2
+              EXIT PARAGRAPH
+           END-IF
+           SET WS-TAB-IDX          TO 1
+           PERFORM WS-TAB-COUNT TIMES
+              SET WS-TAB-IDX-2     TO 2
+              PERFORM VARYING WS-TAB-IDX-2 FROM 2 BY 1
+                 UNTIL WS-TAB-IDX-2 > WS-TAB-COUNT
+                 IF WS-RANK-BY-DEATHS
+                    IF WS-TAB-NEW-DEATHS (WS-TAB-IDX-2) >
+                       WS-TAB-NEW-DEATHS (WS-TAB-IDX-2 - 1)
+                       PERFORM SWAP-TABLE-ENTRIES
+                    END-IF
+                 ELSE
+                    IF WS-TAB-TOTAL-CONF (WS-TAB-IDX-2) >
+                       WS-TAB-TOTAL-CONF (WS-TAB-IDX-2 - 1)
+                       PERFORM SWAP-TABLE-ENTRIES
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+      *
+       SWAP-TABLE-ENTRIES.
+           MOVE WS-COUNTRY-ENTRY (WS-TAB-IDX-2) TO
+                                  WS-COUNTRY-ENTRY (WS-TAB-IDX)
+           MOVE WS-COUNTRY-ENTRY (WS-TAB-IDX-2 - 1) TO
+                                  WS-COUNTRY-ENTRY (WS-TAB-IDX-2)
+           MOVE WS-COUNTRY-ENTRY (WS-TAB-IDX) TO
+                                  WS-COUNTRY-ENTRY (WS-TAB-IDX-2 - 1)
+           .
+      *
+       WRITE-RANKING-REPORT.
+           MOVE ZERO                TO WS-RANK-NUMBER
+           SET WS-TAB-IDX          TO 1
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+              UNTIL WS-TAB-IDX > WS-TAB-COUNT OR
+                    WS-RANK-NUMBER >= WS-TOP-N
+              ADD 1                 TO WS-RANK-NUMBER
+              PERFORM WRITE-ONE-RANK-LINE
+           END-PERFORM
+           .
+      *
+       WRITE-ONE-RANK-LINE.
+           MOVE WS-TAB-CODE (WS-TAB-IDX) TO WS-C-CODE-TO-READ
+           MOVE SPACES              TO WS-COUNTRYS-REC WS-RESULT-INFO
+           PERFORM GET-COUNTRY-DATA
+           MOVE SPACES              TO WS-DETAILS-1 PRINT-REC
+           MOVE WS-RANK-NUMBER      TO D1-RANK-O
+           MOVE WS-TAB-CODE (WS-TAB-IDX) TO D1-CODE-O
+           MOVE WS-C-NAME           TO D1-NAME-O
+           MOVE WS-TAB-TOTAL-CONF (WS-TAB-IDX) TO D1-TOTAL-CONF-O
+           MOVE WS-TAB-TOTAL-DEATH (WS-TAB-IDX) TO D1-TOTAL-DEATH-O
+           MOVE WS-TAB-NEW-DEATHS (WS-TAB-IDX) TO D1-NEW-DEATHS-O
+           WRITE PRINT-REC        FROM WS-DETAILS-1
+           .
+      *
+       GET-COUNTRY-DATA.
+           MOVE 'SUB0002'          TO WS-SUB-PGM-NAME
+           CALL WS-SUB-PGM-NAME USING
+             WS-C-CODE-TO-READ, WS-COUNTRYS-REC, WS-RESULT-INFO,
+             WS-SUB-MODE, WS-NAME-PARTIAL-TO-READ
+           .
+      *
