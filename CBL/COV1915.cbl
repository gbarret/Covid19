@@ -0,0 +1,167 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1915.
+       AUTHOR.         GEORGES B.
+      *    Spike/exception alert report: reads COVID19D in CODE-DATE
+      *    order and flags any day where a country's NEW CONFIRMED or
+      *    NEW DEATHS figure at least doubles over the prior day AND
+      *    clears a minimum absolute jump (WS-SPIKE-MIN-CONFIRMED/
+      *    -DEATHS below) - the minimum keeps a country going from 1
+      *    to 3 cases off the report, since doubling off a tiny base
+      *    isn't a real spike ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   PRINT-LINE          ASSIGN TO PRTLINE.
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                  PIC X(132).
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING       ==:TAG1:== BY ==COVID19D==
+                                     ==:TAG2:== BY ==CV==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COVID19D-STATUS          PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC              PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES         VALUE 'Y'.
+      *
+       01  WS-SPIKE-THRESHOLDS.
+           03 WS-SPIKE-MIN-CONFIRMED   PIC 9(09) VALUE 100.
+           03 WS-SPIKE-MIN-DEATHS      PIC 9(09) VALUE 10.
+      *
+      *    CARRIED FORWARD FROM THE LAST RECORD READ FOR THE SAME
+      *    COUNTRY, SO THE FIRST DAY SEEN FOR A COUNTRY HAS NOTHING TO
+      *    COMPARE AGAINST AND CAN'T BE FLAGGED ***
+       01  WS-PRIOR-REC.
+           03 WS-PRIOR-CODE            PIC X(05) VALUE SPACES.
+           03 WS-PRIOR-NEW-CONFIRMED   PIC 9(09) VALUE ZEROES.
+           03 WS-PRIOR-NEW-DEATHS      PIC 9(09) VALUE ZEROES.
+      *
+       01  WS-LINES-WRITTEN            PIC 9(05) VALUE ZEROES.
+      *
+       01  WS-HEADER-1.
+           03 FILLER                   PIC X(20) VALUE 'COV1915'.
+           03 FILLER                   PIC X(40) VALUE
+                '*** SPIKE/EXCEPTION ALERT REPORT *** '.
+      *
+       01  WS-HEADER-2.
+           03 FILLER                   PIC X(02).
+           03 FILLER                   PIC X(05) VALUE 'CODE'.
+           03 FILLER                   PIC X(03).
+           03 FILLER                   PIC X(10) VALUE 'DATE'.
+           03 FILLER                   PIC X(06).
+           03 FILLER                   PIC X(08) VALUE 'ALERT'.
+           03 FILLER                   PIC X(04).
+           03 FILLER                   PIC X(14) VALUE 'PRIOR NEW'.
+           03 FILLER                   PIC X(02).
+           03 FILLER                   PIC X(14) VALUE 'TODAY NEW'.
+      *
+       01  WS-DETAILS-1.
+           03 D1-CODE-O                PIC X(05).
+           03 FILLER                   PIC X(03).
+           03 D1-DATE-O                PIC X(10).
+           03 FILLER                   PIC X(06).
+           03 D1-ALERT-O               PIC X(08).
+           03 FILLER                   PIC X(04).
+           03 D1-PRIOR-NEW-O           PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                   PIC X(02).
+           03 D1-TODAY-NEW-O           PIC ZZZZ,ZZZ,ZZ9.
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-LAST-REC-YES
+              PERFORM READ-COVID19D-NEXT
+              IF NOT WS-LAST-REC-YES
+                 PERFORM CHECK-FOR-SPIKE
+                 PERFORM SAVE-PRIOR-REC
+              END-IF
+           END-PERFORM
+           DISPLAY 'Spikes FLAGGED: ' WS-LINES-WRITTEN
+           CLOSE COVID19D-FILE PRINT-LINE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COVID19D-FILE
+           OPEN OUTPUT PRINT-LINE
+           MOVE SPACES               TO PRINT-REC
+           WRITE PRINT-REC         FROM WS-HEADER-1
+           WRITE PRINT-REC         FROM WS-HEADER-2
+           .
+      *
+       READ-COVID19D-NEXT.
+           READ COVID19D-FILE NEXT RECORD
+              AT END MOVE 'Y'        TO WS-LAST-REC
+           END-READ
+           .
+      *
+       CHECK-FOR-SPIKE.
+           IF CV-CODE NOT = WS-PRIOR-CODE
+              EXIT PARAGRAPH
+           END-IF
+           IF WS-PRIOR-NEW-CONFIRMED > ZERO AND
+              CV-NEW-CONFIRMED >= WS-PRIOR-NEW-CONFIRMED * 2 AND
+              CV-NEW-CONFIRMED - WS-PRIOR-NEW-CONFIRMED >=
+                                       WS-SPIKE-MIN-CONFIRMED
+              PERFORM WRITE-SPIKE-LINE-CASES
+           END-IF
+           IF WS-PRIOR-NEW-DEATHS > ZERO AND
+              CV-NEW-DEATHS >= WS-PRIOR-NEW-DEATHS * 2 AND
+              CV-NEW-DEATHS - WS-PRIOR-NEW-DEATHS >=
+                                       WS-SPIKE-MIN-DEATHS
+              PERFORM WRITE-SPIKE-LINE-DEATHS
+           END-IF
+           .
+      *
+       SAVE-PRIOR-REC.
+           MOVE CV-CODE                TO WS-PRIOR-CODE
+           MOVE CV-NEW-CONFIRMED       TO WS-PRIOR-NEW-CONFIRMED
+           MOVE CV-NEW-DEATHS          TO WS-PRIOR-NEW-DEATHS
+           .
+      *
+       WRITE-SPIKE-LINE-CASES.
+           MOVE SPACES                 TO WS-DETAILS-1 PRINT-REC
+           MOVE 'CASES'                TO D1-ALERT-O
+           MOVE WS-PRIOR-NEW-CONFIRMED TO D1-PRIOR-NEW-O
+           MOVE CV-NEW-CONFIRMED       TO D1-TODAY-NEW-O
+           PERFORM WRITE-ONE-SPIKE-LINE
+           .
+      *
+       WRITE-SPIKE-LINE-DEATHS.
+           MOVE SPACES                 TO WS-DETAILS-1 PRINT-REC
+           MOVE 'DEATHS'               TO D1-ALERT-O
+           MOVE WS-PRIOR-NEW-DEATHS    TO D1-PRIOR-NEW-O
+           MOVE CV-NEW-DEATHS          TO D1-TODAY-NEW-O
+           PERFORM WRITE-ONE-SPIKE-LINE
+           .
+      *
+       WRITE-ONE-SPIKE-LINE.
+           MOVE CV-CODE               TO D1-CODE-O
+           MOVE CV-DATE-YEAR          TO D1-DATE-O (1:4)
+           MOVE '-'                   TO D1-DATE-O (5:1)
+           MOVE CV-DATE-MONTH         TO D1-DATE-O (6:2)
+           MOVE '-'                   TO D1-DATE-O (8:1)
+           MOVE CV-DATE-DAY           TO D1-DATE-O (9:2)
+           WRITE PRINT-REC          FROM WS-DETAILS-1
+           ADD 1                      TO WS-LINES-WRITTEN
+           .
