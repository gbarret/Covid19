@@ -0,0 +1,129 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1909.
+       AUTHOR.         GEORGES B.
+      *    Query report for the COVID19DH archive written by COV1908:
+      *    prints every archived record for one country code, in
+      *    date order, with the date it was archived ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   PRINT-LINE          ASSIGN TO PRTLINE.
+           SELECT   COVID19DH-FILE      ASSIGN COVID19DH
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS DYNAMIC
+                    RECORD KEY          IS CVH-CODE-DATE
+                    FILE STATUS         IS WS-COVID19DH-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                  PIC X(132).
+      *
+       FD  COVID19DH-FILE.
+       COPY COVID19DH REPLACING       ==:TAG1:== BY ==COVID19DH==
+                                      ==:TAG2:== BY ==CVH==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COVID19DH-STATUS         PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC              PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES         VALUE 'Y'.
+      *
+       01  WS-QUERY-CODE               PIC X(05) VALUE SPACES.
+       01  WS-LINES-WRITTEN            PIC 9(05) VALUE ZEROES.
+      *
+       01  WS-HEADER-1.
+           03 FILLER                   PIC X(20) VALUE 'COV1909'.
+           03 FILLER                   PIC X(40) VALUE
+                '*** COVID19D ARCHIVE QUERY REPORT *** '.
+      *
+       01  WS-HEADER-2.
+           03 FILLER                   PIC X(02).
+           03 FILLER                   PIC X(05) VALUE 'CODE'.
+           03 FILLER                   PIC X(03).
+           03 FILLER                   PIC X(10) VALUE 'DATE'.
+           03 FILLER                   PIC X(06).
+           03 FILLER                   PIC X(14) VALUE 'TOTAL CONFIRM'.
+           03 FILLER                   PIC X(02).
+           03 FILLER                   PIC X(14) VALUE 'TOTAL DEATHS'.
+           03 FILLER                   PIC X(02).
+           03 FILLER                   PIC X(10) VALUE 'ARCHIVED'.
+      *
+       01  WS-DETAILS-1.
+           03 D1-CODE-O                PIC X(05).
+           03 FILLER                   PIC X(03).
+           03 D1-DATE-O                PIC X(10).
+           03 FILLER                   PIC X(06).
+           03 D1-TOTAL-CONF-O          PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                   PIC X(02).
+           03 D1-TOTAL-DEATH-O         PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                   PIC X(02).
+           03 D1-ARCHIVED-O            PIC 9(08).
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           DISPLAY '*** Country code to query in the archive: '
+           ACCEPT WS-QUERY-CODE
+      *
+           PERFORM OPEN-FILES
+           MOVE WS-QUERY-CODE        TO CVH-CODE
+           MOVE ZEROS                 TO CVH-DATE
+           START COVID19DH-FILE KEY IS NOT LESS THAN CVH-CODE-DATE
+              INVALID KEY
+                 MOVE 'Y'             TO WS-LAST-REC
+           END-START
+           PERFORM UNTIL WS-LAST-REC-YES
+              PERFORM READ-COVID19DH-NEXT
+              IF NOT WS-LAST-REC-YES
+                 IF CVH-CODE NOT = WS-QUERY-CODE
+                    MOVE 'Y'          TO WS-LAST-REC
+                 ELSE
+                    PERFORM WRITE-ONE-ARCHIVE-LINE
+                 END-IF
+              END-IF
+           END-PERFORM
+           DISPLAY 'COVID19DH records LISTED: ' WS-LINES-WRITTEN
+           CLOSE COVID19DH-FILE PRINT-LINE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COVID19DH-FILE
+           OPEN OUTPUT PRINT-LINE
+           MOVE SPACES               TO PRINT-REC
+           WRITE PRINT-REC         FROM WS-HEADER-1
+           WRITE PRINT-REC         FROM WS-HEADER-2
+           .
+      *
+       READ-COVID19DH-NEXT.
+           READ COVID19DH-FILE NEXT RECORD
+              AT END MOVE 'Y'        TO WS-LAST-REC
+           END-READ
+           .
+      *
+       WRITE-ONE-ARCHIVE-LINE.
+           MOVE SPACES                TO WS-DETAILS-1 PRINT-REC
+           MOVE CVH-CODE              TO D1-CODE-O
+           MOVE CVH-DATE-YEAR         TO D1-DATE-O (1:4)
+           MOVE '-'                   TO D1-DATE-O (5:1)
+           MOVE CVH-DATE-MONTH        TO D1-DATE-O (6:2)
+           MOVE '-'                   TO D1-DATE-O (8:1)
+           MOVE CVH-DATE-DAY          TO D1-DATE-O (9:2)
+           MOVE CVH-TOTAL-CONFIRMED   TO D1-TOTAL-CONF-O
+           MOVE CVH-TOTAL-DEATHS      TO D1-TOTAL-DEATH-O
+           MOVE CVH-ARCHIVED-DATE     TO D1-ARCHIVED-O
+           WRITE PRINT-REC          FROM WS-DETAILS-1
+           ADD 1                      TO WS-LINES-WRITTEN
+           .
+      *
