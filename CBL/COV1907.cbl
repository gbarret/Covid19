@@ -0,0 +1,146 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1907.
+       AUTHOR.         GEORGES B.
+      *    Flattened single-file extract: one comma-delimited line per
+      *    COVID19D record, joined with its COUNTRYS entry (via
+      *    SUB0002) so downstream tools get the country name/slug/
+      *    region without having to do the join themselves ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   EXTRACT-FILE       ASSIGN TO CSVOUT
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    FILE STATUS         IS WS-EXTRACT-STATUS
+           .
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  EXTRACT-FILE RECORDING MODE F.
+       01  EXTRACT-REC              PIC X(200).
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING     ==:TAG1:== BY ==COVID19D==
+                                   ==:TAG2:== BY ==CV==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-EXTRACT-STATUS        PIC 99 VALUE ZEROS.
+       01  WS-COVID19D-STATUS       PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC           PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES      VALUE 'Y'.
+      *
+       77  WS-SUB-PGM-NAME          PIC X(08) VALUE SPACES.
+       77  WS-C-CODE-TO-READ        PIC X(05) VALUE SPACES.
+       77  WS-SUB-MODE              PIC X(01) VALUE 'E'.
+      *    THIS PROGRAM ALWAYS LOOKS UP BY EXACT CODE, SO IT NEVER
+      *    NEEDS A NAME/SLUG PREFIX - SUB0002 STILL REQUIRES THE
+      *    PARAMETER TO BE PASSED, SO PASS IT SPACES ***
+       77  WS-NAME-PARTIAL-TO-READ  PIC X(20) VALUE SPACES.
+      *
+       COPY COUNTRYS REPLACING     ==:TAG1:==     BY ==WS-COUNTRYS==
+                                   ==:TAG2:==     BY ==WS-C==.
+       COPY CALLSTUS REPLACING     ==:RESULT:==   BY ==RESULT==.
+      *
+      *    DISPLAY WORK FIELDS FOR THE STRING, SINCE STRING WON'T
+      *    ACCEPT COMP-3 SENDING ITEMS DIRECTLY ***
+       01  WS-EXT-FIGURES.
+           03 WS-EXT-NEW-CONFIRMED    PIC 9(09).
+           03 WS-EXT-TOTAL-CONFIRMED  PIC 9(09).
+           03 WS-EXT-NEW-DEATHS       PIC 9(09).
+           03 WS-EXT-TOTAL-DEATHS     PIC 9(09).
+      *    SIGNED, WITH THE SIGN AS ITS OWN CHARACTER, SO A -1 ("DATA
+      *    NOT AVAILABLE") SURVIVES INTO THE EXTRACT AS A READABLE
+      *    "-1" INSTEAD OF TURNING INTO A REAL COUNT OF 1 ***
+           03 WS-EXT-NEW-RECOVERED    PIC S9(09)
+                                       SIGN IS LEADING SEPARATE.
+           03 WS-EXT-TOTAL-RECOVERED  PIC S9(09)
+                                       SIGN IS LEADING SEPARATE.
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           PERFORM OPEN-FILES
+           PERFORM READ-COVID19D-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              PERFORM GET-COUNTRY-DATA
+              PERFORM WRITE-EXTRACT-LINE
+              PERFORM READ-COVID19D-NEXT
+           END-PERFORM
+           CLOSE COVID19D-FILE EXTRACT-FILE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COVID19D-FILE
+           OPEN OUTPUT EXTRACT-FILE
+           .
+      *
+       READ-COVID19D-NEXT.
+           READ COVID19D-FILE
+              AT END     MOVE 'Y' TO WS-LAST-REC
+           END-READ
+           .
+      *
+       GET-COUNTRY-DATA.
+           MOVE CV-CODE             TO WS-C-CODE-TO-READ
+           MOVE SPACES              TO WS-COUNTRYS-REC WS-RESULT-INFO
+           MOVE 'SUB0002'           TO WS-SUB-PGM-NAME
+           CALL WS-SUB-PGM-NAME USING
+             WS-C-CODE-TO-READ, WS-COUNTRYS-REC, WS-RESULT-INFO,
+             WS-SUB-MODE, WS-NAME-PARTIAL-TO-READ
+           IF NOT WS-RESULT-OK
+              MOVE SPACES           TO WS-C-NAME WS-C-SLUG WS-C-REGION
+           END-IF
+           .
+      *
+       WRITE-EXTRACT-LINE.
+           MOVE SPACES               TO EXTRACT-REC
+           MOVE CV-NEW-CONFIRMED     TO WS-EXT-NEW-CONFIRMED
+           MOVE CV-TOTAL-CONFIRMED   TO WS-EXT-TOTAL-CONFIRMED
+           MOVE CV-NEW-DEATHS        TO WS-EXT-NEW-DEATHS
+           MOVE CV-TOTAL-DEATHS      TO WS-EXT-TOTAL-DEATHS
+           MOVE CV-NEW-RECOVERED     TO WS-EXT-NEW-RECOVERED
+           MOVE CV-TOTAL-RECOVERED   TO WS-EXT-TOTAL-RECOVERED
+           STRING CV-CODE                 DELIMITED BY SPACE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-C-NAME)   DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-C-SLUG)   DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-C-REGION) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CV-DATE-YEAR            DELIMITED BY SIZE
+                  CV-DATE-MONTH           DELIMITED BY SIZE
+                  CV-DATE-DAY             DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-EXT-NEW-CONFIRMED    DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-EXT-TOTAL-CONFIRMED  DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-EXT-NEW-DEATHS       DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-EXT-TOTAL-DEATHS     DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-EXT-NEW-RECOVERED    DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-EXT-TOTAL-RECOVERED  DELIMITED BY SIZE
+               INTO EXTRACT-REC
+           END-STRING
+           WRITE EXTRACT-REC
+           .
+      *
