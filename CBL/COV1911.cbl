@@ -0,0 +1,278 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1911.
+       AUTHOR.         GEORGES B.
+      *    Weekly or monthly rollup of the daily COVID19D figures, one
+      *    line per country per period: NEW figures are summed across
+      *    every day in the period, TOTAL figures show where the
+      *    country stood at the end of the period. Week numbers are a
+      *    simple day-of-year/7 split, not the ISO calendar week - fine
+      *    for a trend report, not meant for calendar reconciliation ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   PRINT-LINE          ASSIGN TO PRTLINE.
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC               PIC X(132).
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING     ==:TAG1:== BY ==COVID19D==
+                                   ==:TAG2:== BY ==CV==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC          PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES     VALUE 'Y'.
+      *
+       01  WS-PERIOD-TYPE          PIC X(01) VALUE 'M'.
+        88 WS-PERIOD-IS-WEEKLY     VALUE 'W'.
+        88 WS-PERIOD-IS-MONTHLY    VALUE 'M'.
+      *
+      *    WORK FIELDS USED TO BUILD THE CURRENT RECORD'S PERIOD LABEL
+      *    BEFORE IT IS MATCHED/STORED IN WS-PERIOD-TABLE ***
+       01  WS-CURRENT-PERIOD        PIC X(07).
+       01  WS-JAN1-DATE-INT         PIC 9(07).
+       01  WS-CURR-DATE-NUM         PIC 9(08).
+       01  WS-CURR-DATE-INT         PIC 9(07).
+       01  WS-DAY-OF-YEAR           PIC 9(05).
+       01  WS-WEEK-NUMBER           PIC 99.
+      *
+      *    ONE ENTRY PER COUNTRY/PERIOD SEEN. SIZED FOR A LONG-RUNNING
+      *    DAILY FEED ACROSS MANY COUNTRIES ***
+       01  WS-PERIOD-TABLE.
+           03 WS-PD-ENTRY OCCURS 5000 TIMES
+                           INDEXED BY WS-PD-IDX WS-PD-IDX-2.
+              05 WS-PD-CODE            PIC X(05).
+              05 WS-PD-PERIOD          PIC X(07).
+              05 WS-PD-NEW-CONFIRMED   PIC 9(09).
+              05 WS-PD-NEW-DEATHS      PIC 9(09).
+              05 WS-PD-NEW-RECOVERED   PIC 9(09).
+              05 WS-PD-TOTAL-CONFIRMED PIC 9(09).
+              05 WS-PD-TOTAL-DEATHS    PIC 9(09).
+       01  WS-PD-COUNT               PIC 9(05) VALUE ZEROES.
+       01  WS-PD-FOUND-SW            PIC X VALUE 'N'.
+            88 WS-PD-FOUND           VALUE 'Y'.
+      *
+       01  WS-HEADER-1.
+           03 FILLER                 PIC X(20) VALUE 'COV1911'.
+           03 FILLER                 PIC X(50) VALUE
+                '*** WEEKLY/MONTHLY ROLLUP REPORT *** '.
+      *
+       01  WS-HEADER-2.
+           03 FILLER                 PIC X(02).
+           03 FILLER                 PIC X(05) VALUE 'CODE'.
+           03 FILLER                 PIC X(03).
+           03 FILLER                 PIC X(07) VALUE 'PERIOD'.
+           03 FILLER                 PIC X(03).
+           03 FILLER                 PIC X(14) VALUE 'NEW CONFIRMED'.
+           03 FILLER                 PIC X(02).
+           03 FILLER                 PIC X(14) VALUE 'NEW DEATHS'.
+           03 FILLER                 PIC X(02).
+           03 FILLER                 PIC X(14) VALUE 'TOTAL CONFIRM'.
+           03 FILLER                 PIC X(02).
+           03 FILLER                 PIC X(14) VALUE 'TOTAL DEATHS'.
+      *
+       01  WS-DETAILS-1.
+           03 D1-CODE-O              PIC X(05).
+           03 FILLER                 PIC X(03).
+           03 D1-PERIOD-O            PIC X(07).
+           03 FILLER                 PIC X(03).
+           03 D1-NEW-CONFIRMED-O     PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                 PIC X(04).
+           03 D1-NEW-DEATHS-O        PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                 PIC X(02).
+           03 D1-TOTAL-CONFIRMED-O   PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                 PIC X(04).
+           03 D1-TOTAL-DEATHS-O      PIC ZZZZ,ZZZ,ZZ9.
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           DISPLAY '*** Rollup period, W=Weekly or M=Monthly: '
+           ACCEPT WS-PERIOD-TYPE
+           IF NOT WS-PERIOD-IS-WEEKLY AND NOT WS-PERIOD-IS-MONTHLY
+              DISPLAY '*** ERROR WS-PERIOD-TYPE must be W or M'
+              EXIT PARAGRAPH
+           END-IF
+      *
+           PERFORM OPEN-FILES
+           PERFORM BUILD-PERIOD-TABLE
+           PERFORM SORT-PERIOD-TABLE
+           PERFORM WRITE-PERIOD-REPORT
+           CLOSE COVID19D-FILE PRINT-LINE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COVID19D-FILE
+           OPEN OUTPUT PRINT-LINE
+           MOVE SPACES                TO PRINT-REC
+           WRITE PRINT-REC          FROM WS-HEADER-1
+           WRITE PRINT-REC          FROM WS-HEADER-2
+           .
+      *
+       BUILD-PERIOD-TABLE.
+           PERFORM READ-COVID19D-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              PERFORM BUILD-CURRENT-PERIOD
+              PERFORM ACCUMULATE-PERIOD-ENTRY
+              PERFORM READ-COVID19D-NEXT
+           END-PERFORM
+           .
+      *
+       READ-COVID19D-NEXT.
+           READ COVID19D-FILE
+              AT END MOVE 'Y' TO WS-LAST-REC
+           END-READ
+           .
+      *
+       BUILD-CURRENT-PERIOD.
+           IF WS-PERIOD-IS-MONTHLY
+              STRING CV-DATE-YEAR      DELIMITED BY SIZE
+                     '-'               DELIMITED BY SIZE
+                     CV-DATE-MONTH     DELIMITED BY SIZE
+                  INTO WS-CURRENT-PERIOD
+              END-STRING
+           ELSE
+              COMPUTE WS-JAN1-DATE-INT =
+                 FUNCTION INTEGER-OF-DATE (CV-DATE-YEAR * 10000 + 0101)
+              MOVE CV-DATE           TO WS-CURR-DATE-NUM
+              COMPUTE WS-CURR-DATE-INT =
+                 FUNCTION INTEGER-OF-DATE (WS-CURR-DATE-NUM)
+              COMPUTE WS-DAY-OF-YEAR =
+                 WS-CURR-DATE-INT - WS-JAN1-DATE-INT + 1
+              COMPUTE WS-WEEK-NUMBER = ((WS-DAY-OF-YEAR - 1) / 7) + 1
+              STRING CV-DATE-YEAR      DELIMITED BY SIZE
+                     'W'               DELIMITED BY SIZE
+                     WS-WEEK-NUMBER    DELIMITED BY SIZE
+                  INTO WS-CURRENT-PERIOD
+              END-STRING
+           END-IF
+           .
+      *
+       ACCUMULATE-PERIOD-ENTRY.
+           MOVE 'N'                   TO WS-PD-FOUND-SW
+           IF WS-PD-COUNT > ZERO
+              SET WS-PD-IDX            TO 1
+      *       BOUND TO WS-PD-COUNT, NOT THE FULL 5000-SLOT TABLE - THE
+      *       UNUSED SLOTS PAST WS-PD-COUNT ARE STILL SPACE-FILLED
+      *       TODAY, BUT THERE'S NO REASON TO RELY ON THAT ***
+              SEARCH WS-PD-ENTRY VARYING WS-PD-IDX
+                 AT END
+                    CONTINUE
+                 WHEN WS-PD-IDX > WS-PD-COUNT
+                    CONTINUE
+                 WHEN WS-PD-CODE (WS-PD-IDX) = CV-CODE AND
+                      WS-PD-PERIOD (WS-PD-IDX) = WS-CURRENT-PERIOD
+                    MOVE 'Y'                TO WS-PD-FOUND-SW
+                    ADD CV-NEW-CONFIRMED     TO
+                                  WS-PD-NEW-CONFIRMED (WS-PD-IDX)
+                    ADD CV-NEW-DEATHS        TO
+                                  WS-PD-NEW-DEATHS (WS-PD-IDX)
+      *             -1 MEANS "DATA UNAVAILABLE" FOR THIS COUNTRY/DAY -
+      *             SKIP IT RATHER THAN ADD IT INTO THE UNSIGNED
+      *             PERIOD TOTAL ***
+                    IF CV-NEW-RECOVERED NOT = -1
+                       ADD CV-NEW-RECOVERED  TO
+                                  WS-PD-NEW-RECOVERED (WS-PD-IDX)
+                    END-IF
+                    MOVE CV-TOTAL-CONFIRMED  TO
+                                  WS-PD-TOTAL-CONFIRMED (WS-PD-IDX)
+                    MOVE CV-TOTAL-DEATHS     TO
+                                  WS-PD-TOTAL-DEATHS (WS-PD-IDX)
+              END-SEARCH
+           END-IF
+           IF NOT WS-PD-FOUND
+              ADD 1                    TO WS-PD-COUNT
+              SET WS-PD-IDX            TO WS-PD-COUNT
+              MOVE CV-CODE              TO WS-PD-CODE (WS-PD-IDX)
+              MOVE WS-CURRENT-PERIOD    TO WS-PD-PERIOD (WS-PD-IDX)
+              MOVE CV-NEW-CONFIRMED     TO
+                                  WS-PD-NEW-CONFIRMED (WS-PD-IDX)
+              MOVE CV-NEW-DEATHS        TO
+                                  WS-PD-NEW-DEATHS (WS-PD-IDX)
+              IF CV-NEW-RECOVERED NOT = -1
+                 MOVE CV-NEW-RECOVERED  TO
+                                  WS-PD-NEW-RECOVERED (WS-PD-IDX)
+              ELSE
+                 MOVE ZERO              TO
+                                  WS-PD-NEW-RECOVERED (WS-PD-IDX)
+              END-IF
+              MOVE CV-TOTAL-CONFIRMED   TO
+                                  WS-PD-TOTAL-CONFIRMED (WS-PD-IDX)
+              MOVE CV-TOTAL-DEATHS      TO
+                                  WS-PD-TOTAL-DEATHS (WS-PD-IDX)
+           END-IF
+           .
+      *
+      *    SIMPLE ASCENDING BUBBLE SORT ON CODE THEN PERIOD; THE TABLE
+      *    IS AT MOST A FEW THOUSAND ROWS SO THIS IS PLENTY ***
+       SORT-PERIOD-TABLE.
+           IF WS-PD-COUNT < 2
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM WS-PD-COUNT TIMES
+              PERFORM VARYING WS-PD-IDX-2 FROM 2 BY 1
+                 UNTIL WS-PD-IDX-2 > WS-PD-COUNT
+                 SET WS-PD-IDX          TO WS-PD-IDX-2
+                 IF WS-PD-CODE (WS-PD-IDX-2) <
+                    WS-PD-CODE (WS-PD-IDX-2 - 1)
+                    PERFORM SWAP-PERIOD-ENTRIES
+                 ELSE
+                   IF WS-PD-CODE (WS-PD-IDX-2) =
+                      WS-PD-CODE (WS-PD-IDX-2 - 1) AND
+                      WS-PD-PERIOD (WS-PD-IDX-2) <
+                      WS-PD-PERIOD (WS-PD-IDX-2 - 1)
+                      PERFORM SWAP-PERIOD-ENTRIES
+                   END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+      *
+       SWAP-PERIOD-ENTRIES.
+           MOVE WS-PD-ENTRY (WS-PD-IDX-2) TO
+                                  WS-PD-ENTRY (WS-PD-IDX)
+           MOVE WS-PD-ENTRY (WS-PD-IDX-2 - 1) TO
+                                  WS-PD-ENTRY (WS-PD-IDX-2)
+           MOVE WS-PD-ENTRY (WS-PD-IDX) TO
+                                  WS-PD-ENTRY (WS-PD-IDX-2 - 1)
+           .
+      *
+       WRITE-PERIOD-REPORT.
+           PERFORM VARYING WS-PD-IDX FROM 1 BY 1
+              UNTIL WS-PD-IDX > WS-PD-COUNT
+              PERFORM WRITE-ONE-PERIOD-LINE
+           END-PERFORM
+           .
+      *
+       WRITE-ONE-PERIOD-LINE.
+           MOVE SPACES                 TO WS-DETAILS-1 PRINT-REC
+           MOVE WS-PD-CODE (WS-PD-IDX) TO D1-CODE-O
+           MOVE WS-PD-PERIOD (WS-PD-IDX) TO D1-PERIOD-O
+           MOVE WS-PD-NEW-CONFIRMED (WS-PD-IDX) TO D1-NEW-CONFIRMED-O
+           MOVE WS-PD-NEW-DEATHS (WS-PD-IDX) TO D1-NEW-DEATHS-O
+           MOVE WS-PD-TOTAL-CONFIRMED (WS-PD-IDX) TO
+                                  D1-TOTAL-CONFIRMED-O
+           MOVE WS-PD-TOTAL-DEATHS (WS-PD-IDX) TO D1-TOTAL-DEATHS-O
+           WRITE PRINT-REC           FROM WS-DETAILS-1
+           .
+      *
