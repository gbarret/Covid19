@@ -0,0 +1,164 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1908.
+       AUTHOR.         GEORGES B.
+      *    Archive/purge job for aged COVID19D history: any record
+      *    dated before the cutoff is copied to COVID19DH and removed
+      *    from COVID19D, so the live file stays small while nothing
+      *    is lost. Query the archive back out with COV1909 ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS DYNAMIC
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+           SELECT   COVID19DH-FILE      ASSIGN COVID19DH
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS DYNAMIC
+                    RECORD KEY          IS CVH-CODE-DATE
+                    FILE STATUS         IS WS-COVID19DH-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING        ==:TAG1:== BY ==COVID19D==
+                                      ==:TAG2:== BY ==CV==.
+      *
+       FD  COVID19DH-FILE.
+       COPY COVID19DH REPLACING       ==:TAG1:== BY ==COVID19DH==
+                                      ==:TAG2:== BY ==CVH==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COVID19D-STATUS          PIC 99 VALUE ZEROS.
+       01  WS-COVID19DH-STATUS         PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-COVID19D-EOF          PIC X VALUE SPACE.
+            88 WS-COVID19D-EOF-OK      VALUE 'Y'.
+           03 WS-FILE-ERROR            PIC X VALUE SPACE.
+            88 WS-FILE-ERROR-FOUND     VALUE 'Y'.
+           03 WS-ARCHIVE-WRITE-BAD     PIC X VALUE SPACE.
+            88 WS-ARCHIVE-WRITE-FAILED VALUE 'Y'.
+      *
+       01  WS-CUTOFF-DATE              PIC 9(08) VALUE ZEROES.
+       01  WS-ARCHIVED-TODAY           PIC 9(05) VALUE ZEROES.
+      *-----------------------------
+       LINKAGE SECTION.
+      *-----------------------------
+      *    PARM PASSED FROM THE JCL EXEC STATEMENT, e.g.
+      *    PARM='20210101' ***
+       01  LK-PARM.
+           03 LK-PARM-LEN              PIC S9(4) COMP.
+           03 LK-PARM-CUTOFF           PIC 9(08).
+      *    ANY COVID19D RECORD DATED BEFORE LK-PARM-CUTOFF IS MOVED TO
+      *    COVID19DH AND DELETED FROM COVID19D ***
+      *=============================
+       PROCEDURE DIVISION USING LK-PARM.
+      *=============================
+       MAIN.
+           IF LK-PARM-LEN > ZERO
+              MOVE LK-PARM-CUTOFF      TO WS-CUTOFF-DATE
+              DISPLAY '*** WS-CUTOFF-DATE from PARM: ' WS-CUTOFF-DATE
+           ELSE
+              DISPLAY '*** Archive COVID19D records older than '
+                      '(YYYYMMDD): '
+              ACCEPT WS-CUTOFF-DATE
+           END-IF
+           IF WS-CUTOFF-DATE = ZERO
+              DISPLAY '*** ERROR WS-CUTOFF-DATE is Missing or not Valid'
+              EXIT PARAGRAPH
+           END-IF
+      *
+           PERFORM OPEN-FILES
+           IF WS-FILE-ERROR-FOUND
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM ARCHIVE-PASS
+           DISPLAY 'COVID19D records ARCHIVED: ' WS-ARCHIVED-TODAY
+           CLOSE COVID19D-FILE COVID19DH-FILE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN I-O COVID19D-FILE
+           IF WS-COVID19D-STATUS > 0
+              DISPLAY '*** ERROR OPENING COVID19D-FILE, STATUS: '
+                          WS-COVID19D-STATUS
+              MOVE 'Y'              TO WS-FILE-ERROR
+              MOVE 16               TO RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+      *
+           OPEN I-O COVID19DH-FILE
+           IF WS-COVID19DH-STATUS NOT = ZERO
+      *       FIRST RUN - COVID19DH DOESN'T EXIST YET ***
+              OPEN OUTPUT COVID19DH-FILE
+           END-IF
+           IF WS-COVID19DH-STATUS > 0
+              DISPLAY '*** ERROR OPENING COVID19DH-FILE, STATUS: '
+                          WS-COVID19DH-STATUS
+              MOVE 'Y'              TO WS-FILE-ERROR
+              MOVE 16               TO RETURN-CODE
+           END-IF
+           .
+      *
+      *    ONE PASS OVER COVID19D IN KEY ORDER. ANYTHING OLDER THAN
+      *    THE CUTOFF GETS COPIED TO COVID19DH AND DELETED HERE ***
+       ARCHIVE-PASS.
+           MOVE LOW-VALUES           TO CV-CODE-DATE
+           START COVID19D-FILE KEY IS NOT LESS THAN CV-CODE-DATE
+              INVALID KEY
+                 MOVE 'Y'            TO WS-COVID19D-EOF
+           END-START
+           PERFORM UNTIL WS-COVID19D-EOF-OK
+              PERFORM READ-COVID19D-SEQ-NEXT
+              IF NOT WS-COVID19D-EOF-OK
+                 IF CV-DATE < WS-CUTOFF-DATE
+                    PERFORM ARCHIVE-ONE-RECORD
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+      *
+       READ-COVID19D-SEQ-NEXT.
+           READ COVID19D-FILE NEXT RECORD
+              AT END MOVE 'Y'        TO WS-COVID19D-EOF
+           END-READ
+           .
+      *
+       ARCHIVE-ONE-RECORD.
+           MOVE CV-CODE-DATE         TO CVH-CODE-DATE
+           MOVE CV-NEW-CONFIRMED     TO CVH-NEW-CONFIRMED
+           MOVE CV-TOTAL-CONFIRMED   TO CVH-TOTAL-CONFIRMED
+           MOVE CV-NEW-DEATHS        TO CVH-NEW-DEATHS
+           MOVE CV-TOTAL-DEATHS      TO CVH-TOTAL-DEATHS
+           MOVE CV-NEW-RECOVERED     TO CVH-NEW-RECOVERED
+           MOVE CV-TOTAL-RECOVERED   TO CVH-TOTAL-RECOVERED
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CVH-ARCHIVED-DATE
+           MOVE SPACE                TO WS-ARCHIVE-WRITE-BAD
+           WRITE COVID19DH-REC
+              INVALID KEY
+                 DISPLAY '*** ERROR WRITING COVID19DH-FILE for: '
+                             CV-CODE-DATE
+                 MOVE 'Y'               TO WS-ARCHIVE-WRITE-BAD
+           END-WRITE
+      *    DON'T TOUCH THE LIVE COVID19D RECORD UNLESS THE HISTORY
+      *    WRITE ACTUALLY MADE IT TO COVID19DH - SAME RULE COV1912
+      *    FOLLOWS BEFORE IT RELOADS OVER A MASTER FILE ***
+           IF NOT WS-ARCHIVE-WRITE-FAILED
+              DELETE COVID19D-FILE RECORD
+              ADD 1                  TO WS-ARCHIVED-TODAY
+           END-IF
+           .
+      *
