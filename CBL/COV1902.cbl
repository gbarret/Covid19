@@ -0,0 +1,173 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1902.
+       AUTHOR.         GEORGES B.
+      *    Standalone maintenance of the COUNTRYS master file: add,
+      *    change or delete a single country entry without having
+      *    to run a full COV1901 load ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   COUNTRYS-FILE       ASSIGN COUNTRYS
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS RANDOM
+                    RECORD KEY          IS C-CODE
+                    FILE STATUS         IS WS-COUNTRYS-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING     ==:TAG1:== BY ==COUNTRYS==
+                                   ==:TAG2:== BY ==C==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COUNTRYS-STATUS       PIC 99 VALUE ZEROS.
+      *
+       01  WS-FLAGS.
+           03 WS-ACTION             PIC X VALUE SPACE.
+      *    A=ADD, C=CHANGE, D=DELETE ***
+            88 WS-ACTION-ADD        VALUE 'A'.
+            88 WS-ACTION-CHANGE     VALUE 'C'.
+            88 WS-ACTION-DELETE     VALUE 'D'.
+           03 WS-FILE-ERROR         PIC X VALUE 'N'.
+            88 WS-FILE-ERROR-FOUND  VALUE 'Y'.
+      *
+       01  WS-WORK-CODE              PIC X(05) VALUE SPACES.
+       01  WS-WORK-NAME              PIC X(50) VALUE SPACES.
+       01  WS-WORK-SLUG              PIC X(50) VALUE SPACES.
+       01  WS-WORK-REGION            PIC X(20) VALUE SPACES.
+      *
+       01  WS-COUNTERS.
+           03 WS-COUNTRYS-ADDED      PIC 9(05) VALUE ZEROS.
+           03 WS-COUNTRYS-CHANGED    PIC 9(05) VALUE ZEROS.
+           03 WS-COUNTRYS-REMOVED    PIC 9(05) VALUE ZEROS.
+      *-----------------------------
+       LINKAGE SECTION.
+      *-----------------------------
+      *    PARM PASSED FROM THE JCL EXEC STATEMENT, e.g.
+      *    PARM='AUSAAustralia                 Australia' ***
+       01  LK-PARM.
+           03 LK-PARM-LEN           PIC S9(4) COMP.
+           03 LK-PARM-ACTION        PIC X(01).
+           03 LK-PARM-CODE          PIC X(05).
+           03 LK-PARM-NAME          PIC X(50).
+           03 LK-PARM-SLUG          PIC X(50).
+           03 LK-PARM-REGION        PIC X(20).
+      *=============================
+       PROCEDURE DIVISION USING LK-PARM.
+      *=============================
+       MAIN.
+           IF LK-PARM-LEN > ZERO
+              MOVE LK-PARM-ACTION   TO WS-ACTION
+              MOVE LK-PARM-CODE     TO WS-WORK-CODE
+              MOVE LK-PARM-NAME     TO WS-WORK-NAME
+              MOVE LK-PARM-SLUG     TO WS-WORK-SLUG
+              MOVE LK-PARM-REGION   TO WS-WORK-REGION
+           ELSE
+              DISPLAY '*** Action, A=Add, C=Change, D=Delete: '
+              ACCEPT WS-ACTION
+              DISPLAY '*** Country code: '
+              ACCEPT WS-WORK-CODE
+              IF NOT WS-ACTION-DELETE
+                 DISPLAY '*** Country name: '
+                 ACCEPT WS-WORK-NAME
+                 DISPLAY '*** Country slug: '
+                 ACCEPT WS-WORK-SLUG
+                 DISPLAY '*** Country region/continent: '
+                 ACCEPT WS-WORK-REGION
+              END-IF
+           END-IF
+      *
+           IF NOT (WS-ACTION-ADD OR WS-ACTION-CHANGE OR
+                   WS-ACTION-DELETE)
+              DISPLAY '*** ERROR WS-ACTION is Missing or not Valid'
+              EXIT PARAGRAPH
+           END-IF
+      *
+           PERFORM OPEN-FILES
+           IF WS-FILE-ERROR-FOUND
+              EXIT PARAGRAPH
+           END-IF
+      *
+           EVALUATE TRUE
+              WHEN WS-ACTION-ADD    PERFORM ADD-COUNTRY
+              WHEN WS-ACTION-CHANGE PERFORM CHANGE-COUNTRY
+              WHEN WS-ACTION-DELETE PERFORM DELETE-COUNTRY
+           END-EVALUATE
+      *
+           PERFORM WRITE-TRAILERS
+           CLOSE COUNTRYS-FILE
+           .
+      *
+       MAIN-STOP.
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN I-O COUNTRYS-FILE
+           IF WS-COUNTRYS-STATUS > 0
+              DISPLAY '*** ERROR OPENING COUNTRYS-FILE-STATUS: '
+                          WS-COUNTRYS-STATUS
+              MOVE 'Y'             TO WS-FILE-ERROR
+           END-IF
+           .
+      *
+       ADD-COUNTRY.
+           MOVE WS-WORK-CODE       TO C-CODE
+           MOVE WS-WORK-NAME       TO C-NAME
+           MOVE WS-WORK-SLUG       TO C-SLUG
+           MOVE WS-WORK-REGION     TO C-REGION
+           WRITE COUNTRYS-REC
+              INVALID KEY
+                 DISPLAY '*** ERROR, country code already exists: '
+                             WS-WORK-CODE
+              NOT INVALID KEY
+                 ADD 1             TO WS-COUNTRYS-ADDED
+           END-WRITE
+           .
+      *
+       CHANGE-COUNTRY.
+           MOVE WS-WORK-CODE       TO C-CODE
+           READ COUNTRYS-FILE
+              INVALID KEY
+                 DISPLAY '*** ERROR, no COUNTRYS entry for code: '
+                             WS-WORK-CODE
+                 EXIT PARAGRAPH
+           END-READ
+           MOVE WS-WORK-NAME       TO C-NAME
+           MOVE WS-WORK-SLUG       TO C-SLUG
+           MOVE WS-WORK-REGION     TO C-REGION
+           REWRITE COUNTRYS-REC
+              INVALID KEY
+                 DISPLAY '*** ERROR REWRITE COUNTRYS-FILE, STATUS: '
+                             WS-COUNTRYS-STATUS
+              NOT INVALID KEY
+                 ADD 1             TO WS-COUNTRYS-CHANGED
+           END-REWRITE
+           .
+      *
+       DELETE-COUNTRY.
+           MOVE WS-WORK-CODE       TO C-CODE
+           DELETE COUNTRYS-FILE
+              INVALID KEY
+                 DISPLAY '*** ERROR, no COUNTRYS entry for code: '
+                             WS-WORK-CODE
+              NOT INVALID KEY
+                 ADD 1             TO WS-COUNTRYS-REMOVED
+           END-DELETE
+           .
+      *
+       WRITE-TRAILERS.
+           DISPLAY 'COUNTRYS records ADDED: '    WS-COUNTRYS-ADDED
+           DISPLAY 'COUNTRYS records CHANGED: '  WS-COUNTRYS-CHANGED
+           DISPLAY 'COUNTRYS records DELETED: '  WS-COUNTRYS-REMOVED
+           .
+      *
