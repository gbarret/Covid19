@@ -1,9 +1,13 @@
       *==============================
        IDENTIFICATION DIVISION.
       *==============================
-       PROGRAM-ID.    COV1903
+       PROGRAM-ID.    COV1903.
        AUTHOR.        Georges B.
       *Report Covid19 API Data ...
+      *Modification History:
+      *  Added START/END date range, AS-OF snapshot mode, repeating
+      *  page headers, a CSV extract mode, a per-country summary
+      *  trailer, and day-over-day/fatality/recovery rate columns.
       *==============================
        ENVIRONMENT DIVISION.
       *==============================
@@ -11,6 +15,11 @@
       *------------------------------
        FILE-CONTROL.
            SELECT PRINT-LINE   ASSIGN TO PRTLINE.
+      *
+           SELECT EXTRACT-FILE ASSIGN TO CSVOUT
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-EXTRACT-STATUS
+           .
       *
            SELECT COVID19D-FILE ASSIGN TO COVID19D
               ORGANIZATION   IS INDEXED
@@ -25,12 +34,9 @@
       *------------------------------
        FD  PRINT-LINE RECORDING MODE F.
        01  PRINT-REC               PIC X(132).
-      *    03 CV-CODE-O            PIC BXXB.
-      *    03 FILLER               PIC X(02).
-      *    03 CV-DATE-O            PIC X(10).
-      *    03 FILLER               PIC X(02).
-      *    03 CV-NEW-CONFIRMED-O   PIC X(15).
-      *    03 FILLER               PIC X(60).
+      *
+       FD  EXTRACT-FILE RECORDING MODE F.
+       01  EXTRACT-REC              PIC X(80).
       *
        FD  COVID19D-FILE.
        COPY COVID19D REPLACING ==:TAG1:== BY ==COVID19D==
@@ -38,17 +44,76 @@
       *
        WORKING-STORAGE SECTION.
       *------------------------------
-       77  WS-CODE-PREVIOUS        PIC X(02) VALUE SPACES.
-       77  WS-C-CODE-TO-READ       PIC X(02) VALUE SPACES.
+       77  WS-CODE-PREVIOUS        PIC X(05) VALUE SPACES.
+       77  WS-C-CODE-TO-READ       PIC X(05) VALUE SPACES.
        77  WS-SUB-PGM-NAME         PIC X(08) VALUE SPACES.
+       77  WS-SUB-MODE             PIC X(01) VALUE 'E'.
+      *    THIS PROGRAM ALWAYS LOOKS UP BY EXACT CODE, SO IT NEVER
+      *    NEEDS A NAME/SLUG PREFIX - SUB0002 STILL REQUIRES THE
+      *    PARAMETER TO BE PASSED, SO PASS IT SPACES ***
+       77  WS-NAME-PARTIAL-TO-READ PIC X(20) VALUE SPACES.
       *
        01 WS-COVID19D-STATUS       PIC 9(02) VALUE ZEROS.
+       01 WS-EXTRACT-STATUS        PIC 9(02) VALUE ZEROS.
       *
        01 FLAGS.
            03 WS-LAST-REC          PIC X VALUE SPACE.
+           03 WS-HAVE-SAVED-REC    PIC X VALUE 'N'.
+            88 WS-HAVE-SAVED-REC-YES VALUE 'Y'.
       *
        01  COUNTERS.
            03 WS-COVID19D-T-RECS   PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-LINES-ON-PAGE     PIC 9(03) VALUE ZEROES.
+           03 WS-PAGE-NUMBER       PIC 9(04) VALUE ZEROES.
+       77  WS-MAX-LINES-PER-PAGE   PIC 9(03) VALUE 50.
+      *
+      *    RUN PARAMETERS: DATE-RANGE SELECTION (REQ 006), AS-OF
+      *    SNAPSHOT MODE (REQ 026), AND PRINT/EXTRACT OUTPUT MODE
+      *    (REQ 009). ZEROS/SPACE MEANS "NO FILTER" ***
+       01  WS-RUN-PARMS.
+           03 WS-START-DATE        PIC 9(08) VALUE ZEROES.
+           03 WS-END-DATE          PIC 9(08) VALUE ZEROES.
+           03 WS-AS-OF-DATE        PIC 9(08) VALUE ZEROES.
+           03 WS-OUTPUT-MODE       PIC X(01) VALUE 'P'.
+            88 WS-OUTPUT-MODE-PRINT   VALUE 'P'.
+            88 WS-OUTPUT-MODE-EXTRACT VALUE 'C'.
+           03 WS-AS-OF-MODE-SW     PIC X(01) VALUE 'N'.
+            88 WS-AS-OF-MODE-ON    VALUE 'Y'.
+      *
+       01  WS-CURR-DATE-NUM        PIC 9(08) VALUE ZEROES.
+       01  WS-IN-RANGE-SW           PIC X VALUE 'Y'.
+            88 RECORD-IN-DATE-RANGE VALUE 'Y'.
+      *
+      *    PER-COUNTRY ACCUMULATORS FOR THE CONTROL-BREAK SUMMARY
+      *    TRAILER (REQ 007) AND THE DAY-OVER-DAY PCT CHANGE (REQ
+      *    010) ***
+       01  WS-COUNTRY-ACCUM.
+           03 WS-PEAK-NEW-CONFIRMED     PIC 9(09) COMP-3 VALUE ZEROES.
+           03 WS-PEAK-NEW-CONFIRMED-DT  PIC 9(08) VALUE ZEROES.
+           03 WS-LATEST-TOTAL-CONFIRMED PIC 9(09) COMP-3 VALUE ZEROES.
+           03 WS-LATEST-TOTAL-DEATHS    PIC 9(09) COMP-3 VALUE ZEROES.
+           03 WS-PREV-NEW-CONFIRMED     PIC S9(09) COMP-3 VALUE -1.
+      *
+      *    STRING REQUIRES USAGE DISPLAY SENDING FIELDS, SO THE
+      *    PACKED COMP-3 FIGURES ARE MOVED OUT HERE BEFORE THE
+      *    CSV LINE IS BUILT (REQ 009) ***
+       01  WS-EXTRACT-FIGURES.
+           03 WS-EXT-NEW-CONFIRMED    PIC 9(09).
+           03 WS-EXT-TOTAL-CONFIRMED  PIC 9(09).
+           03 WS-EXT-NEW-DEATHS       PIC 9(09).
+           03 WS-EXT-TOTAL-DEATHS     PIC 9(09).
+      *    SIGNED, WITH THE SIGN AS ITS OWN CHARACTER, SO A -1 ("DATA
+      *    NOT AVAILABLE") SURVIVES INTO THE EXTRACT AS A READABLE
+      *    "-1" INSTEAD OF TURNING INTO A REAL COUNT OF 1 ***
+           03 WS-EXT-NEW-RECOVERED    PIC S9(09)
+                                       SIGN IS LEADING SEPARATE.
+           03 WS-EXT-TOTAL-RECOVERED  PIC S9(09)
+                                       SIGN IS LEADING SEPARATE.
+      *
+       01  WS-PCT-FATALITY-WORK.
+           03 WS-PCT-CHANGE-VAL    PIC S9(5)V9(1) COMP-3 VALUE ZEROES.
+           03 WS-FATALITY-RATE     PIC 9(3)V99 COMP-3 VALUE ZEROES.
+           03 WS-RECOVERY-RATE     PIC 9(3)V99 COMP-3 VALUE ZEROES.
       *
        COPY COUNTRYS REPLACING     ==:TAG1:==     BY ==WS-COUNTRYS==
                                    ==:TAG2:==     BY ==WS-C==.
@@ -66,7 +131,10 @@
            03 FILLER               PIC X(02).
            03 FILLER               PIC X(08) VALUE 'Time: '.
            03 TIME-1               PIC X(08).
-           03 FILLER               PIC X(44).
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(06) VALUE 'Page: '.
+           03 PAGE-NO-1            PIC ZZZ9.
+           03 FILLER               PIC X(24).
       *
        01  WS-HEADER-2-A.
            03 FILLER               PIC X(02).
@@ -84,6 +152,11 @@
            03 FILLER               PIC X(02).
            03 FILLER               PIC X(12) VALUE 'TOTAL'.
            03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'CHG'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'FATAL'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'RECOV'.
       *
        01  WS-HEADER-2-B.
            03 FILLER               PIC X(02).
@@ -100,6 +173,12 @@
            03 FILLER               PIC X(12) VALUE 'RECOVERED'.
            03 FILLER               PIC X(02).
            03 FILLER               PIC X(12) VALUE 'RECOVERED'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'PCT %'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'RATE %'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'RATE %'.
       *
        01  WS-HEADER-3.
            03 FILLER               PIC X(02).
@@ -116,13 +195,19 @@
            03 FILLER               PIC X(12) VALUE ALL '='.
            03 FILLER               PIC X(02).
            03 FILLER               PIC X(12) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE ALL '='.
       *
        01  WS-DETAILS-1.
            03 CV-COUNTRY-LABEL-O   PIC X(10).
-           03 CV-CODE-O            PIC X(02).
+           03 CV-CODE-O            PIC X(05).
            03 CV-DATE-SEPARATOR-1  PIC X(03).
            03 CV-COUNTRY-NAME-O    PIC X(50).
-           03 FILLER               PIC X(67).
+           03 FILLER               PIC X(64).
       *
        01  WS-DETAILS-2.
            03 FILLER               PIC X(02).
@@ -141,9 +226,19 @@
            03 FILLER               PIC X(02).
            03 CV-TOTAL-DEATHS-O    PIC ZZZZ,ZZZ,ZZ9.
            03 FILLER               PIC X(02).
-           03 CV-NEW-RECOVERED-O   PIC ZZZZ,ZZZ,ZZ9.
+      *    LEADING FLOATING MINUS SO A -1 (RECOVERED NOT AVAILABLE
+      *    THAT DAY) PRINTS VISIBLY DIFFERENT FROM A REAL ZERO ***
+           03 CV-NEW-RECOVERED-O   PIC -ZZZ,ZZZ,ZZ9.
+           03 FILLER               PIC X(02).
+           03 CV-TOTAL-RECOVERED-O PIC -ZZZ,ZZZ,ZZ9.
+           03 FILLER               PIC X(02).
+           03 CV-PCT-CHANGE-O      PIC +ZZZ9.9.
+           03 FILLER               PIC X(02).
+           03 CV-FATALITY-RATE-O   PIC ZZ9.99.
            03 FILLER               PIC X(02).
-           03 CV-TOTAL-RECOVERED-O PIC ZZZZ,ZZZ,ZZ9.
+           03 CV-RECOVERY-RATE-O   PIC ZZ9.99.
+      *
+       01  WS-SAVED-DETAILS-2      PIC X(121) VALUE SPACES.
       *
        01  WS-TRAILER-1.
            03 FILLER              PIC X(40) VALUE
@@ -151,16 +246,75 @@
            03 COVID19D-T-RECS     PIC ZZZ,ZZ9.
            03 FILLER              PIC X(30) VALUE
                         ' records were found. ***'.
+      *
+       01  WS-COUNTRY-TRAILER.
+           03 FILLER              PIC X(04).
+           03 FILLER              PIC X(19) VALUE
+                        'Peak new confirmed:'.
+           03 CTR-PEAK-NEW-O      PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(06) VALUE ' on '.
+           03 CTR-PEAK-DATE-O     PIC 9999/99/99.
+           03 FILLER              PIC X(04) VALUE SPACES.
+           03 FILLER              PIC X(16) VALUE
+                        'Latest total:'.
+           03 CTR-LATEST-CONF-O   PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(10) VALUE ' deaths: '.
+           03 CTR-LATEST-DEATH-O  PIC ZZZZ,ZZZ,ZZ9.
+      *==============================
+       LINKAGE SECTION.
       *==============================
-       PROCEDURE DIVISION.
+      *    PARM FROM THE JCL EXEC STATEMENT, e.g.
+      *    PARM='202101012021123120211001C' ***
+       01  LK-PARM-COV1903.
+           03 LK-PARM-LEN           PIC S9(4) COMP.
+           03 LK-PARM-START-DATE    PIC 9(08).
+           03 LK-PARM-END-DATE      PIC 9(08).
+           03 LK-PARM-AS-OF-DATE    PIC 9(08).
+           03 LK-PARM-OUTPUT-MODE   PIC X(01).
       *==============================
+       PROCEDURE DIVISION USING LK-PARM-COV1903.
+      *==============================
+       GET-RUN-PARMS.
+      *    START/END-DATE, AS-OF-DATE AND OUTPUT MODE COME FROM THE
+      *    EXEC PARM WHEN ONE IS SUPPLIED, OTHERWISE FALL BACK TO
+      *    THE ATTENDED ACCEPT PROMPTS ***
+           IF LK-PARM-LEN > ZERO
+              MOVE LK-PARM-START-DATE  TO WS-START-DATE
+              MOVE LK-PARM-END-DATE    TO WS-END-DATE
+              MOVE LK-PARM-AS-OF-DATE  TO WS-AS-OF-DATE
+              MOVE LK-PARM-OUTPUT-MODE TO WS-OUTPUT-MODE
+           ELSE
+              DISPLAY '*** Start date YYYYMMDD, or 0 for none: '
+              ACCEPT WS-START-DATE
+              DISPLAY '*** End date YYYYMMDD, or 0 for none: '
+              ACCEPT WS-END-DATE
+              DISPLAY '*** As-of date YYYYMMDD, or 0 for full detail: '
+              ACCEPT WS-AS-OF-DATE
+              DISPLAY '*** Output mode, P=print or C=CSV extract: '
+              ACCEPT WS-OUTPUT-MODE
+           END-IF
+           IF NOT WS-OUTPUT-MODE-EXTRACT
+              MOVE 'P'              TO WS-OUTPUT-MODE
+           END-IF
+           IF WS-AS-OF-DATE > ZERO
+              MOVE 'Y'               TO WS-AS-OF-MODE-SW
+           END-IF
+           .
+      *
        OPEN-FILES.
            OPEN INPUT  COVID19D-FILE
-           OPEN OUTPUT PRINT-LINE
+           IF WS-OUTPUT-MODE-EXTRACT
+              OPEN OUTPUT EXTRACT-FILE
+              GO TO READ-NEXT-RECORD
+           ELSE
+              OPEN OUTPUT PRINT-LINE
+           END-IF
            .
       *
        WRITE-HEADERS.
       *    GET DATE ....
+           ADD 1                        TO WS-PAGE-NUMBER
+           MOVE ZERO                    TO WS-LINES-ON-PAGE
            MOVE SPACES                  TO PRINT-REC
            MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE-DATA
            MOVE WS-CURRENT-MONTH        TO WS-CURRENT-MONTH-O
@@ -173,8 +327,10 @@
       *
            MOVE WS-CURRENT-DATE-O       TO DATE-1
            MOVE WS-CURRENT-TIME-O       TO TIME-1
+           MOVE WS-PAGE-NUMBER          TO PAGE-NO-1
       *
            WRITE PRINT-REC            FROM WS-HEADER-1
+                                       AFTER ADVANCING PAGE
            WRITE PRINT-REC            FROM WS-HEADER-2-A
            WRITE PRINT-REC            FROM WS-HEADER-2-B
            WRITE PRINT-REC            FROM WS-HEADER-3
@@ -183,13 +339,21 @@
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
            PERFORM UNTIL WS-LAST-REC = 'Y'
-      *     PERFORM 20  TIMES
-                PERFORM WRITE-RECORD
+                PERFORM PROCESS-RECORD
                 PERFORM READ-RECORD
             END-PERFORM
+      *    FLUSH THE LAST COUNTRY'S AS-OF SNAPSHOT AND SUMMARY ***
+           IF NOT WS-OUTPUT-MODE-EXTRACT AND WS-CODE-PREVIOUS NOT =
+              SPACES
+              PERFORM FLUSH-SAVED-DETAILS
+              PERFORM WRITE-COUNTRY-TRAILER
+           END-IF
            .
       *
        WRITE-TRAILERS.
+           IF WS-OUTPUT-MODE-EXTRACT
+              EXIT PARAGRAPH
+           END-IF
            MOVE SPACES                  TO PRINT-REC
            MOVE WS-COVID19D-T-RECS      TO COVID19D-T-RECS
            WRITE PRINT-REC            FROM WS-TRAILER-1
@@ -197,40 +361,143 @@
       *
        CLOSE-STOP.
            CLOSE        COVID19D-FILE
-                        PRINT-LINE
+           IF WS-OUTPUT-MODE-EXTRACT
+              CLOSE     EXTRACT-FILE
+           ELSE
+              CLOSE     PRINT-LINE
+           END-IF
            GOBACK
            .
       *
        READ-RECORD.
+      *    SKIP RECORDS OUTSIDE THE START/END DATE WINDOW (REQ 006);
+      *    A ZERO BOUND MEANS "NO LIMIT" ON THAT SIDE ***
+           MOVE 'N'                TO WS-LAST-REC
+           PERFORM READ-RECORD-RAW
+           PERFORM UNTIL WS-LAST-REC = 'Y' OR RECORD-IN-DATE-RANGE
+              PERFORM READ-RECORD-RAW
+           END-PERFORM
+           .
+      *
+       READ-RECORD-RAW.
+           MOVE 'Y'                 TO WS-IN-RANGE-SW
            READ COVID19D-FILE
                 AT END       MOVE 'Y' TO WS-LAST-REC
                 NOT AT END   ADD 1 TO WS-COVID19D-T-RECS
+                             MOVE CV-DATE TO WS-CURR-DATE-NUM
+                             PERFORM CHECK-DATE-RANGE
            END-READ
            .
       *
-       WRITE-RECORD.
-           MOVE SPACES             TO WS-DETAILS-1 WS-DETAILS-2
-                                      PRINT-REC
-      *    CHECKING COUNTRY BREAKING ...
-           IF CV-CODE = WS-CODE-PREVIOUS
-             MOVE SPACES           TO CV-CODE-O
+       CHECK-DATE-RANGE.
+           IF WS-START-DATE > ZERO AND WS-CURR-DATE-NUM < WS-START-DATE
+              MOVE 'N'              TO WS-IN-RANGE-SW
+           END-IF
+           IF WS-END-DATE > ZERO AND WS-CURR-DATE-NUM > WS-END-DATE
+              MOVE 'N'              TO WS-IN-RANGE-SW
+           END-IF
+           .
+      *
+       PROCESS-RECORD.
+           IF WS-OUTPUT-MODE-EXTRACT
+              PERFORM WRITE-EXTRACT-LINE
            ELSE
-             MOVE CV-CODE          TO WS-CODE-PREVIOUS
-             MOVE CV-CODE          TO WS-C-CODE-TO-READ
-             MOVE SPACES           TO WS-COUNTRYS-REC WS-RESULT-INFO
-             PERFORM GET-COUNTRY-DATA
-             MOVE ALL '-'          TO WS-DETAILS-1
-             WRITE PRINT-REC     FROM WS-DETAILS-1
-             MOVE SPACES           TO WS-DETAILS-1
-             MOVE 'Country: '      TO CV-COUNTRY-LABEL-O
-             MOVE CV-CODE          TO CV-CODE-O
-             MOVE ' - '            TO CV-DATE-SEPARATOR-1
-             MOVE WS-C-NAME        TO CV-COUNTRY-NAME-O
-             WRITE PRINT-REC     FROM WS-DETAILS-1
-             MOVE ALL '-'          TO WS-DETAILS-1
-             WRITE PRINT-REC     FROM WS-DETAILS-1
-           END-IF
-
+              PERFORM PROCESS-RECORD-PRINT
+           END-IF
+           .
+      *
+       PROCESS-RECORD-PRINT.
+      *    CHECKING COUNTRY BREAKING ...
+           IF CV-CODE NOT = WS-CODE-PREVIOUS
+              PERFORM FLUSH-SAVED-DETAILS
+              IF WS-CODE-PREVIOUS NOT = SPACES
+                 PERFORM WRITE-COUNTRY-TRAILER
+              END-IF
+              PERFORM WRITE-COUNTRY-BANNER
+              PERFORM RESET-COUNTRY-ACCUM
+           END-IF
+           PERFORM UPDATE-COUNTRY-ACCUM
+           PERFORM WRITE-DETAIL-LINE
+           .
+      *
+       WRITE-COUNTRY-BANNER.
+           MOVE CV-CODE             TO WS-CODE-PREVIOUS
+           MOVE CV-CODE             TO WS-C-CODE-TO-READ
+           MOVE SPACES              TO WS-COUNTRYS-REC WS-RESULT-INFO
+           PERFORM GET-COUNTRY-DATA
+           MOVE SPACES              TO WS-DETAILS-1
+           MOVE ALL '-'             TO WS-DETAILS-1
+           WRITE PRINT-REC        FROM WS-DETAILS-1
+           MOVE SPACES              TO WS-DETAILS-1
+           MOVE 'Country: '         TO CV-COUNTRY-LABEL-O
+           MOVE CV-CODE             TO CV-CODE-O
+           MOVE ' - '               TO CV-DATE-SEPARATOR-1
+           MOVE WS-C-NAME           TO CV-COUNTRY-NAME-O
+           WRITE PRINT-REC        FROM WS-DETAILS-1
+           MOVE ALL '-'             TO WS-DETAILS-1
+           WRITE PRINT-REC        FROM WS-DETAILS-1
+           PERFORM BUMP-LINE-COUNT
+           PERFORM BUMP-LINE-COUNT
+           PERFORM BUMP-LINE-COUNT
+           .
+      *
+      *    ACCUMULATE THE PEAK NEW-CONFIRMED DAY AND THE LATEST
+      *    TOTALS FOR THE COUNTRY CURRENTLY BEING READ (REQ 007);
+      *    KEPT SEPARATE FROM THE AS-OF SNAPSHOT LOGIC BELOW ***
+       UPDATE-COUNTRY-ACCUM.
+           IF CV-NEW-CONFIRMED > WS-PEAK-NEW-CONFIRMED
+              MOVE CV-NEW-CONFIRMED  TO WS-PEAK-NEW-CONFIRMED
+              MOVE CV-DATE           TO WS-PEAK-NEW-CONFIRMED-DT
+           END-IF
+           MOVE CV-TOTAL-CONFIRMED   TO WS-LATEST-TOTAL-CONFIRMED
+           MOVE CV-TOTAL-DEATHS      TO WS-LATEST-TOTAL-DEATHS
+           .
+      *
+       RESET-COUNTRY-ACCUM.
+           MOVE ZEROES               TO WS-PEAK-NEW-CONFIRMED
+                                         WS-PEAK-NEW-CONFIRMED-DT
+                                         WS-LATEST-TOTAL-CONFIRMED
+                                         WS-LATEST-TOTAL-DEATHS
+           MOVE -1                   TO WS-PREV-NEW-CONFIRMED
+           .
+      *
+       WRITE-COUNTRY-TRAILER.
+           MOVE SPACES               TO WS-COUNTRY-TRAILER
+           MOVE WS-PEAK-NEW-CONFIRMED TO CTR-PEAK-NEW-O
+           MOVE WS-PEAK-NEW-CONFIRMED-DT TO CTR-PEAK-DATE-O
+           MOVE WS-LATEST-TOTAL-CONFIRMED TO CTR-LATEST-CONF-O
+           MOVE WS-LATEST-TOTAL-DEATHS TO CTR-LATEST-DEATH-O
+           MOVE SPACES                TO PRINT-REC
+           WRITE PRINT-REC          FROM WS-COUNTRY-TRAILER
+           PERFORM BUMP-LINE-COUNT
+           .
+      *
+      *    DAY-OVER-DAY PCT CHANGE (REQ 010) NEEDS A PRIOR VALUE;
+      *    WS-PREV-NEW-CONFIRMED = -1 MEANS "NO PRIOR DAY YET" ***
+       COMPUTE-PCT-CHANGE.
+           MOVE ZERO                 TO WS-PCT-CHANGE-VAL
+           IF WS-PREV-NEW-CONFIRMED >= ZERO AND
+              WS-PREV-NEW-CONFIRMED NOT = ZERO
+              COMPUTE WS-PCT-CHANGE-VAL ROUNDED =
+                 ((CV-NEW-CONFIRMED - WS-PREV-NEW-CONFIRMED) /
+                    WS-PREV-NEW-CONFIRMED) * 100
+           END-IF
+           .
+      *
+      *    FATALITY/RECOVERY RATE (REQ 021) IS UNDEFINED (SHOWN AS
+      *    ZERO) WHEN NO CASES HAVE BEEN CONFIRMED YET ***
+       COMPUTE-RATES.
+           MOVE ZERO                 TO WS-FATALITY-RATE
+                                         WS-RECOVERY-RATE
+           IF CV-TOTAL-CONFIRMED > ZERO
+              COMPUTE WS-FATALITY-RATE ROUNDED =
+                 (CV-TOTAL-DEATHS / CV-TOTAL-CONFIRMED) * 100
+              COMPUTE WS-RECOVERY-RATE ROUNDED =
+                 (CV-TOTAL-RECOVERED / CV-TOTAL-CONFIRMED) * 100
+           END-IF
+           .
+      *
+       WRITE-DETAIL-LINE.
            MOVE SPACES             TO WS-DETAILS-2
            MOVE CV-DATE-MONTH      TO CV-DATE-MONTH-O
            MOVE '-'                TO CV-DATE-SEPARATOR-2A
@@ -243,12 +510,82 @@
            MOVE CV-TOTAL-DEATHS    TO CV-TOTAL-DEATHS-O
            MOVE CV-NEW-RECOVERED   TO CV-NEW-RECOVERED-O
            MOVE CV-TOTAL-RECOVERED TO CV-TOTAL-RECOVERED-O
-           WRITE PRINT-REC       FROM WS-DETAILS-2
+      *
+           PERFORM COMPUTE-PCT-CHANGE
+           MOVE WS-PCT-CHANGE-VAL  TO CV-PCT-CHANGE-O
+           MOVE CV-NEW-CONFIRMED   TO WS-PREV-NEW-CONFIRMED
+      *
+           PERFORM COMPUTE-RATES
+           MOVE WS-FATALITY-RATE   TO CV-FATALITY-RATE-O
+           MOVE WS-RECOVERY-RATE   TO CV-RECOVERY-RATE-O
+      *
+      *    IN AS-OF MODE ONLY THE LATEST QUALIFYING ROW PER COUNTRY
+      *    IS KEPT; IT IS PRINTED ON THE NEXT CONTROL BREAK OR EOF ***
+           IF WS-AS-OF-MODE-ON
+              IF WS-CURR-DATE-NUM NOT > WS-AS-OF-DATE
+                 MOVE WS-DETAILS-2 TO WS-SAVED-DETAILS-2
+                 MOVE 'Y'          TO WS-HAVE-SAVED-REC
+              END-IF
+           ELSE
+              MOVE SPACES          TO PRINT-REC
+              WRITE PRINT-REC    FROM WS-DETAILS-2
+              PERFORM BUMP-LINE-COUNT
+           END-IF
+           .
+      *
+       FLUSH-SAVED-DETAILS.
+           IF WS-HAVE-SAVED-REC-YES
+              MOVE SPACES           TO PRINT-REC
+              MOVE WS-SAVED-DETAILS-2 TO WS-DETAILS-2
+              WRITE PRINT-REC     FROM WS-DETAILS-2
+              PERFORM BUMP-LINE-COUNT
+              MOVE 'N'              TO WS-HAVE-SAVED-REC
+           END-IF
+           .
+      *
+       BUMP-LINE-COUNT.
+           ADD 1                    TO WS-LINES-ON-PAGE
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+              PERFORM WRITE-HEADERS
+           END-IF
+           .
+      *
+      *    REQ 009: RAW CSV EXTRACT OF THE SIX FIGURES, NO HEADERS,
+      *    NO COUNTRY NAME LOOKUP ***
+       WRITE-EXTRACT-LINE.
+           MOVE SPACES              TO EXTRACT-REC
+           MOVE CV-NEW-CONFIRMED    TO WS-EXT-NEW-CONFIRMED
+           MOVE CV-TOTAL-CONFIRMED  TO WS-EXT-TOTAL-CONFIRMED
+           MOVE CV-NEW-DEATHS       TO WS-EXT-NEW-DEATHS
+           MOVE CV-TOTAL-DEATHS     TO WS-EXT-TOTAL-DEATHS
+           MOVE CV-NEW-RECOVERED    TO WS-EXT-NEW-RECOVERED
+           MOVE CV-TOTAL-RECOVERED  TO WS-EXT-TOTAL-RECOVERED
+           STRING CV-CODE             DELIMITED BY SPACE
+                  ','                 DELIMITED BY SIZE
+                  CV-DATE-YEAR        DELIMITED BY SIZE
+                  CV-DATE-MONTH       DELIMITED BY SIZE
+                  CV-DATE-DAY         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-EXT-NEW-CONFIRMED    DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-EXT-TOTAL-CONFIRMED  DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-EXT-NEW-DEATHS       DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-EXT-TOTAL-DEATHS     DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-EXT-NEW-RECOVERED    DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-EXT-TOTAL-RECOVERED  DELIMITED BY SIZE
+               INTO EXTRACT-REC
+           END-STRING
+           WRITE EXTRACT-REC
            .
       *
        GET-COUNTRY-DATA.
            MOVE 'SUB0002'          TO WS-SUB-PGM-NAME
            CALL WS-SUB-PGM-NAME USING
-             WS-C-CODE-TO-READ, WS-COUNTRYS-REC, WS-RESULT-INFO
+             WS-C-CODE-TO-READ, WS-COUNTRYS-REC, WS-RESULT-INFO,
+             WS-SUB-MODE, WS-NAME-PARTIAL-TO-READ
            .
-      *
\ No newline at end of file
+      *
