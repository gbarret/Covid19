@@ -9,10 +9,15 @@
        INPUT-OUTPUT SECTION.
       *-----------------------------
        FILE-CONTROL.
-           SELECT   COVID19CSV-FILE     ASSIGN COV19CSV
+           SELECT   COVID19CSV-FILE     ASSIGN DYNAMIC WS-CSV-FILENAME
       *             ORGANIZATION        IS LINE SEQUENTIAL
       *             ACCESS MODE         IS SEQUENTIAL
-      *             FILE STATUS         IS WS-COV19CSV-STATUS
+                    FILE STATUS         IS WS-COV19CSV-STATUS
+           .
+           SELECT   COVID19CTL-FILE     ASSIGN COVID19CL
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    ACCESS MODE         IS SEQUENTIAL
+                    FILE STATUS         IS WS-COVID19CTL-STATUS
            .
            SELECT   COUNTRYS-FILE       ASSIGN COUNTRYS
                     ORGANIZATION        IS INDEXED
@@ -23,10 +28,33 @@
            .
            SELECT   COVID19D-FILE       ASSIGN COVID19D
                     ORGANIZATION        IS INDEXED
-                    ACCESS MODE         IS RANDOM
+      *             DYNAMIC SO 'D' MODE CAN START/BROWSE BY CV-CODE
+      *             AS WELL AS RANDOM READ/REWRITE BY CV-CODE-DATE ***
+                    ACCESS MODE         IS DYNAMIC
                     RECORD KEY          IS CV-CODE-DATE
                     FILE STATUS         IS WS-COVID19D-STATUS
            .
+           SELECT   COVID19E-FILE       ASSIGN COVID19E
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    ACCESS MODE         IS SEQUENTIAL
+                    FILE STATUS         IS WS-COVID19E-STATUS
+           .
+      *    ONE LINE PER EXECUTION, APPENDED ACROSS RUNS, SO OPERATIONS
+      *    HAS A RUNNING RECORD OF WHAT EVERY LOAD DID WITHOUT HAVING
+      *    TO GO DIG THROUGH JOB-LOG DISPLAY OUTPUT ***
+           SELECT   COVID19AU-FILE      ASSIGN COVID19AU
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    ACCESS MODE         IS SEQUENTIAL
+                    FILE STATUS         IS WS-COVID19AU-STATUS
+           .
+      *    ONE LINE PER CONTROL-LIST FILE SUCCESSFULLY LOADED, SO A
+      *    FAILED BATCH RUN CAN BE RESTARTED WITHOUT RELOADING FILES
+      *    THAT ALREADY MADE IT INTO COUNTRYS/COVID19D ***
+           SELECT   COVID19CP-FILE      ASSIGN COVID19CP
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    ACCESS MODE         IS SEQUENTIAL
+                    FILE STATUS         IS WS-COVID19CP-STATUS
+           .
       *=============================
        DATA DIVISION.
       *=============================
@@ -36,12 +64,67 @@
       *    RECORDING MODE IS U
       *    RECORD IS VARYING FROM 4 TO 260 CHARACTERS
       *     .
+      *    WIDENED TO 512 - SOME FEED ROWS (LONG COUNTRY NAMES/
+      *    REVISED COLUMN SETS) RUN PAST THE OLD 256-BYTE CEILING AND
+      *    WERE GETTING SILENTLY TRUNCATED SINCE COVID19CSV-REC-B WAS
+      *    ONLY DECLARED AT 195 BYTES ANYWAY - WIDENED TO MATCH ***
        FD  COVID19CSV-FILE
            RECORDING MODE IS V
-           RECORD IS VARYING FROM 4 TO 256 CHARACTERS
+           RECORD IS VARYING FROM 4 TO 512 CHARACTERS
            .
        01  COVID19CSV-REC-A        PIC X(4).
-       01  COVID19CSV-REC-B        PIC X(195).
+       01  COVID19CSV-REC-B        PIC X(512).
+      *
+      *    ONE LINE PER CSV FILE TO LOAD, USED ONLY WHEN THE JOB IS
+      *    RUN IN BATCH (CONTROL-LIST-DRIVEN) MODE ***
+       FD  COVID19CTL-FILE
+           RECORDING MODE IS F
+           .
+       01  COVID19CTL-REC.
+           03 CTL-CSV-FILENAME     PIC X(40).
+           03 CTL-CSV-DATE         PIC X(08).
+           03 FILLER               PIC X(32).
+      *
+      *    CHECKPOINT FILE, ONE LINE PER COMPLETED CONTROL-LIST ENTRY,
+      *    SAME LAYOUT AS COVID19CTL-REC SO THE TWO CAN BE COMPARED
+      *    FIELD FOR FIELD ***
+       FD  COVID19CP-FILE
+           RECORDING MODE IS F
+           .
+       01  COVID19CP-REC.
+           03 CP-CSV-FILENAME      PIC X(40).
+           03 CP-CSV-DATE          PIC X(08).
+           03 FILLER               PIC X(32).
+      *
+      *    RUN-LEVEL AUDIT TRAIL - ONE LINE WRITTEN BY WRITE-TRAILERS
+      *    AT THE END OF EVERY NORMAL (N/U) EXECUTION ***
+       FD  COVID19AU-FILE
+           RECORDING MODE IS F
+           .
+       01  COVID19AU-REC.
+           03 AU-RUN-DATE              PIC 9(08).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-RUN-TIME              PIC 9(06).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-OPTION                PIC X(01).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-CSV-READ              PIC 9(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-CSV-REJECTED          PIC 9(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-COUNTRYS-INSERTED     PIC 9(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-COUNTRYS-UPDATED      PIC 9(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-COUNTRYS-DUPLICATE    PIC 9(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-COVID19D-INSERTED     PIC 9(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-COVID19D-UPDATED      PIC 9(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-RECONCILE-MISMATCHES  PIC 9(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 AU-RETURN-CODE           PIC 9(03).
       *
        FD  COUNTRYS-FILE.
       *    RECORDING MODE IS F. *> DOES NOT APPLY FOR NONPHYSICAL SEQ
@@ -51,30 +134,93 @@
        FD  COVID19D-FILE.
        COPY COVID19D REPLACING     ==:TAG1:== BY ==COVID19D==
                                    ==:TAG2:== BY ==CV==.
+      *
+       FD  COVID19E-FILE.
+       COPY COVID19E REPLACING     ==:TAG1:== BY ==COVID19E==
+                                   ==:TAG2:== BY ==CVE==.
       *-----------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------
        01  WS-FILES-STATUS.
            03  WS-COV19CSV-STATUS  PIC 99 VALUE ZEROS.
+           03  WS-COVID19CTL-STATUS PIC 99 VALUE ZEROS.
            03  WS-COUNTRYS-STATUS  PIC 99 VALUE ZEROS.
            03  WS-COVID19D-STATUS  PIC 99 VALUE ZEROS.
+           03  WS-COVID19E-STATUS  PIC 99 VALUE ZEROS.
+           03  WS-COVID19CP-STATUS PIC 99 VALUE ZEROS.
+           03  WS-COVID19AU-STATUS PIC 99 VALUE ZEROS.
       *
        01  WS-FLAGS.
            03 WS-OPTION            PIC X VALUE 'U'.
-      *    N=INITIALIZE FILES, U=UPDATE FILES ***
+      *    N=INITIALIZE FILES, U=UPDATE FILES, D=DELETE A COUNTRY ***
             88 WS-OPTION-NEW       VALUE 'N'.
             88 WS-OPTION-UPDATE    VALUE 'U'.
+            88 WS-OPTION-DELETE    VALUE 'D'.
            03 WS-END-OF-FILE       PIC X VALUE 'N'.
             88 WS-END-OF-FILE-OK   VALUE 'Y'.
+           03 WS-CONTROL-EOF       PIC X VALUE 'N'.
+            88 WS-CONTROL-EOF-OK   VALUE 'Y'.
+           03 WS-COVID19D-EOF      PIC X VALUE 'N'.
+            88 WS-COVID19D-EOF-OK  VALUE 'Y'.
            03 WS-FILE-ERROR        PIC X VALUE 'N'.
             88 WS-FILE-ERROR-FOUND VALUE 'Y'.
+           03 WS-REC-REJECTED      PIC X VALUE 'N'.
+            88 WS-REC-IS-REJECTED  VALUE 'Y'.
+           03 WS-BATCH-MODE        PIC X VALUE 'N'.
+      *    BATCH MODE DRIVES THE LOAD FROM A CONTROL LIST OF CSV
+      *    FILES INSTEAD OF THE SINGLE DEFAULT COV19CSV DD ***
+            88 WS-BATCH-MODE-ON    VALUE 'Y'.
+           03 WS-RESTART-MODE      PIC X VALUE 'N'.
+      *    RESTART MODE SKIPS CONTROL-LIST ENTRIES ALREADY RECORDED
+      *    IN THE COVID19CP CHECKPOINT FILE BY AN EARLIER, INCOMPLETE
+      *    RUN OF THE SAME BATCH LOAD ***
+            88 WS-RESTART-MODE-ON  VALUE 'Y'.
+           03 WS-SKIPPING-TO-CP    PIC X VALUE 'N'.
+            88 WS-SKIPPING-TO-CP-ON VALUE 'Y'.
+           03 WS-CHECKPOINT-EOF    PIC X VALUE 'N'.
+            88 WS-CHECKPOINT-EOF-OK VALUE 'Y'.
+           03 WS-CHECKPOINT-FOUND  PIC X VALUE 'N'.
+            88 WS-CHECKPOINT-WAS-FOUND VALUE 'Y'.
+           03 WS-FEED-TYPE         PIC X VALUE '1'.
+      *    TYPE 1 IS THE QUOTED CSV WITH THE COUNTRY NAME'S EMBEDDED
+      *    COMMA AND THE ISO TIMESTAMP DATE (THE LONGSTANDING FEED);
+      *    TYPE 2 IS A PLAIN, UNQUOTED COMMA-DELIMITED LAYOUT WITH A
+      *    BARE YYYYMMDD DATE COLUMN ***
+            88 WS-FEED-TYPE-1       VALUE '1'.
+            88 WS-FEED-TYPE-2       VALUE '2'.
+      *
+       01  WS-CSV-FILENAME         PIC X(40) VALUE 'COV19CSV'.
+      *
+       01  WS-REJECT-INFO.
+           03 WS-REJECT-REASON-CODE PIC X(04) VALUE SPACES.
+           03 WS-REJECT-REASON-TEXT PIC X(30) VALUE SPACES.
       *
        01  WS-COUNTERS.
            03 WS-COVID19CSV-READ   PIC 9(05) VALUE ZEROS.
+           03 WS-COVID19CSV-REJECTED PIC 9(05) VALUE ZEROS.
            03 WS-COUNTRYS-INSERTED PIC 9(05) VALUE ZEROS.
            03 WS-COUNTRYS-UPDATED  PIC 9(05) VALUE ZEROS.
+           03 WS-COUNTRYS-DUPLICATE PIC 9(05) VALUE ZEROS.
            03 WS-COVID19D-INSERTED PIC 9(05) VALUE ZEROS.
            03 WS-COVID19D-UPDATED  PIC 9(05) VALUE ZEROS.
+           03 WS-RECONCILE-MISMATCHES PIC 9(05) VALUE ZEROS.
+           03 WS-COUNTRYS-DELETED  PIC 9(05) VALUE ZEROS.
+           03 WS-COVID19D-DELETED  PIC 9(05) VALUE ZEROS.
+      *
+       01  WS-DELETE-CODE           PIC X(05) VALUE SPACES.
+      *
+       01  WS-LAST-CHECKPOINT.
+           03 WS-LAST-CP-FILENAME   PIC X(40) VALUE SPACES.
+           03 WS-LAST-CP-DATE       PIC X(08) VALUE SPACES.
+      *
+      *    WORK FIELDS USED TO LOOK BACK AT THE PRIOR DAY'S RECORD TO
+      *    RECONCILE YESTERDAY'S TOTAL AGAINST TODAY'S NEW + TOTAL ***
+       01  WS-RECONCILE-DATA.
+           03 WS-SAVE-CV-CODE-DATE.
+              05 WS-SAVE-CV-CODE      PIC X(05).
+              05 WS-SAVE-CV-DATE      PIC 9(08).
+           03 WS-PRIOR-DATE-NUM       PIC 9(08).
+           03 WS-PRIOR-DATE-INT       PIC S9(07) COMP-3.
        01  WS-UNSTRING-DATA.
            03 WS-CTL-1             PIC 9(3) VALUE ZEROES.
            03 WS-CTL-2             PIC 9(3) VALUE ZEROES.
@@ -110,8 +256,10 @@
            03 WS-TOTAL-CONFIRMED   PIC 9(6)    VALUE ZEROES.
            03 WS-NEW-DEATHS        PIC 9(6)    VALUE ZEROES.
            03 WS-TOTAL-DEATHS      PIC 9(6)    VALUE ZEROES.
-           03 WS-NEW-RECOVERED     PIC 9(6)    VALUE ZEROES.
-           03 WS-TOTAL-RECOVERED   PIC 9(6)    VALUE ZEROES.
+      *    SIGNED - THE FEED USES -1 FOR "RECOVERED COUNT NOT
+      *    AVAILABLE" RATHER THAN A REAL COUNT ***
+           03 WS-NEW-RECOVERED     PIC S9(6)   VALUE ZEROES.
+           03 WS-TOTAL-RECOVERED   PIC S9(6)   VALUE ZEROES.
            03 WS-DATE-TIME-QUOTED.
               05 FILLER            PIC X       VALUE SPACE.
               05 WS-DATE-TIME           PIC X(21)   VALUE SPACES.
@@ -131,73 +279,322 @@
                     09 WS-TIME-SS     PIC X(02).
                  07 FILLER         PIC X.   *>Time Zone? ==> Z
                  07 FILLER         PIC X.   *>This is the closing quote
-      
+      *
+      *    TYPE 2 FEED'S DATE COLUMN - A BARE YYYYMMDD, NO QUOTES OR
+      *    TIME-OF-DAY PORTION TO STRIP OUT ***
+           03 WS-TYPE2-DATE        PIC X(08) VALUE SPACES.
+           03 WS-TYPE2-DATE-R REDEFINES WS-TYPE2-DATE.
+              05 WS-TYPE2-YEAR     PIC X(04).
+              05 WS-TYPE2-MONTH    PIC X(02).
+              05 WS-TYPE2-DAY      PIC X(02).
+      *-----------------------------
+       LINKAGE SECTION.
+      *-----------------------------
+      *    PARM PASSED FROM THE JCL EXEC STATEMENT, e.g. PARM='U' ***
+       01  LK-PARM.
+           03 LK-PARM-LEN          PIC S9(4) COMP.
+           03 LK-PARM-OPTION       PIC X(01).
+           03 LK-PARM-BATCH        PIC X(01).
+      *    LK-PARM-BATCH = 'B' SELECTS THE CONTROL-LIST BATCH LOAD ***
+           03 LK-PARM-DEL-CODE     PIC X(05).
+      *    COUNTRY CODE TO PURGE WHEN LK-PARM-OPTION = 'D' ***
+           03 LK-PARM-RESTART      PIC X(01).
+      *    LK-PARM-RESTART = 'R' RESUMES A BATCH LOAD FROM THE LAST
+      *    COVID19CP CHECKPOINT INSTEAD OF STARTING OVER ***
+           03 LK-PARM-FEED-TYPE    PIC X(01).
+      *    LK-PARM-FEED-TYPE = '2' SELECTS THE PLAIN UNQUOTED CSV
+      *    LAYOUT INSTEAD OF THE DEFAULT QUOTED/ISO-TIMESTAMP FEED ***
+
       *=============================
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARM.
       *=============================
        MAIN.
-           ACCEPT WS-OPTION
-           IF WS-OPTION-NEW OR WS-OPTION-UPDATE
+      *    WS-OPTION COMES FROM THE EXEC PARM WHEN ONE IS SUPPLIED,
+      *    OTHERWISE FALL BACK TO THE ATTENDED ACCEPT PROMPT ***
+           IF LK-PARM-LEN > ZERO
+              MOVE LK-PARM-OPTION  TO WS-OPTION
+              DISPLAY '*** WS-OPTION from PARM: ' WS-OPTION
+           ELSE
+              ACCEPT WS-OPTION
+           END-IF
+           IF WS-OPTION-NEW OR WS-OPTION-UPDATE OR WS-OPTION-DELETE
              CONTINUE
              DISPLAY '*** WS-OPTION: ' WS-OPTION
            ELSE
              DISPLAY '*** ERROR WS-OPTION is Missing or not Valid'
              EXIT PARAGRAPH
            END-IF
+           IF WS-OPTION-DELETE
+              IF LK-PARM-LEN > ZERO
+                 MOVE LK-PARM-DEL-CODE TO WS-DELETE-CODE
+              ELSE
+                 DISPLAY '*** Enter country code to delete: '
+                 ACCEPT WS-DELETE-CODE
+              END-IF
+              PERFORM DELETE-COUNTRY-MODE
+              EXIT PARAGRAPH
+           END-IF
+           IF LK-PARM-LEN > ZERO AND LK-PARM-BATCH = 'B'
+              MOVE 'Y'             TO WS-BATCH-MODE
+              DISPLAY '*** WS-BATCH-MODE: control-list driven load'
+           END-IF
+           IF LK-PARM-LEN > ZERO AND LK-PARM-RESTART = 'R'
+              MOVE 'Y'             TO WS-RESTART-MODE
+              DISPLAY '*** WS-RESTART-MODE: resuming from checkpoint'
+      *       MUST HAPPEN BEFORE OPEN-FILES RE-OPENS COVID19CP FOR
+      *       OUTPUT/EXTEND ***
+              PERFORM LOAD-LAST-CHECKPOINT
+           END-IF
+           IF LK-PARM-LEN > ZERO AND LK-PARM-FEED-TYPE = '2'
+              MOVE '2'             TO WS-FEED-TYPE
+              DISPLAY '*** WS-FEED-TYPE: 2 - plain unquoted CSV'
+           END-IF
            PERFORM OPEN-FILES
            IF WS-FILE-ERROR-FOUND
              EXIT PARAGRAPH
            END-IF
-           PERFORM READ-FILE
+           IF WS-BATCH-MODE-ON
+              PERFORM PROCESS-CONTROL-LIST
+           ELSE
+              MOVE 'COV19CSV'      TO WS-CSV-FILENAME
+              PERFORM PROCESS-ONE-CSV-FILE
+           END-IF
+           PERFORM WRITE-TRAILERS
            PERFORM CLOSE-FILES
            .
       *
        MAIN-STOP.
            GOBACK
            .
+      *
+      *    A FILE-OPEN FAILURE IS SOMETHING THE OPERATOR OR THE NEXT
+      *    JOB STEP IN THE JCL NEEDS TO KNOW ABOUT, SO THE PROGRAM
+      *    DOESN'T JUST DISPLAY AN ERROR AND RETURN 0 LIKE A CLEAN RUN
+      *    WOULD ***
+       SET-FILE-ERROR-RC.
+           MOVE 'Y'                 TO WS-FILE-ERROR
+           MOVE 16                  TO RETURN-CODE
+           .
+      *
+      *    REMOVES A SINGLE COUNTRY'S ENTRY FROM COUNTRYS AND ALL OF
+      *    ITS HISTORY FROM COVID19D, e.g. TO CLEAR A BAD/DUPLICATE
+      *    CODE WITHOUT REINITIALIZING THE WHOLE FILE ***
+       DELETE-COUNTRY-MODE.
+           OPEN I-O COUNTRYS-FILE
+           OPEN I-O COVID19D-FILE
+           IF WS-COUNTRYS-STATUS > 0 OR WS-COVID19D-STATUS > 0
+              DISPLAY '*** ERROR OPENING FILES FOR DELETE, STATUS: '
+                          WS-COUNTRYS-STATUS ' / ' WS-COVID19D-STATUS
+              PERFORM SET-FILE-ERROR-RC
+              EXIT PARAGRAPH
+           END-IF
+      *
+           MOVE WS-DELETE-CODE     TO C-CODE
+           DELETE COUNTRYS-FILE
+              INVALID KEY
+                 DISPLAY '*** COUNTRYS-FILE has no entry for code: '
+                             WS-DELETE-CODE
+              NOT INVALID KEY
+                 ADD 1             TO WS-COUNTRYS-DELETED
+           END-DELETE
+      *
+           MOVE WS-DELETE-CODE     TO CV-CODE
+           MOVE ZEROS               TO CV-DATE
+           START COVID19D-FILE KEY IS NOT LESS THAN CV-CODE-DATE
+              INVALID KEY
+                 MOVE 'Y'          TO WS-COVID19D-EOF
+           END-START
+           PERFORM UNTIL WS-COVID19D-EOF-OK
+              PERFORM READ-COVID19D-SEQ-NEXT
+              IF NOT WS-COVID19D-EOF-OK
+                 IF CV-CODE NOT = WS-DELETE-CODE
+                    MOVE 'Y'       TO WS-COVID19D-EOF
+                 ELSE
+                    DELETE COVID19D-FILE RECORD
+                    ADD 1          TO WS-COVID19D-DELETED
+                 END-IF
+              END-IF
+           END-PERFORM
+      *
+           DISPLAY 'COUNTRYS records DELETED: '  WS-COUNTRYS-DELETED
+           DISPLAY 'COVID19D records DELETED: '  WS-COVID19D-DELETED
+           CLOSE COUNTRYS-FILE COVID19D-FILE
+           .
+      *
+       READ-COVID19D-SEQ-NEXT.
+           READ COVID19D-FILE NEXT RECORD
+              AT END MOVE 'Y'      TO WS-COVID19D-EOF
+           END-READ
+           .
       *
        OPEN-FILES.
-           OPEN INPUT    COVID19CSV-FILE
+           OPEN OUTPUT   COVID19E-FILE
+      *    APPEND IF COVID19AU ALREADY EXISTS FROM AN EARLIER RUN,
+      *    OTHERWISE THIS IS THE FIRST EXECUTION AND OUTPUT CREATES IT
+      *    (SAME FALLBACK COV1908 USES FOR COVID19DH) ***
+           OPEN EXTEND   COVID19AU-FILE
+           IF WS-COVID19AU-STATUS > 0
+              OPEN OUTPUT COVID19AU-FILE
+           END-IF
+           IF WS-BATCH-MODE-ON
+              OPEN INPUT COVID19CTL-FILE
+              IF WS-COVID19CTL-STATUS > 0
+                 DISPLAY '*** ERROR OPENING COVID19CTL-FILE-STATUS: '
+                            WS-COVID19CTL-STATUS
+                 PERFORM SET-FILE-ERROR-RC
+                 EXIT PARAGRAPH
+              END-IF
+      *       A RESTART APPENDS NEW CHECKPOINTS AFTER THE ONES AN
+      *       EARLIER RUN ALREADY WROTE; A FRESH BATCH STARTS CLEAN ***
+              IF WS-RESTART-MODE-ON
+                 OPEN EXTEND COVID19CP-FILE
+              ELSE
+                 OPEN OUTPUT COVID19CP-FILE
+              END-IF
+              IF WS-COVID19CP-STATUS > 0
+                 DISPLAY '*** ERROR OPENING COVID19CP-FILE-STATUS: '
+                            WS-COVID19CP-STATUS
+                 PERFORM SET-FILE-ERROR-RC
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
            EVALUATE TRUE
              WHEN WS-OPTION-NEW
-               OPEN OUTPUT COUNTRYS-FILE
+      *       WRITE-COUNTRYS-REC READS THE FILE BY KEY BEFORE IT
+      *       DECIDES INSERT/DUPLICATE, SO EVEN THE FIRST LOAD NEEDS
+      *       IT OPEN I-O - FALL BACK TO OUTPUT ONLY WHEN IT DOESN'T
+      *       EXIST YET (SAME FALLBACK COV1908 USES FOR COVID19DH) ***
+               OPEN I-O    COUNTRYS-FILE
+               IF WS-COUNTRYS-STATUS NOT = ZERO
+                  OPEN OUTPUT COUNTRYS-FILE
+               END-IF
                OPEN OUTPUT COVID19D-FILE
              WHEN WS-OPTION-UPDATE
-      *      OPEN I-O    COUNTRYS-FILE
-             OPEN OUTPUT COUNTRYS-FILE
+             OPEN I-O    COUNTRYS-FILE
              OPEN I-O    COVID19D-FILE
            END-EVALUATE
       *
            IF WS-COUNTRYS-STATUS > 0
               DISPLAY '*** ERROR OPENING COUNTRYS-FILE-STATUS: '
                           WS-COUNTRYS-STATUS
-              MOVE  'Y'            TO WS-FILE-ERROR
+              PERFORM SET-FILE-ERROR-RC
               EXIT PARAGRAPH
            END-IF
       *
            IF WS-COVID19D-STATUS > 0
               DISPLAY '*** ERROR OPENING COVID19D-FILE-STATUS: '
                          WS-COVID19D-STATUS
-              MOVE  'Y'            TO WS-FILE-ERROR
+              PERFORM SET-FILE-ERROR-RC
               EXIT PARAGRAPH
            END-IF
+      *
+           IF WS-COVID19E-STATUS > 0
+              DISPLAY '*** ERROR OPENING COVID19E-FILE-STATUS: '
+                         WS-COVID19E-STATUS
+              PERFORM SET-FILE-ERROR-RC
+              EXIT PARAGRAPH
+           END-IF
+           .
+      *
+      *    DRIVES THE LOAD FROM THE COVID19CL CONTROL LIST, ONE CSV
+      *    FILE NAME/DATE PER LINE, SO SEVERAL DAYS OF EXTRACTS CAN
+      *    BE CAUGHT UP IN ONE JOB STEP ***
+       PROCESS-CONTROL-LIST.
+           IF WS-RESTART-MODE-ON AND WS-CHECKPOINT-WAS-FOUND
+              MOVE 'Y'             TO WS-SKIPPING-TO-CP
+              DISPLAY '*** Restart: skipping through '
+                      WS-LAST-CP-FILENAME ' / ' WS-LAST-CP-DATE
+           END-IF
+           PERFORM READ-CONTROL-NEXT
+           PERFORM UNTIL WS-CONTROL-EOF-OK
+             IF WS-SKIPPING-TO-CP-ON
+                IF CTL-CSV-FILENAME = WS-LAST-CP-FILENAME AND
+                   CTL-CSV-DATE     = WS-LAST-CP-DATE
+                   MOVE 'N'        TO WS-SKIPPING-TO-CP
+                   DISPLAY '*** Restart: resuming after '
+                           CTL-CSV-FILENAME ' / ' CTL-CSV-DATE
+                END-IF
+             ELSE
+                MOVE CTL-CSV-FILENAME TO WS-CSV-FILENAME
+                DISPLAY '*** Batch loading: ' CTL-CSV-FILENAME
+                        ' for date: ' CTL-CSV-DATE
+                PERFORM PROCESS-ONE-CSV-FILE
+                PERFORM WRITE-CHECKPOINT-REC
+             END-IF
+             PERFORM READ-CONTROL-NEXT
+           END-PERFORM
+           IF WS-SKIPPING-TO-CP-ON
+              DISPLAY '*** Restart: checkpointed entry '
+                      WS-LAST-CP-FILENAME ' not on the control list'
+           END-IF
+           .
+      *
+       READ-CONTROL-NEXT.
+           READ COVID19CTL-FILE
+              AT END MOVE 'Y'      TO WS-CONTROL-EOF
+           END-READ
+           .
+      *
+      *    READS THE CHECKPOINT FILE FROM AN EARLIER RUN TO FIND THE
+      *    LAST CONTROL-LIST ENTRY IT COMPLETED ***
+       LOAD-LAST-CHECKPOINT.
+           MOVE 'N'                TO WS-CHECKPOINT-EOF
+           MOVE 'N'                TO WS-CHECKPOINT-FOUND
+           OPEN INPUT COVID19CP-FILE
+           IF WS-COVID19CP-STATUS > 0
+              DISPLAY '*** No prior COVID19CP checkpoint file found'
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-CHECKPOINT-EOF-OK
+              READ COVID19CP-FILE
+                 AT END MOVE 'Y'   TO WS-CHECKPOINT-EOF
+                 NOT AT END
+                    MOVE 'Y'       TO WS-CHECKPOINT-FOUND
+                    MOVE CP-CSV-FILENAME TO WS-LAST-CP-FILENAME
+                    MOVE CP-CSV-DATE     TO WS-LAST-CP-DATE
+              END-READ
+           END-PERFORM
+           CLOSE COVID19CP-FILE
            .
       *
-       READ-FILE.
+       WRITE-CHECKPOINT-REC.
+           MOVE SPACES              TO COVID19CP-REC
+           MOVE CTL-CSV-FILENAME    TO CP-CSV-FILENAME
+           MOVE CTL-CSV-DATE        TO CP-CSV-DATE
+           WRITE COVID19CP-REC
+           IF WS-COVID19CP-STATUS > 0
+              DISPLAY '*** Error WRITE COVID19CP: '
+                     WS-COVID19CP-STATUS
+           END-IF
+           .
+      *
+       PROCESS-ONE-CSV-FILE.
+           OPEN INPUT COVID19CSV-FILE
+           IF WS-COV19CSV-STATUS > 0
+              DISPLAY '*** ERROR OPENING COVID19CSV-FILE-STATUS: '
+                         WS-COV19CSV-STATUS ' FILE: ' WS-CSV-FILENAME
+              PERFORM SET-FILE-ERROR-RC
+              EXIT PARAGRAPH
+           END-IF
+           MOVE 'N'                TO WS-END-OF-FILE
            PERFORM READ-NEXT
            PERFORM UNTIL WS-END-OF-FILE-OK
              PERFORM GET-INPUT-DATA
              PERFORM WRITE-FILES
              PERFORM READ-NEXT
            END-PERFORM
-      
-           PERFORM WRITE-TRAILERS
+           CLOSE COVID19CSV-FILE
            .
       *
        CLOSE-FILES.
-           CLOSE COVID19CSV-FILE
-                 COUNTRYS-FILE
+           CLOSE COUNTRYS-FILE
                  COVID19D-FILE
+                 COVID19E-FILE
+                 COVID19AU-FILE
+           IF WS-BATCH-MODE-ON
+              CLOSE COVID19CTL-FILE
+                    COVID19CP-FILE
+           END-IF
            .
       *
        READ-NEXT.
@@ -207,10 +604,23 @@
            END-READ
            .
       *
+      *    LAYOUT IS DRIVEN BY WS-FEED-TYPE (SEE LK-PARM-FEED-TYPE) -
+      *    TYPE 1 IS THE ORIGINAL QUOTED/ISO-TIMESTAMP FEED, TYPE 2 IS
+      *    A PLAIN UNQUOTED CSV WITH A BARE YYYYMMDD DATE ***
        GET-INPUT-DATA.
+           EVALUATE TRUE
+             WHEN WS-FEED-TYPE-2
+               PERFORM GET-INPUT-DATA-TYPE-2
+             WHEN OTHER
+               PERFORM GET-INPUT-DATA-TYPE-1
+           END-EVALUATE
+           .
+      *
+       GET-INPUT-DATA-TYPE-1.
       *I need to different UNSTRING statements because Country can
       * include a comma, like "Iran, Islamic Republic of"
       *Using WS-POINTER-1, I am trying to skip the first quote ...
+           MOVE 'N'                TO WS-REC-REJECTED
            MOVE 2                  TO WS-POINTER-1
            UNSTRING COVID19CSV-REC-B
                DELIMITED BY '"'
@@ -259,9 +669,104 @@
               DISPLAY '*** WS-CTL-4: '     WS-CTL-4
               DISPLAY '*** WS-POINTER-1: ' WS-POINTER-1
            END-IF
+      *
+      *    A CSV ROW THAT DOESN'T SPLIT INTO THE EXPECTED NUMBER OF
+      *    FIELDS IS MALFORMED; SEND IT TO THE REJECTS FILE INSTEAD
+      *    OF LETTING GARBAGE FLOW INTO COUNTRYS/COVID19D.
+           IF WS-TALLYING-FIELDS-1 NOT = 1
+              MOVE 'UNS1'           TO WS-REJECT-REASON-CODE
+              MOVE 'Unstring of country name failed'
+                                    TO WS-REJECT-REASON-TEXT
+              PERFORM WRITE-REJECT-REC
+           ELSE
+             IF WS-TALLYING-FIELDS-2 NOT = 9
+                MOVE 'UNS2'         TO WS-REJECT-REASON-CODE
+                MOVE 'Unstring of CSV columns failed'
+                                    TO WS-REJECT-REASON-TEXT
+                PERFORM WRITE-REJECT-REC
+             ELSE
+                PERFORM VALIDATE-NUMERIC-FIELDS
+             END-IF
+           END-IF
+           .
+      *
+      *    PLAIN UNQUOTED LAYOUT - CODE, NAME, SLUG, THE SIX FIGURE
+      *    COLUMNS AND A BARE YYYYMMDD DATE, ALL COMMA-DELIMITED AND
+      *    NONE OF THEM QUOTED, SO ONE UNSTRING COVERS THE WHOLE ROW ***
+       GET-INPUT-DATA-TYPE-2.
+           MOVE 'N'                TO WS-REC-REJECTED
+           MOVE SPACES              TO WS-TYPE2-DATE
+           UNSTRING COVID19CSV-REC-B
+               DELIMITED BY ','
+               INTO WS-COUNTRY-CODE
+                    WS-COUNTRY
+                    WS-SLUG
+                    WS-NEW-CONFIRMED
+                    WS-TOTAL-CONFIRMED
+                    WS-NEW-DEATHS
+                    WS-TOTAL-DEATHS
+                    WS-NEW-RECOVERED
+                    WS-TOTAL-RECOVERED
+                    WS-TYPE2-DATE
+               TALLYING WS-TALLYING-FIELDS-2
+           END-UNSTRING
+      *
+           MOVE WS-TYPE2-YEAR       TO WS-DATE-YEAR
+           MOVE WS-TYPE2-MONTH      TO WS-DATE-MONTH
+           MOVE WS-TYPE2-DAY        TO WS-DATE-DAY
+      *
+           IF WS-TALLYING-FIELDS-2 NOT = 10
+              MOVE 'UNS3'           TO WS-REJECT-REASON-CODE
+              MOVE 'Unstring of type-2 feed columns failed'
+                                    TO WS-REJECT-REASON-TEXT
+              PERFORM WRITE-REJECT-REC
+           ELSE
+              PERFORM VALIDATE-NUMERIC-FIELDS
+           END-IF
+           .
+      *
+      *    THE FIGURES AND DATE PARTS LAND IN NUMERIC-LOOKING FIELDS
+      *    STRAIGHT OUT OF UNSTRING WITH NO EDITING, SO A BLANK OR
+      *    NON-DIGIT VALUE IN THE FEED WOULD OTHERWISE FLOW INTO A
+      *    COMP-3 MOVE/COMPUTE LATER AND BLOW UP AT RUN TIME. CAUGHT
+      *    HERE INSTEAD AND SENT TO THE REJECTS FILE ***
+       VALIDATE-NUMERIC-FIELDS.
+           IF WS-NEW-CONFIRMED    NOT NUMERIC OR
+              WS-TOTAL-CONFIRMED  NOT NUMERIC OR
+              WS-NEW-DEATHS       NOT NUMERIC OR
+              WS-TOTAL-DEATHS     NOT NUMERIC OR
+              WS-NEW-RECOVERED    NOT NUMERIC OR
+              WS-TOTAL-RECOVERED  NOT NUMERIC OR
+              WS-DATE-YEAR        NOT NUMERIC OR
+              WS-DATE-MONTH       NOT NUMERIC OR
+              WS-DATE-DAY         NOT NUMERIC
+              MOVE 'NUM1'          TO WS-REJECT-REASON-CODE
+              MOVE 'Non-numeric figure or date field'
+                                   TO WS-REJECT-REASON-TEXT
+              PERFORM WRITE-REJECT-REC
+           END-IF
+           .
+      *
+       WRITE-REJECT-REC.
+           MOVE 'Y'                 TO WS-REC-REJECTED
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CVE-RUN-DATE
+           MOVE WS-REJECT-REASON-CODE TO CVE-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO CVE-REASON-TEXT
+           MOVE SPACES               TO CVE-RAW-LINE
+           MOVE COVID19CSV-REC-B     TO CVE-RAW-LINE
+           WRITE COVID19E-REC
+           IF WS-COVID19E-STATUS > 0
+              DISPLAY '*** Error WRITE COVID19E: '
+                     WS-COVID19E-STATUS
+           ELSE
+              ADD 1                 TO WS-COVID19CSV-REJECTED
+           END-IF
            .
       *
        WRITE-FILES.
+           IF WS-REC-IS-REJECTED
+              EXIT PARAGRAPH
+           END-IF
            PERFORM BUILD-OUTPUT-RECORDS
            EVALUATE TRUE
              WHEN WS-OPTION-NEW
@@ -274,9 +779,11 @@
       *
        BUILD-OUTPUT-RECORDS.
       *    *** COUNTRYS ***
+      *    ONLY THE KEY GOES IN HERE - WRITE-COUNTRYS-REC READS THE
+      *    EXISTING RECORD (IF ANY) TO TELL A FRESH INSERT FROM A
+      *    DUPLICATE CODE FROM A REAL NAME/SLUG CHANGE, AND FILLS IN
+      *    C-NAME/C-SLUG/C-REGION ACCORDINGLY ***
            MOVE WS-COUNTRY-CODE    TO C-CODE
-           MOVE WS-COUNTRY         TO C-NAME
-           MOVE WS-SLUG            TO C-SLUG
       *    *** COVID19D ***
            MOVE WS-COUNTRY-CODE    TO CV-CODE
            MOVE WS-DATE-YEAR       TO CV-DATE-YEAR
@@ -288,17 +795,110 @@
            MOVE WS-TOTAL-DEATHS    TO CV-TOTAL-DEATHS
            MOVE WS-NEW-RECOVERED   TO CV-NEW-RECOVERED
            MOVE WS-TOTAL-RECOVERED TO CV-TOTAL-RECOVERED
+           IF WS-OPTION-UPDATE
+              PERFORM RECONCILE-PRIOR-DAY
+           END-IF
+           .
+      *
+      *    COMPARE YESTERDAY'S CV-TOTAL-CONFIRMED/DEATHS/RECOVERED
+      *    PLUS TODAY'S NEW FIGURE AGAINST TODAY'S TOTAL FIGURE, AS
+      *    REPORTED BY THE FEED. A MISMATCH USUALLY MEANS THE VENDOR
+      *    SENT A REVISED/CORRECTED TOTAL OR SKIPPED A DAY ***
+       RECONCILE-PRIOR-DAY.
+           MOVE CV-CODE-DATE        TO WS-SAVE-CV-CODE-DATE
+           MOVE CV-DATE             TO WS-PRIOR-DATE-NUM
+           COMPUTE WS-PRIOR-DATE-INT =
+              FUNCTION INTEGER-OF-DATE (WS-PRIOR-DATE-NUM) - 1
+           COMPUTE WS-PRIOR-DATE-NUM =
+              FUNCTION DATE-OF-INTEGER (WS-PRIOR-DATE-INT)
+           MOVE WS-PRIOR-DATE-NUM    TO CV-DATE
+      *    CV-CODE IS UNCHANGED, ONLY THE DATE PORTION OF THE KEY MOVES
+           READ COVID19D-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+      *          A -1 ON EITHER TOTAL OR ON TODAY'S NEW FIGURE MEANS
+      *          THE RECOVERED COUNT WAS NOT AVAILABLE THAT DAY, SO
+      *          IT CAN'T RECONCILE AND ISN'T CHECKED ***
+                 IF CV-TOTAL-CONFIRMED + WS-NEW-CONFIRMED
+                       NOT = WS-TOTAL-CONFIRMED
+                    OR CV-TOTAL-DEATHS + WS-NEW-DEATHS
+                       NOT = WS-TOTAL-DEATHS
+                    OR (CV-TOTAL-RECOVERED NOT = -1 AND
+                        WS-TOTAL-RECOVERED NOT = -1 AND
+                        WS-NEW-RECOVERED NOT = -1 AND
+                        CV-TOTAL-RECOVERED + WS-NEW-RECOVERED
+                           NOT = WS-TOTAL-RECOVERED)
+                    ADD 1             TO WS-RECONCILE-MISMATCHES
+                    MOVE 'RECO'       TO WS-REJECT-REASON-CODE
+                    MOVE 'Prior-day total does not reconcile'
+                                      TO WS-REJECT-REASON-TEXT
+                    PERFORM LOG-RECONCILE-MISMATCH
+                 END-IF
+           END-READ
+      *    RESTORE THE KEY AND FIGURES SO THE WRITE/REWRITE THAT
+      *    FOLLOWS ACTS ON TODAY'S RECORD, NOT THE PRIOR DAY'S ***
+           MOVE WS-SAVE-CV-CODE-DATE TO CV-CODE-DATE
+           MOVE WS-NEW-CONFIRMED     TO CV-NEW-CONFIRMED
+           MOVE WS-TOTAL-CONFIRMED   TO CV-TOTAL-CONFIRMED
+           MOVE WS-NEW-DEATHS        TO CV-NEW-DEATHS
+           MOVE WS-TOTAL-DEATHS      TO CV-TOTAL-DEATHS
+           MOVE WS-NEW-RECOVERED     TO CV-NEW-RECOVERED
+           MOVE WS-TOTAL-RECOVERED   TO CV-TOTAL-RECOVERED
            .
       *
+      *    THE RECORD STILL LOADS NORMALLY; THE MISMATCH IS ONLY
+      *    LOGGED TO COVID19E SO IT CAN BE REVIEWED AFTER THE RUN ***
+       LOG-RECONCILE-MISMATCH.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CVE-RUN-DATE
+           MOVE WS-REJECT-REASON-CODE TO CVE-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO CVE-REASON-TEXT
+           MOVE SPACES               TO CVE-RAW-LINE
+           MOVE COVID19CSV-REC-B     TO CVE-RAW-LINE
+           WRITE COVID19E-REC
+           .
+      *
+      *    C-CODE (THE KEY) IS ALREADY SET BY BUILD-OUTPUT-RECORDS.
+      *    READING THE FILE FIRST IS WHAT TELLS A FRESH INSERT APART
+      *    FROM A DUPLICATE CODE SEEN AGAIN ON AN INITIAL LOAD, OR A
+      *    REAL NAME/SLUG CHANGE ON AN UPDATE LOAD ***
        WRITE-COUNTRYS-REC.
-           DISPLAY 'Rec: ' COUNTRYS-REC
-           WRITE COUNTRYS-REC
-           IF WS-COUNTRYS-STATUS > 0
-                DISPLAY '*** Error writing COUNTRYS-FILE: '
-                WS-COUNTRYS-STATUS
-           ELSE
-               ADD 1               TO WS-COUNTRYS-INSERTED
-           END-IF
+           READ COUNTRYS-FILE
+           EVALUATE TRUE
+             WHEN WS-COUNTRYS-STATUS = 00
+      *       RECORD ALREADY ON FILE - C-REGION STAYS AS JUST READ,
+      *       SINCE IT IS MAINTAINED SEPARATELY THROUGH COV1902 ***
+               IF WS-OPTION-NEW
+                  ADD 1            TO WS-COUNTRYS-DUPLICATE
+                  DISPLAY '*** Duplicate code on initial load, '
+                          'COUNTRYS entry unchanged: ' C-CODE
+               ELSE
+                 IF C-NAME NOT = WS-COUNTRY OR C-SLUG NOT = WS-SLUG
+                    MOVE WS-COUNTRY    TO C-NAME
+                    MOVE WS-SLUG       TO C-SLUG
+                    DISPLAY 'Rec: ' COUNTRYS-REC
+                    REWRITE COUNTRYS-REC
+                    IF WS-COUNTRYS-STATUS > 0
+                         DISPLAY '*** Error REWRITE COUNTRYS-FILE: '
+                         WS-COUNTRYS-STATUS
+                    ELSE
+                        ADD 1          TO WS-COUNTRYS-UPDATED
+                    END-IF
+                 END-IF
+               END-IF
+             WHEN OTHER
+               MOVE WS-COUNTRY        TO C-NAME
+               MOVE WS-SLUG           TO C-SLUG
+               MOVE SPACES            TO C-REGION
+               DISPLAY 'Rec: ' COUNTRYS-REC
+               WRITE COUNTRYS-REC
+               IF WS-COUNTRYS-STATUS > 0
+                    DISPLAY '*** Error writing COUNTRYS-FILE: '
+                    WS-COUNTRYS-STATUS
+               ELSE
+                   ADD 1               TO WS-COUNTRYS-INSERTED
+               END-IF
+           END-EVALUATE
            .
       *
        WRITE-COVID19D-REC.
@@ -339,8 +939,36 @@
       *
        WRITE-TRAILERS.
            DISPLAY 'COVID19CSV records READ: '    WS-COVID19CSV-READ
+           DISPLAY 'COVID19CSV records REJECTED: '
+                                                 WS-COVID19CSV-REJECTED
            DISPLAY 'COUNTRYS records INSERTED: '  WS-COUNTRYS-INSERTED
            DISPLAY 'COUNTRYS records UPDATED: '   WS-COUNTRYS-UPDATED
+           DISPLAY 'COUNTRYS duplicate codes skipped: '
+                                                 WS-COUNTRYS-DUPLICATE
            DISPLAY 'COVID19D records INSERTED: '  WS-COVID19D-INSERTED
            DISPLAY 'COVID19D records UPDATED: '   WS-COVID19D-UPDATED
+           DISPLAY 'COVID19D prior-day RECONCILE mismatches: '
+                                                 WS-RECONCILE-MISMATCHES
+           PERFORM WRITE-AUDIT-REC
+           .
+      *
+       WRITE-AUDIT-REC.
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO AU-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO AU-RUN-TIME
+           MOVE WS-OPTION                    TO AU-OPTION
+           MOVE WS-COVID19CSV-READ           TO AU-CSV-READ
+           MOVE WS-COVID19CSV-REJECTED       TO AU-CSV-REJECTED
+           MOVE WS-COUNTRYS-INSERTED         TO AU-COUNTRYS-INSERTED
+           MOVE WS-COUNTRYS-UPDATED          TO AU-COUNTRYS-UPDATED
+           MOVE WS-COUNTRYS-DUPLICATE        TO AU-COUNTRYS-DUPLICATE
+           MOVE WS-COVID19D-INSERTED         TO AU-COVID19D-INSERTED
+           MOVE WS-COVID19D-UPDATED          TO AU-COVID19D-UPDATED
+           MOVE WS-RECONCILE-MISMATCHES
+                                      TO AU-RECONCILE-MISMATCHES
+           MOVE RETURN-CODE                  TO AU-RETURN-CODE
+           WRITE COVID19AU-REC
+           IF WS-COVID19AU-STATUS > 0
+              DISPLAY '*** Error WRITE COVID19AU: '
+                     WS-COVID19AU-STATUS
+           END-IF
            .
