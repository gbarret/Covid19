@@ -0,0 +1,209 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1905.
+       AUTHOR.         GEORGES B.
+      *    Global daily-totals summary report: adds up every
+      *    country's NEW figures in COVID19D for each calendar date
+      *    and prints one line per date, oldest first ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   PRINT-LINE          ASSIGN TO PRTLINE.
+           SELECT   COVID19D-FILE       ASSIGN COVID19D
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS SEQUENTIAL
+                    RECORD KEY          IS CV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19D-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC               PIC X(132).
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING     ==:TAG1:== BY ==COVID19D==
+                                   ==:TAG2:== BY ==CV==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC          PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES     VALUE 'Y'.
+      *
+      *    ONE ENTRY PER CALENDAR DATE SEEN, SIZED GENEROUSLY FOR A
+      *    MULTI-YEAR DAILY FEED ***
+       01  WS-DATE-TABLE.
+           03 WS-DATE-ENTRY OCCURS 3000 TIMES
+                             INDEXED BY WS-DT-IDX WS-DT-IDX-2.
+              05 WS-DT-DATE.
+                 07 WS-DT-YEAR        PIC 9(04).
+                 07 WS-DT-MONTH       PIC 9(02).
+                 07 WS-DT-DAY         PIC 9(02).
+              05 WS-DT-NEW-CONFIRMED  PIC 9(09).
+              05 WS-DT-NEW-DEATHS     PIC 9(09).
+              05 WS-DT-NEW-RECOVERED  PIC 9(09).
+       01  WS-DT-COUNT              PIC 9(05) VALUE ZEROES.
+       01  WS-DT-FOUND-SW           PIC X VALUE 'N'.
+            88 WS-DT-FOUND          VALUE 'Y'.
+      *
+       01  WS-HEADER-1.
+           03 FILLER                PIC X(20) VALUE 'COV1905'.
+           03 FILLER                PIC X(40) VALUE
+                '*** GLOBAL DAILY TOTALS REPORT *** '.
+      *
+       01  WS-HEADER-2.
+           03 FILLER                PIC X(02).
+           03 FILLER                PIC X(10) VALUE 'DATE'.
+           03 FILLER                PIC X(02).
+           03 FILLER                PIC X(14) VALUE 'NEW CONFIRMED'.
+           03 FILLER                PIC X(02).
+           03 FILLER                PIC X(14) VALUE 'NEW DEATHS'.
+           03 FILLER                PIC X(02).
+           03 FILLER                PIC X(14) VALUE 'NEW RECOVERED'.
+      *
+       01  WS-DETAILS-1.
+           03 D1-DATE-O.
+              05 D1-YEAR-O          PIC 9(04).
+              05 FILLER             PIC X VALUE '-'.
+              05 D1-MONTH-O         PIC 9(02).
+              05 FILLER             PIC X VALUE '-'.
+              05 D1-DAY-O           PIC 9(02).
+           03 FILLER                PIC X(02).
+           03 D1-NEW-CONFIRMED-O    PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                PIC X(04).
+           03 D1-NEW-DEATHS-O       PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                PIC X(04).
+           03 D1-NEW-RECOVERED-O    PIC ZZZZ,ZZZ,ZZ9.
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           PERFORM OPEN-FILES
+           PERFORM BUILD-DATE-TABLE
+           PERFORM SORT-DATE-TABLE
+           PERFORM WRITE-DAILY-REPORT
+           CLOSE COVID19D-FILE PRINT-LINE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COVID19D-FILE
+           OPEN OUTPUT PRINT-LINE
+           MOVE SPACES               TO PRINT-REC
+           WRITE PRINT-REC         FROM WS-HEADER-1
+           WRITE PRINT-REC         FROM WS-HEADER-2
+           .
+      *
+       BUILD-DATE-TABLE.
+           PERFORM READ-COVID19D-NEXT
+           PERFORM UNTIL WS-LAST-REC-YES
+              PERFORM ACCUMULATE-DATE-ENTRY
+              PERFORM READ-COVID19D-NEXT
+           END-PERFORM
+           .
+      *
+       READ-COVID19D-NEXT.
+           READ COVID19D-FILE
+              AT END MOVE 'Y' TO WS-LAST-REC
+           END-READ
+           .
+      *
+       ACCUMULATE-DATE-ENTRY.
+           MOVE 'N'                  TO WS-DT-FOUND-SW
+           IF WS-DT-COUNT > ZERO
+              SET WS-DT-IDX          TO 1
+      *       BOUND TO WS-DT-COUNT, NOT THE FULL 3000-SLOT TABLE - THE
+      *       UNUSED SLOTS PAST WS-DT-COUNT ARE STILL SPACE-FILLED
+      *       TODAY, BUT THERE'S NO REASON TO RELY ON THAT ***
+              SEARCH WS-DATE-ENTRY VARYING WS-DT-IDX
+                 AT END
+                    CONTINUE
+                 WHEN WS-DT-IDX > WS-DT-COUNT
+                    CONTINUE
+                 WHEN WS-DT-DATE (WS-DT-IDX) = CV-DATE
+                    MOVE 'Y'              TO WS-DT-FOUND-SW
+                    ADD CV-NEW-CONFIRMED   TO
+                                WS-DT-NEW-CONFIRMED (WS-DT-IDX)
+                    ADD CV-NEW-DEATHS      TO
+                                WS-DT-NEW-DEATHS (WS-DT-IDX)
+      *             -1 MEANS "DATA UNAVAILABLE" FOR THIS COUNTRY/DAY -
+      *             SKIP IT RATHER THAN ADD IT INTO THE UNSIGNED
+      *             GLOBAL TOTAL ***
+                    IF CV-NEW-RECOVERED NOT = -1
+                       ADD CV-NEW-RECOVERED TO
+                                WS-DT-NEW-RECOVERED (WS-DT-IDX)
+                    END-IF
+              END-SEARCH
+           END-IF
+           IF NOT WS-DT-FOUND
+              ADD 1                  TO WS-DT-COUNT
+              SET WS-DT-IDX          TO WS-DT-COUNT
+              MOVE CV-DATE            TO WS-DT-DATE (WS-DT-IDX)
+              MOVE CV-NEW-CONFIRMED   TO
+                                WS-DT-NEW-CONFIRMED (WS-DT-IDX)
+              MOVE CV-NEW-DEATHS      TO
+                                WS-DT-NEW-DEATHS (WS-DT-IDX)
+              IF CV-NEW-RECOVERED NOT = -1
+                 MOVE CV-NEW-RECOVERED  TO
+                                WS-DT-NEW-RECOVERED (WS-DT-IDX)
+              ELSE
+                 MOVE ZERO              TO
+                                WS-DT-NEW-RECOVERED (WS-DT-IDX)
+              END-IF
+           END-IF
+           .
+      *
+      *    SIMPLE ASCENDING BUBBLE SORT ON DATE; THE TABLE IS AT
+      *    MOST A FEW THOUSAND ROWS SO THIS IS PLENTY ***
+       SORT-DATE-TABLE.
+           IF WS-DT-COUNT < 2
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM WS-DT-COUNT TIMES
+              PERFORM VARYING WS-DT-IDX-2 FROM 2 BY 1
+                 UNTIL WS-DT-IDX-2 > WS-DT-COUNT
+                 SET WS-DT-IDX       TO WS-DT-IDX-2
+                 IF WS-DT-DATE (WS-DT-IDX-2) <
+                    WS-DT-DATE (WS-DT-IDX-2 - 1)
+                    PERFORM SWAP-DATE-ENTRIES
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+      *
+       SWAP-DATE-ENTRIES.
+           MOVE WS-DATE-ENTRY (WS-DT-IDX-2) TO
+                                  WS-DATE-ENTRY (WS-DT-IDX)
+           MOVE WS-DATE-ENTRY (WS-DT-IDX-2 - 1) TO
+                                  WS-DATE-ENTRY (WS-DT-IDX-2)
+           MOVE WS-DATE-ENTRY (WS-DT-IDX) TO
+                                  WS-DATE-ENTRY (WS-DT-IDX-2 - 1)
+           .
+      *
+       WRITE-DAILY-REPORT.
+           PERFORM VARYING WS-DT-IDX FROM 1 BY 1
+              UNTIL WS-DT-IDX > WS-DT-COUNT
+              PERFORM WRITE-ONE-DATE-LINE
+           END-PERFORM
+           .
+      *
+       WRITE-ONE-DATE-LINE.
+           MOVE SPACES                TO WS-DETAILS-1 PRINT-REC
+           MOVE WS-DT-YEAR (WS-DT-IDX) TO D1-YEAR-O
+           MOVE WS-DT-MONTH (WS-DT-IDX) TO D1-MONTH-O
+           MOVE WS-DT-DAY (WS-DT-IDX)  TO D1-DAY-O
+           MOVE WS-DT-NEW-CONFIRMED (WS-DT-IDX) TO D1-NEW-CONFIRMED-O
+           MOVE WS-DT-NEW-DEATHS (WS-DT-IDX) TO D1-NEW-DEATHS-O
+           MOVE WS-DT-NEW-RECOVERED (WS-DT-IDX) TO D1-NEW-RECOVERED-O
+           WRITE PRINT-REC          FROM WS-DETAILS-1
+           .
+      *
