@@ -13,7 +13,17 @@
        WORKING-STORAGE SECTION.
       *-------------------------
        77  WS-SUB-PGM              PIC X(08) VALUE 'SUB0002'.
-       77  WS-C-CODE-TO-READ       PIC X(02).
+       77  WS-C-CODE-TO-READ       PIC X(05).
+       77  WS-NAME-PARTIAL-TO-READ PIC X(20) VALUE SPACES.
+       77  WS-SUB-MODE             PIC X(01) VALUE 'E'.
+      *
+      *    DRIVES THE INTERACTIVE LOOP - KEEP ASKING UNTIL THE USER
+      *    QUITS, AND KEEP BROWSING PARTIAL MATCHES UNTIL THE USER
+      *    SAYS STOP OR SUB0002 RUNS OUT OF MATCHES ***
+       77  WS-CONTINUE             PIC X VALUE 'Y'.
+           88 WS-CONTINUE-YES      VALUE 'Y' 'y'.
+       77  WS-BROWSE-MORE          PIC X VALUE 'Y'.
+           88 WS-BROWSE-MORE-YES   VALUE 'Y' 'y'.
       *
        01  WS-RESULT-INFO.
            03 WS-RESULT            PIC X.
@@ -31,20 +41,78 @@
       *=========================
        PROCEDURE DIVISION.
       *=========================
-      *     MOVE "19331945"     TO WS-C-CODE
-           ACCEPT WS-C-CODE-TO-READ    *> Comment
-      *    Get info about Roosevelt ...
+       MAIN.
+           PERFORM UNTIL NOT WS-CONTINUE-YES
+              PERFORM PROMPT-AND-LOOKUP
+           END-PERFORM
+           GOBACK
+           .
+      *
+      *    ASKS FOR A CODE (OR PARTIAL PREFIX) AND A MODE, THEN RUNS
+      *    ONE LOOKUP; A 'B' MODE FALLS INTO THE BROWSE-MORE LOOP SO
+      *    THE USER CAN STEP THROUGH EVERY MATCHING CODE ***
+       PROMPT-AND-LOOKUP.
+           DISPLAY 'Enter country code, a code/name/slug prefix to '
+                   'browse, or Q to quit: '
+           ACCEPT WS-C-CODE-TO-READ
+           IF WS-C-CODE-TO-READ = 'Q' OR WS-C-CODE-TO-READ = 'q'
+              MOVE 'N'              TO WS-CONTINUE
+              MOVE 'C'              TO WS-SUB-MODE
+              CALL WS-SUB-PGM
+                 USING WS-C-CODE-TO-READ, WS-COUNTRYS-REC,
+                       WS-RESULT-INFO, WS-SUB-MODE,
+                       WS-NAME-PARTIAL-TO-READ
+              END-CALL
+              EXIT PARAGRAPH
+           END-IF
+           DISPLAY 'Exact code (E), partial code browse (B), or '
+                   'name/slug browse (S)? '
+           ACCEPT WS-SUB-MODE
+           EVALUATE TRUE
+              WHEN WS-SUB-MODE = 'B' OR WS-SUB-MODE = 'b'
+                 MOVE 'B'           TO WS-SUB-MODE
+                 PERFORM DO-ONE-LOOKUP
+                 PERFORM BROWSE-MORE-LOOP
+              WHEN WS-SUB-MODE = 'S' OR WS-SUB-MODE = 's'
+                 MOVE 'S'           TO WS-SUB-MODE
+                 DISPLAY 'Enter the name or slug prefix to browse: '
+                 ACCEPT WS-NAME-PARTIAL-TO-READ
+                 PERFORM DO-ONE-LOOKUP
+                 PERFORM BROWSE-MORE-LOOP
+              WHEN OTHER
+                 MOVE 'E'           TO WS-SUB-MODE
+                 PERFORM DO-ONE-LOOKUP
+           END-EVALUATE
+           .
+      *
+      *    EACH PASS ASKS IF THE USER WANTS THE NEXT MATCH BEFORE
+      *    ASKING SUB0002 FOR IT WITH LS-MODE = 'N' - STOPS AS SOON AS
+      *    EITHER THE USER DECLINES OR SUB0002 REPORTS NO MORE ***
+       BROWSE-MORE-LOOP.
+           PERFORM UNTIL NOT WS-RESULT-OK
+              DISPLAY 'More matches? (Y/N): '
+              ACCEPT WS-BROWSE-MORE
+              IF NOT WS-BROWSE-MORE-YES
+                 EXIT PERFORM
+              END-IF
+              MOVE 'N'              TO WS-SUB-MODE
+              PERFORM DO-ONE-LOOKUP
+           END-PERFORM
+           .
+      *
+       DO-ONE-LOOKUP.
            MOVE SPACES TO WS-COUNTRYS-REC WS-RESULT-INFO
            CALL WS-SUB-PGM
-              USING WS-C-CODE-TO-READ, WS-COUNTRYS-REC, WS-RESULT-INFO.
+              USING WS-C-CODE-TO-READ, WS-COUNTRYS-REC, WS-RESULT-INFO,
+                    WS-SUB-MODE, WS-NAME-PARTIAL-TO-READ.
            IF WS-RESULT-OK
               DISPLAY 'Country Code: ' WS-C-CODE
               DISPLAY 'Country Name: ' WS-C-NAME
               DISPLAY 'Country Slug: ' WS-C-SLUG
+              DISPLAY 'Country Region: ' WS-C-REGION
            ELSE
               DISPLAY '*** Error: ' WS-RESULT-MESSAGE
                        'Code: ' WS-RESULT-CODE
            END-IF
-           GOBACK
            .
       *
\ No newline at end of file
