@@ -0,0 +1,113 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1914.
+       AUTHOR.         GEORGES B.
+      *    Vaccination progress report off COVID19V, one detail line
+      *    per country/date in key order ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   PRINT-LINE          ASSIGN TO PRTLINE.
+           SELECT   COVID19V-FILE       ASSIGN COVID19V
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS DYNAMIC
+                    RECORD KEY          IS CVV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19V-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                  PIC X(132).
+      *
+       FD  COVID19V-FILE.
+       COPY COVID19V REPLACING       ==:TAG1:== BY ==COVID19V==
+                                     ==:TAG2:== BY ==CVV==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-COVID19V-STATUS          PIC 99 VALUE ZEROS.
+      *
+       01  FLAGS.
+           03 WS-LAST-REC              PIC X VALUE SPACE.
+            88 WS-LAST-REC-YES         VALUE 'Y'.
+      *
+       01  WS-LINES-WRITTEN            PIC 9(05) VALUE ZEROES.
+      *
+       01  WS-HEADER-1.
+           03 FILLER                   PIC X(20) VALUE 'COV1914'.
+           03 FILLER                   PIC X(40) VALUE
+                '*** VACCINATION PROGRESS REPORT *** '.
+      *
+       01  WS-HEADER-2.
+           03 FILLER                   PIC X(02).
+           03 FILLER                   PIC X(05) VALUE 'CODE'.
+           03 FILLER                   PIC X(03).
+           03 FILLER                   PIC X(10) VALUE 'DATE'.
+           03 FILLER                   PIC X(06).
+           03 FILLER                   PIC X(14) VALUE 'TOTAL DOSES'.
+           03 FILLER                   PIC X(02).
+           03 FILLER                   PIC X(14) VALUE 'PEOPLE VAX'.
+           03 FILLER                   PIC X(02).
+           03 FILLER                   PIC X(14) VALUE 'FULLY VAX'.
+      *
+       01  WS-DETAILS-1.
+           03 D1-CODE-O                PIC X(05).
+           03 FILLER                   PIC X(03).
+           03 D1-DATE-O                PIC X(10).
+           03 FILLER                   PIC X(06).
+           03 D1-TOTAL-VAX-O           PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                   PIC X(02).
+           03 D1-PEOPLE-VAX-O          PIC ZZZZ,ZZZ,ZZ9.
+           03 FILLER                   PIC X(02).
+           03 D1-FULLY-VAX-O           PIC ZZZZ,ZZZ,ZZ9.
+      *=============================
+       PROCEDURE DIVISION.
+      *=============================
+       MAIN.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-LAST-REC-YES
+              PERFORM READ-COVID19V-NEXT
+              IF NOT WS-LAST-REC-YES
+                 PERFORM WRITE-ONE-VAX-LINE
+              END-IF
+           END-PERFORM
+           DISPLAY 'COVID19V records LISTED: ' WS-LINES-WRITTEN
+           CLOSE COVID19V-FILE PRINT-LINE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COVID19V-FILE
+           OPEN OUTPUT PRINT-LINE
+           MOVE SPACES               TO PRINT-REC
+           WRITE PRINT-REC         FROM WS-HEADER-1
+           WRITE PRINT-REC         FROM WS-HEADER-2
+           .
+      *
+       READ-COVID19V-NEXT.
+           READ COVID19V-FILE NEXT RECORD
+              AT END MOVE 'Y'        TO WS-LAST-REC
+           END-READ
+           .
+      *
+       WRITE-ONE-VAX-LINE.
+           MOVE SPACES                TO WS-DETAILS-1 PRINT-REC
+           MOVE CVV-CODE              TO D1-CODE-O
+           MOVE CVV-DATE-YEAR         TO D1-DATE-O (1:4)
+           MOVE '-'                   TO D1-DATE-O (5:1)
+           MOVE CVV-DATE-MONTH        TO D1-DATE-O (6:2)
+           MOVE '-'                   TO D1-DATE-O (8:1)
+           MOVE CVV-DATE-DAY          TO D1-DATE-O (9:2)
+           MOVE CVV-TOTAL-VACCINATIONS TO D1-TOTAL-VAX-O
+           MOVE CVV-PEOPLE-VACCINATED  TO D1-PEOPLE-VAX-O
+           MOVE CVV-PEOPLE-FULLY-VACCINATED TO D1-FULLY-VAX-O
+           WRITE PRINT-REC          FROM WS-DETAILS-1
+           ADD 1                      TO WS-LINES-WRITTEN
+           .
