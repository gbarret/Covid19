@@ -0,0 +1,290 @@
+      *=============================
+       IDENTIFICATION DIVISION.
+      *=============================
+       PROGRAM-ID.     COV1913.
+       AUTHOR.         GEORGES B.
+      *    Loader for the COVID19V vaccination file - plain unquoted
+      *    CSV, one row per country/date: CODE, NEW VACCINATIONS,
+      *    TOTAL VACCINATIONS, PEOPLE VACCINATED, PEOPLE FULLY
+      *    VACCINATED, DATE (YYYYMMDD). Mirrors COV1901's NEW/UPDATE
+      *    PARM option and rejects-to-file handling on a smaller scale
+      *    since there is no COUNTRYS master to maintain here ***
+      *=============================
+       ENVIRONMENT DIVISION.
+      *=============================
+       INPUT-OUTPUT SECTION.
+      *-----------------------------
+       FILE-CONTROL.
+           SELECT   COVID19VAX-FILE     ASSIGN COVID19VAX
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    ACCESS MODE         IS SEQUENTIAL
+                    FILE STATUS         IS WS-COVID19VAX-STATUS
+           .
+           SELECT   COVID19V-FILE       ASSIGN COVID19V
+                    ORGANIZATION        IS INDEXED
+                    ACCESS MODE         IS DYNAMIC
+                    RECORD KEY          IS CVV-CODE-DATE
+                    FILE STATUS         IS WS-COVID19V-STATUS
+           .
+           SELECT   COVID19VE-FILE      ASSIGN COVID19VE
+                    ORGANIZATION        IS LINE SEQUENTIAL
+                    ACCESS MODE         IS SEQUENTIAL
+                    FILE STATUS         IS WS-COVID19VE-STATUS
+           .
+      *=============================
+       DATA DIVISION.
+      *=============================
+       FILE SECTION.
+      *-----------------------------
+       FD  COVID19VAX-FILE
+           RECORDING MODE IS F
+           .
+       01  COVID19VAX-REC              PIC X(100).
+      *
+       FD  COVID19V-FILE.
+       COPY COVID19V REPLACING        ==:TAG1:== BY ==COVID19V==
+                                      ==:TAG2:== BY ==CVV==.
+      *
+      *    SAME SHAPE AS COVID19E - REUSED HERE RATHER THAN INVENTING
+      *    A SECOND EXCEPTIONS LAYOUT FOR THE SAME KIND OF ROW ***
+       FD  COVID19VE-FILE.
+       COPY COVID19E REPLACING        ==:TAG1:== BY ==COVID19VE==
+                                      ==:TAG2:== BY ==CVE==.
+      *-----------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------
+       01  WS-FILES-STATUS.
+           03  WS-COVID19VAX-STATUS    PIC 99 VALUE ZEROS.
+           03  WS-COVID19V-STATUS      PIC 99 VALUE ZEROS.
+           03  WS-COVID19VE-STATUS     PIC 99 VALUE ZEROS.
+      *
+       01  WS-FLAGS.
+           03 WS-OPTION            PIC X VALUE 'U'.
+      *    N=INITIALIZE FILE, U=UPDATE FILE ***
+            88 WS-OPTION-NEW       VALUE 'N'.
+            88 WS-OPTION-UPDATE    VALUE 'U'.
+           03 WS-END-OF-FILE       PIC X VALUE 'N'.
+            88 WS-END-OF-FILE-OK   VALUE 'Y'.
+           03 WS-FILE-ERROR        PIC X VALUE 'N'.
+            88 WS-FILE-ERROR-FOUND VALUE 'Y'.
+           03 WS-REC-REJECTED      PIC X VALUE 'N'.
+            88 WS-REC-IS-REJECTED  VALUE 'Y'.
+      *
+       01  WS-REJECT-INFO.
+           03 WS-REJECT-REASON-CODE PIC X(04) VALUE SPACES.
+           03 WS-REJECT-REASON-TEXT PIC X(30) VALUE SPACES.
+      *
+       01  WS-COUNTERS.
+           03 WS-COVID19VAX-READ     PIC 9(05) VALUE ZEROS.
+           03 WS-COVID19VAX-REJECTED PIC 9(05) VALUE ZEROS.
+           03 WS-COVID19V-INSERTED   PIC 9(05) VALUE ZEROS.
+           03 WS-COVID19V-UPDATED    PIC 9(05) VALUE ZEROS.
+      *
+       01  WS-TALLYING-FIELDS        PIC 9(3) VALUE ZEROES.
+      *
+       01  WS-REC-OUT.
+           03 WS-CODE                  PIC X(05) VALUE SPACES.
+           03 WS-NEW-VACCINATIONS       PIC 9(9) VALUE ZEROES.
+           03 WS-TOTAL-VACCINATIONS     PIC 9(9) VALUE ZEROES.
+           03 WS-PEOPLE-VACCINATED      PIC 9(9) VALUE ZEROES.
+           03 WS-PEOPLE-FULLY-VACCINATED PIC 9(9) VALUE ZEROES.
+           03 WS-DATE                  PIC X(08) VALUE SPACES.
+           03 WS-DATE-R REDEFINES WS-DATE.
+              05 WS-DATE-YEAR          PIC X(04).
+              05 WS-DATE-MONTH         PIC X(02).
+              05 WS-DATE-DAY           PIC X(02).
+      *-----------------------------
+       LINKAGE SECTION.
+      *-----------------------------
+      *    PARM PASSED FROM THE JCL EXEC STATEMENT, e.g. PARM='U' ***
+       01  LK-PARM.
+           03 LK-PARM-LEN          PIC S9(4) COMP.
+           03 LK-PARM-OPTION       PIC X(01).
+      *=============================
+       PROCEDURE DIVISION USING LK-PARM.
+      *=============================
+       MAIN.
+           IF LK-PARM-LEN > ZERO
+              MOVE LK-PARM-OPTION  TO WS-OPTION
+              DISPLAY '*** WS-OPTION from PARM: ' WS-OPTION
+           ELSE
+              ACCEPT WS-OPTION
+           END-IF
+           IF WS-OPTION-NEW OR WS-OPTION-UPDATE
+             CONTINUE
+             DISPLAY '*** WS-OPTION: ' WS-OPTION
+           ELSE
+             DISPLAY '*** ERROR WS-OPTION is Missing or not Valid'
+             EXIT PARAGRAPH
+           END-IF
+           PERFORM OPEN-FILES
+           IF WS-FILE-ERROR-FOUND
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM READ-NEXT
+           PERFORM UNTIL WS-END-OF-FILE-OK
+              PERFORM GET-INPUT-DATA
+              PERFORM WRITE-FILES
+              PERFORM READ-NEXT
+           END-PERFORM
+           PERFORM WRITE-TRAILERS
+           CLOSE COVID19VAX-FILE COVID19V-FILE COVID19VE-FILE
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN INPUT  COVID19VAX-FILE
+           IF WS-COVID19VAX-STATUS > 0
+              DISPLAY '*** ERROR OPENING COVID19VAX-FILE-STATUS: '
+                          WS-COVID19VAX-STATUS
+              PERFORM SET-FILE-ERROR-RC
+              EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT COVID19VE-FILE
+           EVALUATE TRUE
+             WHEN WS-OPTION-NEW
+               OPEN OUTPUT COVID19V-FILE
+             WHEN WS-OPTION-UPDATE
+               OPEN I-O    COVID19V-FILE
+           END-EVALUATE
+           IF WS-COVID19V-STATUS > 0
+              DISPLAY '*** ERROR OPENING COVID19V-FILE-STATUS: '
+                          WS-COVID19V-STATUS
+              PERFORM SET-FILE-ERROR-RC
+              EXIT PARAGRAPH
+           END-IF
+           .
+      *
+       SET-FILE-ERROR-RC.
+           MOVE 'Y'                 TO WS-FILE-ERROR
+           MOVE 16                  TO RETURN-CODE
+           .
+      *
+       READ-NEXT.
+           READ COVID19VAX-FILE
+              AT END MOVE 'Y'      TO WS-END-OF-FILE
+              NOT AT END ADD 1     TO WS-COVID19VAX-READ
+           END-READ
+           .
+      *
+      *    PLAIN COMMA-DELIMITED ROW, NO QUOTES - CODE, FOUR FIGURE
+      *    COLUMNS AND A BARE YYYYMMDD DATE ***
+       GET-INPUT-DATA.
+           MOVE 'N'                TO WS-REC-REJECTED
+           UNSTRING COVID19VAX-REC
+               DELIMITED BY ','
+               INTO WS-CODE
+                    WS-NEW-VACCINATIONS
+                    WS-TOTAL-VACCINATIONS
+                    WS-PEOPLE-VACCINATED
+                    WS-PEOPLE-FULLY-VACCINATED
+                    WS-DATE
+               TALLYING WS-TALLYING-FIELDS
+           END-UNSTRING
+           IF WS-TALLYING-FIELDS NOT = 6
+              MOVE 'UNS1'          TO WS-REJECT-REASON-CODE
+              MOVE 'Unstring of COVID19VAX columns failed'
+                                   TO WS-REJECT-REASON-TEXT
+              PERFORM WRITE-REJECT-REC
+           ELSE
+              PERFORM VALIDATE-NUMERIC-FIELDS
+           END-IF
+           .
+      *
+      *    CAUGHT HERE BEFORE A BLANK OR NON-DIGIT VALUE CAN FLOW INTO
+      *    A MOVE/COMPUTE AGAINST A NUMERIC RECEIVING FIELD LATER ***
+       VALIDATE-NUMERIC-FIELDS.
+           IF WS-NEW-VACCINATIONS        NOT NUMERIC OR
+              WS-TOTAL-VACCINATIONS      NOT NUMERIC OR
+              WS-PEOPLE-VACCINATED       NOT NUMERIC OR
+              WS-PEOPLE-FULLY-VACCINATED NOT NUMERIC OR
+              WS-DATE-YEAR               NOT NUMERIC OR
+              WS-DATE-MONTH              NOT NUMERIC OR
+              WS-DATE-DAY                NOT NUMERIC
+              MOVE 'NUM1'          TO WS-REJECT-REASON-CODE
+              MOVE 'Non-numeric figure or date field'
+                                   TO WS-REJECT-REASON-TEXT
+              PERFORM WRITE-REJECT-REC
+           END-IF
+           .
+      *
+       WRITE-REJECT-REC.
+           MOVE 'Y'                 TO WS-REC-REJECTED
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CVE-RUN-DATE
+           MOVE WS-REJECT-REASON-CODE TO CVE-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO CVE-REASON-TEXT
+           MOVE SPACES               TO CVE-RAW-LINE
+           MOVE COVID19VAX-REC       TO CVE-RAW-LINE
+           WRITE COVID19VE-REC
+           IF WS-COVID19VE-STATUS > 0
+              DISPLAY '*** Error WRITE COVID19VE: '
+                     WS-COVID19VE-STATUS
+           ELSE
+              ADD 1                 TO WS-COVID19VAX-REJECTED
+           END-IF
+           .
+      *
+       WRITE-FILES.
+           IF WS-REC-IS-REJECTED
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM BUILD-OUTPUT-RECORD
+           EVALUATE TRUE
+             WHEN WS-OPTION-NEW
+               PERFORM WRITE-COVID19V-REC
+             WHEN WS-OPTION-UPDATE
+               PERFORM UPDATE-COVID19V-REC
+           END-EVALUATE
+           .
+      *
+       BUILD-OUTPUT-RECORD.
+           MOVE WS-CODE                    TO CVV-CODE
+           MOVE WS-DATE-YEAR                TO CVV-DATE-YEAR
+           MOVE WS-DATE-MONTH               TO CVV-DATE-MONTH
+           MOVE WS-DATE-DAY                  TO CVV-DATE-DAY
+           MOVE WS-NEW-VACCINATIONS          TO CVV-NEW-VACCINATIONS
+           MOVE WS-TOTAL-VACCINATIONS        TO CVV-TOTAL-VACCINATIONS
+           MOVE WS-PEOPLE-VACCINATED         TO CVV-PEOPLE-VACCINATED
+           MOVE WS-PEOPLE-FULLY-VACCINATED
+                                       TO CVV-PEOPLE-FULLY-VACCINATED
+           .
+      *
+       WRITE-COVID19V-REC.
+           WRITE COVID19V-REC
+           IF WS-COVID19V-STATUS > 0
+              DISPLAY '*** Error WRITE COVID19V: '
+                     WS-COVID19V-STATUS
+           ELSE
+              ADD 1                TO WS-COVID19V-INSERTED
+           END-IF
+           .
+      *
+       UPDATE-COVID19V-REC.
+           READ COVID19V-FILE
+           EVALUATE TRUE
+             WHEN WS-COVID19V-STATUS = 00
+               REWRITE COVID19V-REC
+               IF WS-COVID19V-STATUS > 0
+                    DISPLAY '*** Error REWRITE file COVID19V: '
+                         WS-COVID19V-STATUS
+               ELSE
+                 ADD 1             TO WS-COVID19V-UPDATED
+               END-IF
+             WHEN OTHER
+               WRITE COVID19V-REC
+               IF WS-COVID19V-STATUS > 0
+                    DISPLAY '*** Error WRITE COVID19V: '
+                         WS-COVID19V-STATUS
+               ELSE
+                 ADD 1             TO WS-COVID19V-INSERTED
+               END-IF
+           END-EVALUATE
+           .
+      *
+       WRITE-TRAILERS.
+           DISPLAY 'COVID19VAX records READ: '     WS-COVID19VAX-READ
+           DISPLAY 'COVID19VAX records REJECTED: '
+                                           WS-COVID19VAX-REJECTED
+           DISPLAY 'COVID19V records INSERTED: '   WS-COVID19V-INSERTED
+           DISPLAY 'COVID19V records UPDATED: '    WS-COVID19V-UPDATED
+           .
